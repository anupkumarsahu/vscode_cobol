@@ -0,0 +1,230 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. SAMPLE-PROGRAM-PURGE.
+       AUTHOR. TEST-AUTHOR.
+       DATE-WRITTEN. 2026-08-09.
+      *****************************************************************
+      * Nightly purge/archive job for INACTIVE-CUSTOMER records.
+      * CUSTOMER-FILE never has rows removed from it, which is part of
+      * why SAMPLE-PROGRAM's full-file scan keeps getting slower as
+      * the file grows. This job reads STATUS-HISTORY-FILE (maintained
+      * by SAMPLE-PROGRAM's 2280-CHECK-STATUS-CHANGE) to find out how
+      * long each INACTIVE-CUSTOMER record has been inactive; anything
+      * past the retention period gets copied to PURGE-ARCHIVE-FILE
+      * and deleted from CUSTOMER-FILE.
+      *****************************************************************
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER. TANDEM-16.
+       OBJECT-COMPUTER. TANDEM-16.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CUSTOMER-FILE ASSIGN TO WS-CUSTOMER-FILE-NAME
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS CUST-ID
+               FILE STATUS IS WS-FILE-STATUS.
+
+      * Tells us when each INACTIVE-CUSTOMER record last changed
+      * status, so we know how long it has actually been inactive
+           SELECT STATUS-HISTORY-FILE ASSIGN TO "CUSTSTAT"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS STH-CUST-ID
+               FILE STATUS IS WS-STH-FILE-STATUS.
+
+      * One row per customer purged from CUSTOMER-FILE this run
+           SELECT PURGE-ARCHIVE-FILE ASSIGN TO "CUSTARCH"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-ARC-FILE-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  CUSTOMER-FILE.
+           COPY CUSTOMER-RECORD.
+
+       FD  STATUS-HISTORY-FILE.
+           COPY STATUS-HISTORY-RECORD.
+
+       FD  PURGE-ARCHIVE-FILE.
+       01  PURGE-ARCHIVE-RECORD.
+           05  ARC-CUST-ID             PIC 9(6).
+           05  ARC-CUST-NAME           PIC X(30).
+           05  ARC-CUST-BALANCE        PIC S9(7)V99.
+           05  ARC-CUST-STATUS         PIC X.
+           05  ARC-LAST-STATUS-DATE    PIC 9(8).
+           05  ARC-PURGE-DATE          PIC 9(8).
+
+       WORKING-STORAGE SECTION.
+       COPY COPYLIB-STANDARD-DATA IN B30QALIB.
+
+       01  WS-CUSTOMER-FILE-NAME   PIC X(40) VALUE 'CUSTDATA'.
+
+       01  WS-FILE-STATUS          PIC XX.
+           88  FILE-OK             VALUE '00'.
+           88  FILE-AT-END         VALUE '10'.
+
+       01  WS-STH-FILE-STATUS      PIC XX.
+           88  STH-FILE-OK         VALUE '00'.
+           88  STH-NOT-FOUND       VALUE '23'.
+
+       01  WS-ARC-FILE-STATUS      PIC XX.
+           88  ARC-FILE-OK         VALUE '00'.
+
+       01  WS-FLAGS.
+           05  WS-EOF-FLAG         PIC X VALUE 'N'.
+               88  END-OF-FILE     VALUE 'Y'.
+           05  WS-ERROR-FLAG       PIC X VALUE 'N'.
+               88  ERROR-OCCURRED  VALUE 'Y'.
+
+      * Calendar dates converted to an integer day number so the
+      * retention comparison is a plain subtraction, not month/year
+      * arithmetic on a YYYYMMDD picture
+       01  WS-DATE-MATH.
+           05  WS-TODAY-DATE-NUM   PIC 9(8).
+           05  WS-TODAY-DAYS       PIC 9(8) COMP.
+           05  WS-LAST-STATUS-DAYS PIC 9(8) COMP.
+           05  WS-DAYS-INACTIVE    PIC 9(8) COMP.
+
+       01  WS-RETENTION-DAYS       PIC 9(5) VALUE 365.
+
+       01  WS-COUNTERS.
+           05  WS-SCANNED-COUNT    PIC 9(6) VALUE ZERO.
+           05  WS-PURGED-COUNT     PIC 9(6) VALUE ZERO.
+
+       LINKAGE SECTION.
+       01  LS-PURGE-PARM-AREA.
+           05  LS-PRG-RETURN-CODE  PIC S9(4) COMP.
+           05  LS-PRG-MESSAGE      PIC X(50).
+           05  LS-PRG-CUSTOMER-FILE-NAME PIC X(40).
+      * Caller-supplied retention period in days; zero means "use the
+      * house default of 365"
+           05  LS-RETENTION-DAYS   PIC 9(5).
+
+       PROCEDURE DIVISION USING LS-PURGE-PARM-AREA.
+
+       MAIN-LOGIC SECTION.
+       0000-MAIN-PARA.
+      * Main entry point
+           PERFORM 1000-INITIALIZE
+           PERFORM 2000-PURGE-FILE
+               UNTIL END-OF-FILE
+           PERFORM 3000-FINALIZE
+           GOBACK.
+
+       1000-INITIALIZE SECTION.
+       1100-OPEN-FILES.
+           IF LS-PRG-CUSTOMER-FILE-NAME NOT = SPACES
+               MOVE LS-PRG-CUSTOMER-FILE-NAME TO WS-CUSTOMER-FILE-NAME
+           END-IF
+           OPEN I-O CUSTOMER-FILE
+           IF NOT FILE-OK
+               DISPLAY 'ERROR OPENING CUSTOMER FILE: ' WS-FILE-STATUS
+               SET ERROR-OCCURRED TO TRUE
+               MOVE 8 TO LS-PRG-RETURN-CODE
+               GOBACK
+           END-IF
+
+           OPEN INPUT STATUS-HISTORY-FILE
+           IF NOT STH-FILE-OK
+               DISPLAY 'ERROR OPENING STATUS HISTORY FILE: '
+                   WS-STH-FILE-STATUS
+               SET ERROR-OCCURRED TO TRUE
+               MOVE 8 TO LS-PRG-RETURN-CODE
+               GOBACK
+           END-IF
+
+           OPEN OUTPUT PURGE-ARCHIVE-FILE
+           IF NOT ARC-FILE-OK
+               DISPLAY 'ERROR OPENING PURGE ARCHIVE FILE: '
+                   WS-ARC-FILE-STATUS
+               SET ERROR-OCCURRED TO TRUE
+               MOVE 8 TO LS-PRG-RETURN-CODE
+               GOBACK
+           END-IF.
+
+       1200-INIT-VARIABLES.
+           MOVE 'N' TO WS-EOF-FLAG
+           MOVE 'N' TO WS-ERROR-FLAG
+           IF LS-RETENTION-DAYS NOT = ZERO
+               MOVE LS-RETENTION-DAYS TO WS-RETENTION-DAYS
+           END-IF
+           ACCEPT STD-CURRENT-DATE FROM DATE YYYYMMDD
+           MOVE STD-CURRENT-DATE TO WS-TODAY-DATE-NUM
+           COMPUTE WS-TODAY-DAYS =
+               FUNCTION INTEGER-OF-DATE (WS-TODAY-DATE-NUM).
+
+       2000-PURGE-FILE SECTION.
+       2100-READ-RECORD.
+           READ CUSTOMER-FILE NEXT RECORD
+               AT END
+                   SET END-OF-FILE TO TRUE
+               NOT AT END
+                   ADD 1 TO WS-SCANNED-COUNT
+                   IF INACTIVE-CUSTOMER
+                       PERFORM 2200-CHECK-RETENTION
+                   END-IF
+           END-READ
+
+      * 2200/2300 already ran above (for an inactive customer past
+      * retention) via the explicit PERFORM - exit the section here
+      * instead of falling into them a second time, for every
+      * customer, every pass
+           EXIT SECTION.
+
+       2200-CHECK-RETENTION.
+           MOVE CUST-ID TO STH-CUST-ID
+           READ STATUS-HISTORY-FILE
+               INVALID KEY
+      * No history row means we have no idea when this customer went
+      * inactive - leave it alone rather than guess
+                   CONTINUE
+               NOT INVALID KEY
+                   COMPUTE WS-LAST-STATUS-DAYS =
+                       FUNCTION INTEGER-OF-DATE (STH-LAST-STATUS-DATE)
+                   COMPUTE WS-DAYS-INACTIVE =
+                       WS-TODAY-DAYS - WS-LAST-STATUS-DAYS
+                   IF WS-DAYS-INACTIVE > WS-RETENTION-DAYS
+                       PERFORM 2300-ARCHIVE-AND-PURGE
+                   END-IF
+           END-READ.
+
+       2300-ARCHIVE-AND-PURGE.
+           MOVE CUST-ID TO ARC-CUST-ID
+           MOVE CUST-NAME TO ARC-CUST-NAME
+           MOVE CUST-BALANCE TO ARC-CUST-BALANCE
+           MOVE CUST-STATUS TO ARC-CUST-STATUS
+           MOVE STH-LAST-STATUS-DATE TO ARC-LAST-STATUS-DATE
+           MOVE STD-CURRENT-DATE TO ARC-PURGE-DATE
+           WRITE PURGE-ARCHIVE-RECORD
+           DELETE CUSTOMER-FILE RECORD
+               INVALID KEY
+                   DISPLAY 'DELETE FAILED FOR CUST-ID: ' CUST-ID
+                       ' STATUS=' WS-FILE-STATUS
+                   SET ERROR-OCCURRED TO TRUE
+               NOT INVALID KEY
+                   ADD 1 TO WS-PURGED-COUNT
+           END-DELETE.
+
+       3000-FINALIZE SECTION.
+       3100-CLOSE-FILES.
+           CLOSE CUSTOMER-FILE
+           CLOSE STATUS-HISTORY-FILE
+           CLOSE PURGE-ARCHIVE-FILE.
+
+       3200-DISPLAY-SUMMARY.
+           DISPLAY 'Purge/Archive Summary:'
+           DISPLAY 'Retention Period (Days): ' WS-RETENTION-DAYS
+           DISPLAY 'Customers Scanned: ' WS-SCANNED-COUNT
+           DISPLAY 'Customers Purged: ' WS-PURGED-COUNT.
+
+       3999-EXIT.
+           IF ERROR-OCCURRED
+               MOVE 4 TO LS-PRG-RETURN-CODE
+               MOVE 'PURGE COMPLETED WITH ERRORS' TO LS-PRG-MESSAGE
+           ELSE
+               MOVE 0 TO LS-PRG-RETURN-CODE
+               MOVE 'PURGE COMPLETE' TO LS-PRG-MESSAGE
+           END-IF
+           EXIT SECTION.
