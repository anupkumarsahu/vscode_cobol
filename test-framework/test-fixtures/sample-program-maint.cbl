@@ -0,0 +1,362 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. SAMPLE-PROGRAM-MAINT.
+       AUTHOR. TEST-AUTHOR.
+       DATE-WRITTEN. 2026-08-09.
+      *****************************************************************
+      * Online companion to SAMPLE-PROGRAM. Opens CUSTOMER-FILE I-O so
+      * an operator can look up a customer by CUST-ID and flip
+      * ACTIVE-CUSTOMER/INACTIVE-CUSTOMER, with a required reason code
+      * and every change logged to MAINTENANCE-AUDIT-FILE. A simple
+      * numbered menu stands in for a real terminal screen.
+      *****************************************************************
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER. TANDEM-16.
+       OBJECT-COMPUTER. TANDEM-16.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CUSTOMER-FILE ASSIGN TO WS-CUSTOMER-FILE-NAME
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS CUST-ID
+               FILE STATUS IS WS-FILE-STATUS.
+
+      * Every status change made through this transaction - who, what,
+      * when, and why
+           SELECT MAINTENANCE-AUDIT-FILE ASSIGN TO "CUSTMAUD"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-MAUD-FILE-STATUS.
+
+      * Operator ID to role code lookup, loaded once at sign-on;
+      * an operator with no row in here gets view-only access rather
+      * than being refused sign-on outright
+           SELECT OPERATOR-ROLE-FILE ASSIGN TO "CUSTOPRL"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-OPRL-FILE-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  CUSTOMER-FILE.
+           COPY CUSTOMER-RECORD.
+
+       FD  MAINTENANCE-AUDIT-FILE.
+       01  MAINTENANCE-AUDIT-RECORD.
+           05  MAUD-CUST-ID        PIC 9(6).
+           05  MAUD-OLD-STATUS     PIC X.
+           05  MAUD-NEW-STATUS     PIC X.
+           05  MAUD-REASON-CODE    PIC X(10).
+           05  MAUD-OPERATOR-ID    PIC X(8).
+           05  MAUD-CHANGE-DATE    PIC 9(8).
+           05  MAUD-CHANGE-TIME    PIC 9(6).
+           05  MAUD-TRANS-TYPE     PIC X(10).
+           05  MAUD-OLD-BALANCE    PIC S9(7)V99.
+           05  MAUD-NEW-BALANCE    PIC S9(7)V99.
+
+       FD  OPERATOR-ROLE-FILE.
+       01  OPERATOR-ROLE-RECORD.
+           05  OPRL-OPERATOR-ID    PIC X(8).
+           05  OPRL-ROLE-CODE      PIC X.
+
+       WORKING-STORAGE SECTION.
+       01  WS-CUSTOMER-FILE-NAME   PIC X(40) VALUE 'CUSTDATA'.
+
+       01  WS-FILE-STATUS          PIC XX.
+           88  FILE-OK             VALUE '00'.
+
+       01  WS-MAUD-FILE-STATUS     PIC XX.
+           88  MAUD-FILE-OK        VALUE '00'.
+
+       01  WS-OPRL-FILE-STATUS     PIC XX.
+           88  OPRL-FILE-OK        VALUE '00'.
+           88  OPRL-FILE-AT-END    VALUE '10'.
+
+       01  WS-FLAGS.
+           05  WS-SESSION-FLAG     PIC X VALUE 'N'.
+               88  END-OF-SESSION  VALUE 'Y'.
+           05  WS-LOOKUP-FLAG      PIC X VALUE 'N'.
+               88  CUSTOMER-FOUND  VALUE 'Y'.
+           05  WS-OPRL-FOUND-FLAG  PIC X VALUE 'N'.
+               88  WS-OPRL-FOUND   VALUE 'Y'.
+
+       01  WS-OPERATOR-ID          PIC X(8).
+
+      * Operator ID/role table loaded from OPERATOR-ROLE-FILE at
+      * sign-on - small by nature, so a flat table and linear search
+      * is plenty, the same approach WS-MAP-FIELD-TABLE uses for
+      * MAPPING-CONTROL-FILE
+       01  WS-OPRL-TABLE-COUNT     PIC 9(2) COMP VALUE ZERO.
+       01  WS-OPRL-SUB             PIC 9(2) COMP VALUE ZERO.
+       01  WS-OPRL-TABLE.
+           05  WS-OPRL-ENTRY OCCURS 20 TIMES.
+               10  WS-OPRL-OPERATOR-ID PIC X(8).
+               10  WS-OPRL-ROLE-CODE   PIC X.
+
+      * V = view-only (lookup only), S = status-change (and view),
+      * B = balance-adjustment (and status-change and view) - each
+      * tier also carries the permissions of the tier below it
+       01  WS-OPERATOR-ROLE        PIC X VALUE 'V'.
+           88  OPERATOR-CAN-CHANGE-STATUS  VALUES 'S' 'B'.
+           88  OPERATOR-CAN-ADJUST-BALANCE VALUE 'B'.
+
+       01  WS-MENU-CHOICE          PIC X.
+       01  WS-INPUT-CUST-ID        PIC 9(6).
+       01  WS-NEW-STATUS           PIC X.
+       01  WS-OLD-STATUS           PIC X.
+       01  WS-REASON-CODE          PIC X(10).
+       01  WS-NEW-BALANCE          PIC S9(7)V99.
+       01  WS-OLD-BALANCE          PIC S9(7)V99 COMP-3.
+
+       PROCEDURE DIVISION.
+
+       MAIN-LOGIC SECTION.
+       0000-MAIN-PARA.
+      * Main entry point
+           PERFORM 1000-INITIALIZE
+           PERFORM 2000-MAINTENANCE-LOOP
+               UNTIL END-OF-SESSION
+           PERFORM 3000-FINALIZE
+           GOBACK.
+
+       1000-INITIALIZE SECTION.
+       1100-OPEN-FILES.
+           OPEN I-O CUSTOMER-FILE
+           IF NOT FILE-OK
+               DISPLAY 'ERROR OPENING CUSTOMER FILE: ' WS-FILE-STATUS
+               GOBACK
+           END-IF
+
+           OPEN EXTEND MAINTENANCE-AUDIT-FILE
+           IF MAUD-FILE-OK
+               CONTINUE
+           ELSE
+               OPEN OUTPUT MAINTENANCE-AUDIT-FILE
+           END-IF
+           IF NOT MAUD-FILE-OK
+               DISPLAY 'ERROR OPENING MAINTENANCE AUDIT FILE: '
+                   WS-MAUD-FILE-STATUS
+               GOBACK
+           END-IF.
+
+       1150-LOAD-OPERATOR-ROLES.
+           OPEN INPUT OPERATOR-ROLE-FILE
+           IF OPRL-FILE-OK
+               PERFORM 1160-LOAD-ROLE-ENTRY
+                   UNTIL OPRL-FILE-AT-END
+               CLOSE OPERATOR-ROLE-FILE
+           ELSE
+               DISPLAY 'NO OPERATOR ROLE FILE - '
+                   'ALL OPERATORS DEFAULT TO VIEW-ONLY'
+           END-IF
+
+      * 1160 already ran above via the explicit PERFORM - this skips
+      * past it instead of falling into it a second time
+           GO TO 1200-SIGN-ON.
+
+       1160-LOAD-ROLE-ENTRY.
+           READ OPERATOR-ROLE-FILE
+               AT END
+                   SET OPRL-FILE-AT-END TO TRUE
+               NOT AT END
+                   IF WS-OPRL-TABLE-COUNT < 20
+                       ADD 1 TO WS-OPRL-TABLE-COUNT
+                       MOVE OPRL-OPERATOR-ID
+                           TO WS-OPRL-OPERATOR-ID (WS-OPRL-TABLE-COUNT)
+                       MOVE OPRL-ROLE-CODE
+                           TO WS-OPRL-ROLE-CODE (WS-OPRL-TABLE-COUNT)
+                   END-IF
+           END-READ.
+
+       1200-SIGN-ON.
+           DISPLAY 'CUSTOMER STATUS MAINTENANCE'
+           DISPLAY 'ENTER YOUR OPERATOR ID: '
+           ACCEPT WS-OPERATOR-ID
+           PERFORM 1210-LOOKUP-OPERATOR-ROLE
+           MOVE 'N' TO WS-SESSION-FLAG
+
+      * 1210/1220 already ran above via the explicit PERFORM - exit
+      * the section here instead of falling into them a second time
+           EXIT SECTION.
+
+       1210-LOOKUP-OPERATOR-ROLE.
+      * Deny by default - an operator with no row in WS-OPRL-TABLE
+      * gets view-only, never a higher tier by accident
+           MOVE 'V' TO WS-OPERATOR-ROLE
+           MOVE 'N' TO WS-OPRL-FOUND-FLAG
+           PERFORM 1220-SEARCH-OPERATOR-ROLE
+               VARYING WS-OPRL-SUB FROM 1 BY 1
+               UNTIL WS-OPRL-SUB > WS-OPRL-TABLE-COUNT
+                   OR WS-OPRL-FOUND
+           IF WS-OPRL-FOUND
+      * PERFORM VARYING increments WS-OPRL-SUB once more after the
+      * paragraph sets WS-OPRL-FOUND, so the matched subscript is one
+      * back from where the loop left it
+               SUBTRACT 1 FROM WS-OPRL-SUB
+               MOVE WS-OPRL-ROLE-CODE (WS-OPRL-SUB) TO WS-OPERATOR-ROLE
+           ELSE
+               DISPLAY 'OPERATOR NOT FOUND IN ROLE TABLE - '
+                   'VIEW-ONLY ACCESS GRANTED'
+           END-IF
+           DISPLAY 'OPERATOR ROLE: ' WS-OPERATOR-ROLE.
+
+       1220-SEARCH-OPERATOR-ROLE.
+           IF WS-OPRL-OPERATOR-ID (WS-OPRL-SUB) = WS-OPERATOR-ID
+               SET WS-OPRL-FOUND TO TRUE
+           END-IF.
+
+       2000-MAINTENANCE-LOOP SECTION.
+       2100-PROMPT-FOR-TRANSACTION.
+           DISPLAY ' '
+           DISPLAY '1 = LOOKUP CUSTOMER'
+           DISPLAY '2 = CHANGE CUSTOMER STATUS'
+           DISPLAY '3 = ADJUST CUSTOMER BALANCE'
+           DISPLAY '9 = EXIT'
+           DISPLAY 'SELECTION: '
+           ACCEPT WS-MENU-CHOICE
+           EVALUATE WS-MENU-CHOICE
+               WHEN '1'
+                   PERFORM 2200-LOOKUP-CUSTOMER
+               WHEN '2'
+                   PERFORM 2300-CHANGE-STATUS
+               WHEN '3'
+                   PERFORM 2400-ADJUST-BALANCE
+               WHEN '9'
+                   SET END-OF-SESSION TO TRUE
+               WHEN OTHER
+                   DISPLAY 'INVALID SELECTION'
+           END-EVALUATE
+
+      * 2200/2300/2400 already ran above (whichever one the operator
+      * picked) via the explicit PERFORM - exit the section here
+      * instead of falling into all of them, every menu choice, on
+      * every pass through the loop
+           EXIT SECTION.
+
+       2200-LOOKUP-CUSTOMER.
+           PERFORM 2210-READ-BY-CUST-ID
+           IF CUSTOMER-FOUND
+               DISPLAY 'CUST-ID    : ' CUST-ID
+               DISPLAY 'NAME       : ' CUST-NAME
+               DISPLAY 'BALANCE    : ' CUST-BALANCE
+               DISPLAY 'STATUS     : ' CUST-STATUS
+           END-IF.
+
+       2210-READ-BY-CUST-ID.
+           DISPLAY 'ENTER CUST-ID: '
+           ACCEPT WS-INPUT-CUST-ID
+           MOVE WS-INPUT-CUST-ID TO CUST-ID
+           MOVE 'N' TO WS-LOOKUP-FLAG
+           READ CUSTOMER-FILE
+               INVALID KEY
+                   DISPLAY 'CUSTOMER NOT FOUND: ' WS-INPUT-CUST-ID
+               NOT INVALID KEY
+                   SET CUSTOMER-FOUND TO TRUE
+           END-READ.
+
+       2300-CHANGE-STATUS.
+           PERFORM 2210-READ-BY-CUST-ID
+           IF CUSTOMER-FOUND
+               IF OPERATOR-CAN-CHANGE-STATUS
+                   PERFORM 2310-CAPTURE-NEW-STATUS
+               ELSE
+                   DISPLAY 'ACCESS DENIED - OPERATOR ROLE DOES NOT '
+                       'PERMIT STATUS CHANGES'
+               END-IF
+           END-IF.
+
+       2310-CAPTURE-NEW-STATUS.
+           DISPLAY 'CURRENT STATUS: ' CUST-STATUS
+           DISPLAY 'ENTER NEW STATUS (A = ACTIVE, I = INACTIVE): '
+           ACCEPT WS-NEW-STATUS
+           IF WS-NEW-STATUS NOT = 'A' AND WS-NEW-STATUS NOT = 'I'
+               DISPLAY 'INVALID STATUS - MUST BE A OR I'
+           ELSE
+               DISPLAY 'ENTER REASON CODE (REQUIRED): '
+               ACCEPT WS-REASON-CODE
+               IF WS-REASON-CODE = SPACES
+                   DISPLAY 'REASON CODE IS REQUIRED - '
+                       'UPDATE CANCELLED'
+               ELSE
+                   PERFORM 2320-APPLY-STATUS-CHANGE
+               END-IF
+           END-IF.
+
+       2320-APPLY-STATUS-CHANGE.
+           MOVE CUST-STATUS TO WS-OLD-STATUS
+           MOVE WS-NEW-STATUS TO CUST-STATUS
+           REWRITE CUSTOMER-RECORD
+               INVALID KEY
+                   DISPLAY 'UPDATE FAILED, STATUS=' WS-FILE-STATUS
+               NOT INVALID KEY
+                   DISPLAY 'CUSTOMER STATUS UPDATED'
+                   PERFORM 2330-WRITE-AUDIT-RECORD
+           END-REWRITE.
+
+       2330-WRITE-AUDIT-RECORD.
+           MOVE CUST-ID TO MAUD-CUST-ID
+           MOVE WS-OLD-STATUS TO MAUD-OLD-STATUS
+           MOVE CUST-STATUS TO MAUD-NEW-STATUS
+           MOVE WS-REASON-CODE TO MAUD-REASON-CODE
+           MOVE WS-OPERATOR-ID TO MAUD-OPERATOR-ID
+           MOVE 'STATUS' TO MAUD-TRANS-TYPE
+           MOVE ZERO TO MAUD-OLD-BALANCE
+           MOVE ZERO TO MAUD-NEW-BALANCE
+           ACCEPT MAUD-CHANGE-DATE FROM DATE YYYYMMDD
+           ACCEPT MAUD-CHANGE-TIME FROM TIME
+           WRITE MAINTENANCE-AUDIT-RECORD.
+
+       2400-ADJUST-BALANCE.
+           PERFORM 2210-READ-BY-CUST-ID
+           IF CUSTOMER-FOUND
+               IF OPERATOR-CAN-ADJUST-BALANCE
+                   PERFORM 2410-CAPTURE-NEW-BALANCE
+               ELSE
+                   DISPLAY 'ACCESS DENIED - OPERATOR ROLE DOES NOT '
+                       'PERMIT BALANCE ADJUSTMENTS'
+               END-IF
+           END-IF.
+
+       2410-CAPTURE-NEW-BALANCE.
+           DISPLAY 'CURRENT BALANCE: ' CUST-BALANCE
+           DISPLAY 'ENTER NEW BALANCE: '
+           ACCEPT WS-NEW-BALANCE
+           DISPLAY 'ENTER REASON CODE (REQUIRED): '
+           ACCEPT WS-REASON-CODE
+           IF WS-REASON-CODE = SPACES
+               DISPLAY 'REASON CODE IS REQUIRED - UPDATE CANCELLED'
+           ELSE
+               PERFORM 2420-APPLY-BALANCE-CHANGE
+           END-IF.
+
+       2420-APPLY-BALANCE-CHANGE.
+           MOVE CUST-BALANCE TO WS-OLD-BALANCE
+           MOVE WS-NEW-BALANCE TO CUST-BALANCE
+           REWRITE CUSTOMER-RECORD
+               INVALID KEY
+                   DISPLAY 'UPDATE FAILED, STATUS=' WS-FILE-STATUS
+               NOT INVALID KEY
+                   DISPLAY 'CUSTOMER BALANCE UPDATED'
+                   PERFORM 2430-WRITE-BALANCE-AUDIT-RECORD
+           END-REWRITE.
+
+       2430-WRITE-BALANCE-AUDIT-RECORD.
+           MOVE CUST-ID TO MAUD-CUST-ID
+           MOVE SPACES TO MAUD-OLD-STATUS
+           MOVE SPACES TO MAUD-NEW-STATUS
+           MOVE WS-REASON-CODE TO MAUD-REASON-CODE
+           MOVE WS-OPERATOR-ID TO MAUD-OPERATOR-ID
+           MOVE 'BALANCE' TO MAUD-TRANS-TYPE
+           MOVE WS-OLD-BALANCE TO MAUD-OLD-BALANCE
+           MOVE CUST-BALANCE TO MAUD-NEW-BALANCE
+           ACCEPT MAUD-CHANGE-DATE FROM DATE YYYYMMDD
+           ACCEPT MAUD-CHANGE-TIME FROM TIME
+           WRITE MAINTENANCE-AUDIT-RECORD.
+
+       3000-FINALIZE SECTION.
+       3100-CLOSE-FILES.
+           CLOSE CUSTOMER-FILE
+           CLOSE MAINTENANCE-AUDIT-FILE.
+
+       3200-SIGN-OFF.
+           DISPLAY 'MAINTENANCE SESSION ENDED'.
