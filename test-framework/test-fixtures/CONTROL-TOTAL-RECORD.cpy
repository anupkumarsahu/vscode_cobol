@@ -0,0 +1,12 @@
+      *****************************************************************
+      * Control Total Record Layout
+      * Written once per run by SAMPLE-PROGRAM for the balancing job,
+      * and read back by SAMPLE-PROGRAM-MERGE when a run has been
+      * split across partitions and the per-partition totals need to
+      * be rolled back up into one figure.
+      *****************************************************************
+       01  CONTROL-TOTAL-RECORD.
+           05  CTL-RECORD-COUNT    PIC 9(6).
+           05  CTL-ACTIVE-COUNT    PIC 9(6).
+           05  CTL-INACTIVE-COUNT  PIC 9(6).
+           05  CTL-TOTAL-BALANCE   PIC S9(9)V99.
