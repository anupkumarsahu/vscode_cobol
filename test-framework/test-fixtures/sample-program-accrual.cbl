@@ -0,0 +1,222 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. SAMPLE-PROGRAM-ACCRUAL.
+       AUTHOR. TEST-AUTHOR.
+       DATE-WRITTEN. 2026-08-09.
+      *****************************************************************
+      * Monthly late-fee / interest accrual job. CUST-BALANCE is
+      * otherwise a static number that only ever reflects whatever was
+      * in the original extract or a manual adjustment through
+      * SAMPLE-PROGRAM-MAINT - nothing in this system has ever applied
+      * a fee for a past-due balance. This job scans ACTIVE-CUSTOMER
+      * records, assesses a configurable percentage fee against any
+      * balance owed to us (CUST-BALANCE > ZERO) whose CUST-DAYS-PAST-
+      * DUE falls in one of the aged buckets SAMPLE-PROGRAM's aged-
+      * balance report already classifies (AGED-30-59-DAYS, AGED-60-
+      * 89-DAYS, AGED-90-PLUS-DAYS - AGED-CURRENT is never assessed a
+      * fee), adds the fee straight into CUST-BALANCE, and writes one
+      * ACCRUAL-REPORT-FILE row per account assessed so the exact fee
+      * applied to each account is on record, not just the new total.
+      * Intended to be run once a month, separately from the nightly
+      * SAMPLE-PROGRAM-SCHEDULER chain.
+      *****************************************************************
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER. TANDEM-16.
+       OBJECT-COMPUTER. TANDEM-16.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CUSTOMER-FILE ASSIGN TO WS-CUSTOMER-FILE-NAME
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS CUST-ID
+               FILE STATUS IS WS-FILE-STATUS.
+
+      * One row per account assessed a fee this run
+           SELECT ACCRUAL-REPORT-FILE ASSIGN TO "CUSTACCR"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-ARP-FILE-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  CUSTOMER-FILE.
+           COPY CUSTOMER-RECORD.
+
+       FD  ACCRUAL-REPORT-FILE.
+       01  ACCRUAL-REPORT-RECORD.
+           05  ACCR-CUST-ID            PIC 9(6).
+           05  ACCR-CUST-NAME          PIC X(30).
+           05  ACCR-DAYS-PAST-DUE      PIC 9(3).
+           05  ACCR-RATE-PCT           PIC 9V9(4).
+           05  ACCR-OLD-BALANCE        PIC S9(7)V99.
+           05  ACCR-FEE-AMOUNT         PIC S9(7)V99.
+           05  ACCR-NEW-BALANCE        PIC S9(7)V99.
+
+       WORKING-STORAGE SECTION.
+       01  WS-CUSTOMER-FILE-NAME   PIC X(40) VALUE 'CUSTDATA'.
+
+       01  WS-FILE-STATUS          PIC XX.
+           88  FILE-OK             VALUE '00'.
+           88  FILE-AT-END         VALUE '10'.
+
+       01  WS-ARP-FILE-STATUS      PIC XX.
+           88  ARP-FILE-OK         VALUE '00'.
+
+       01  WS-FLAGS.
+           05  WS-EOF-FLAG         PIC X VALUE 'N'.
+               88  END-OF-FILE     VALUE 'Y'.
+           05  WS-ERROR-FLAG       PIC X VALUE 'N'.
+               88  ERROR-OCCURRED  VALUE 'Y'.
+
+      * Caller-supplied fee rates by aging bucket; zero on any of
+      * these means "use the house default" the same as every other
+      * LS- override in this system
+       01  WS-ACCRUAL-RATES.
+           05  WS-RATE-30-59-PCT   PIC 9V9(4) VALUE 0.0150.
+           05  WS-RATE-60-89-PCT   PIC 9V9(4) VALUE 0.0250.
+           05  WS-RATE-90-PLUS-PCT PIC 9V9(4) VALUE 0.0400.
+
+       01  WS-RATE-APPLIED         PIC 9V9(4) VALUE ZERO.
+       01  WS-FEE-AMOUNT           PIC S9(7)V99 COMP-3 VALUE ZERO.
+
+       01  WS-COUNTERS.
+           05  WS-SCANNED-COUNT    PIC 9(6) VALUE ZERO.
+           05  WS-ASSESSED-COUNT   PIC 9(6) VALUE ZERO.
+           05  WS-TOTAL-FEES       PIC S9(9)V99 COMP-3 VALUE ZERO.
+
+       LINKAGE SECTION.
+       01  LS-ACCRUAL-PARM-AREA.
+           05  LS-ACR-RETURN-CODE      PIC S9(4) COMP.
+           05  LS-ACR-MESSAGE          PIC X(50).
+           05  LS-ACR-CUSTOMER-FILE-NAME PIC X(40).
+           05  LS-ACR-RATE-30-59-PCT   PIC 9V9(4).
+           05  LS-ACR-RATE-60-89-PCT   PIC 9V9(4).
+           05  LS-ACR-RATE-90-PLUS-PCT PIC 9V9(4).
+
+       PROCEDURE DIVISION USING LS-ACCRUAL-PARM-AREA.
+
+       MAIN-LOGIC SECTION.
+       0000-MAIN-PARA.
+      * Main entry point
+           PERFORM 1000-INITIALIZE
+           PERFORM 2000-PROCESS-FILE
+               UNTIL END-OF-FILE
+           PERFORM 3000-FINALIZE
+           GOBACK.
+
+       1000-INITIALIZE SECTION.
+       1100-OPEN-FILES.
+           IF LS-ACR-CUSTOMER-FILE-NAME NOT = SPACES
+               MOVE LS-ACR-CUSTOMER-FILE-NAME TO WS-CUSTOMER-FILE-NAME
+           END-IF
+           OPEN I-O CUSTOMER-FILE
+           IF NOT FILE-OK
+               DISPLAY 'ERROR OPENING CUSTOMER FILE: ' WS-FILE-STATUS
+               SET ERROR-OCCURRED TO TRUE
+               MOVE 8 TO LS-ACR-RETURN-CODE
+               GOBACK
+           END-IF
+
+           OPEN OUTPUT ACCRUAL-REPORT-FILE
+           IF NOT ARP-FILE-OK
+               DISPLAY 'ERROR OPENING ACCRUAL REPORT FILE: '
+                   WS-ARP-FILE-STATUS
+               SET ERROR-OCCURRED TO TRUE
+               MOVE 8 TO LS-ACR-RETURN-CODE
+               GOBACK
+           END-IF.
+
+       1200-INIT-VARIABLES.
+           IF LS-ACR-RATE-30-59-PCT NOT = ZERO
+               MOVE LS-ACR-RATE-30-59-PCT TO WS-RATE-30-59-PCT
+           END-IF
+           IF LS-ACR-RATE-60-89-PCT NOT = ZERO
+               MOVE LS-ACR-RATE-60-89-PCT TO WS-RATE-60-89-PCT
+           END-IF
+           IF LS-ACR-RATE-90-PLUS-PCT NOT = ZERO
+               MOVE LS-ACR-RATE-90-PLUS-PCT TO WS-RATE-90-PLUS-PCT
+           END-IF.
+
+       2000-PROCESS-FILE SECTION.
+       2100-READ-RECORD.
+           READ CUSTOMER-FILE NEXT RECORD
+               AT END
+                   SET END-OF-FILE TO TRUE
+               NOT AT END
+                   ADD 1 TO WS-SCANNED-COUNT
+                   IF ACTIVE-CUSTOMER
+                       PERFORM 2200-ASSESS-FEE
+                   END-IF
+           END-READ
+
+      * 2200/2250 already ran above (for an active, fee-eligible
+      * customer) via the explicit PERFORM - exit the section here
+      * instead of falling into them a second time, for every
+      * customer, every pass
+           EXIT SECTION.
+
+       2200-ASSESS-FEE.
+      * A negative CUST-BALANCE is a credit balance we owe the
+      * customer, not an overdue amount - never assess a fee on one
+           IF CUST-BALANCE > ZERO
+               EVALUATE TRUE
+                   WHEN AGED-30-59-DAYS
+                       MOVE WS-RATE-30-59-PCT TO WS-RATE-APPLIED
+                   WHEN AGED-60-89-DAYS
+                       MOVE WS-RATE-60-89-PCT TO WS-RATE-APPLIED
+                   WHEN AGED-90-PLUS-DAYS
+                       MOVE WS-RATE-90-PLUS-PCT TO WS-RATE-APPLIED
+                   WHEN OTHER
+                       MOVE ZERO TO WS-RATE-APPLIED
+               END-EVALUATE
+               IF WS-RATE-APPLIED > ZERO
+                   PERFORM 2250-APPLY-FEE
+               END-IF
+           END-IF.
+
+       2250-APPLY-FEE.
+           COMPUTE WS-FEE-AMOUNT ROUNDED =
+               CUST-BALANCE * WS-RATE-APPLIED
+           MOVE CUST-ID TO ACCR-CUST-ID
+           MOVE CUST-NAME TO ACCR-CUST-NAME
+           MOVE CUST-DAYS-PAST-DUE TO ACCR-DAYS-PAST-DUE
+           MOVE WS-RATE-APPLIED TO ACCR-RATE-PCT
+           MOVE CUST-BALANCE TO ACCR-OLD-BALANCE
+           MOVE WS-FEE-AMOUNT TO ACCR-FEE-AMOUNT
+           ADD WS-FEE-AMOUNT TO CUST-BALANCE
+           MOVE CUST-BALANCE TO ACCR-NEW-BALANCE
+           WRITE ACCRUAL-REPORT-RECORD
+           REWRITE CUSTOMER-RECORD
+               INVALID KEY
+                   DISPLAY 'REWRITE FAILED FOR CUST-ID: ' CUST-ID
+                       ' STATUS=' WS-FILE-STATUS
+                   SET ERROR-OCCURRED TO TRUE
+               NOT INVALID KEY
+                   ADD 1 TO WS-ASSESSED-COUNT
+                   ADD WS-FEE-AMOUNT TO WS-TOTAL-FEES
+           END-REWRITE.
+
+       3000-FINALIZE SECTION.
+       3100-CLOSE-FILES.
+           CLOSE CUSTOMER-FILE
+           CLOSE ACCRUAL-REPORT-FILE.
+
+       3200-DISPLAY-SUMMARY.
+           DISPLAY 'Late-Fee Accrual Summary:'
+           DISPLAY 'Rate 30-59 Days : ' WS-RATE-30-59-PCT
+           DISPLAY 'Rate 60-89 Days : ' WS-RATE-60-89-PCT
+           DISPLAY 'Rate 90+  Days  : ' WS-RATE-90-PLUS-PCT
+           DISPLAY 'Customers Scanned: ' WS-SCANNED-COUNT
+           DISPLAY 'Customers Assessed A Fee: ' WS-ASSESSED-COUNT
+           DISPLAY 'Total Fees Assessed: ' WS-TOTAL-FEES.
+
+       3999-EXIT.
+           IF ERROR-OCCURRED
+               MOVE 4 TO LS-ACR-RETURN-CODE
+               MOVE 'ACCRUAL COMPLETED WITH ERRORS' TO LS-ACR-MESSAGE
+           ELSE
+               MOVE 0 TO LS-ACR-RETURN-CODE
+               MOVE 'ACCRUAL COMPLETE' TO LS-ACR-MESSAGE
+           END-IF
+           EXIT SECTION.
