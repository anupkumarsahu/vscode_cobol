@@ -0,0 +1,178 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. SAMPLE-PROGRAM-STMT.
+       AUTHOR. TEST-AUTHOR.
+       DATE-WRITTEN. 2026-08-09.
+      *****************************************************************
+      * Statement/mailing-label extract. Now that CUSTOMER-RECORD
+      * carries CUST-CONTACT, a customer statement or collection
+      * letter can be produced straight from CUSTOMER-FILE instead of
+      * hand-joining CUSTDATA against a spreadsheet kept outside this
+      * system. This job scans ACTIVE-CUSTOMER records and writes one
+      * mailable, multi-line statement per account to STATEMENT-
+      * EXTRACT-FILE showing the mailing address and current
+      * CUST-BALANCE - a blank CUST-CONTACT is still printed (with
+      * blank address lines) rather than skipped, so a missing
+      * address shows up to whoever runs the mail merge instead of
+      * silently dropping that customer's statement.
+      *****************************************************************
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER. TANDEM-16.
+       OBJECT-COMPUTER. TANDEM-16.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CUSTOMER-FILE ASSIGN TO WS-CUSTOMER-FILE-NAME
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS SEQUENTIAL
+               RECORD KEY IS CUST-ID
+               FILE STATUS IS WS-FILE-STATUS.
+
+      * One mailable statement per active customer, several lines long
+           SELECT STATEMENT-EXTRACT-FILE ASSIGN TO "CUSTSTMT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-STMT-FILE-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  CUSTOMER-FILE.
+           COPY CUSTOMER-RECORD.
+
+       FD  STATEMENT-EXTRACT-FILE.
+       01  STATEMENT-EXTRACT-LINE     PIC X(80).
+
+       WORKING-STORAGE SECTION.
+       01  WS-CUSTOMER-FILE-NAME   PIC X(40) VALUE 'CUSTDATA'.
+
+       01  WS-FILE-STATUS          PIC XX.
+           88  FILE-OK             VALUE '00'.
+           88  FILE-AT-END         VALUE '10'.
+
+       01  WS-STMT-FILE-STATUS     PIC XX.
+           88  STMT-FILE-OK        VALUE '00'.
+
+       01  WS-FLAGS.
+           05  WS-EOF-FLAG         PIC X VALUE 'N'.
+               88  END-OF-FILE     VALUE 'Y'.
+           05  WS-ERROR-FLAG       PIC X VALUE 'N'.
+               88  ERROR-OCCURRED  VALUE 'Y'.
+
+      * DISPLAY-usage shadow field so a COMP-3 balance can be STRINGed
+      * into a statement line, the same approach SAMPLE-PROGRAM-
+      * COMPARE uses for its delta report
+       01  WS-BALANCE-DISPLAY      PIC -(7)9.99.
+
+       01  WS-COUNTERS.
+           05  WS-SCANNED-COUNT    PIC 9(6) VALUE ZERO.
+           05  WS-STATEMENTS-WRITTEN PIC 9(6) VALUE ZERO.
+
+       LINKAGE SECTION.
+       01  LS-STMT-PARM-AREA.
+           05  LS-STM-RETURN-CODE      PIC S9(4) COMP.
+           05  LS-STM-MESSAGE          PIC X(50).
+           05  LS-STM-CUSTOMER-FILE-NAME PIC X(40).
+
+       PROCEDURE DIVISION USING LS-STMT-PARM-AREA.
+
+       MAIN-LOGIC SECTION.
+       0000-MAIN-PARA.
+      * Main entry point
+           PERFORM 1000-INITIALIZE
+           PERFORM 2000-PROCESS-FILE
+               UNTIL END-OF-FILE
+           PERFORM 3000-FINALIZE
+           GOBACK.
+
+       1000-INITIALIZE SECTION.
+       1100-OPEN-FILES.
+           IF LS-STM-CUSTOMER-FILE-NAME NOT = SPACES
+               MOVE LS-STM-CUSTOMER-FILE-NAME TO WS-CUSTOMER-FILE-NAME
+           END-IF
+           OPEN INPUT CUSTOMER-FILE
+           IF NOT FILE-OK
+               DISPLAY 'ERROR OPENING CUSTOMER FILE: ' WS-FILE-STATUS
+               SET ERROR-OCCURRED TO TRUE
+               MOVE 8 TO LS-STM-RETURN-CODE
+               GOBACK
+           END-IF
+
+           OPEN OUTPUT STATEMENT-EXTRACT-FILE
+           IF NOT STMT-FILE-OK
+               DISPLAY 'ERROR OPENING STATEMENT EXTRACT FILE: '
+                   WS-STMT-FILE-STATUS
+               SET ERROR-OCCURRED TO TRUE
+               MOVE 8 TO LS-STM-RETURN-CODE
+               GOBACK
+           END-IF.
+
+       2000-PROCESS-FILE SECTION.
+       2100-READ-RECORD.
+           READ CUSTOMER-FILE NEXT RECORD
+               AT END
+                   SET END-OF-FILE TO TRUE
+               NOT AT END
+                   ADD 1 TO WS-SCANNED-COUNT
+                   IF ACTIVE-CUSTOMER
+                       PERFORM 2200-WRITE-STATEMENT
+                   END-IF
+           END-READ
+
+      * 2200 already ran above (for an active customer) via the
+      * explicit PERFORM - exit the section here instead of falling
+      * into it a second time, for every customer, every pass
+           EXIT SECTION.
+
+       2200-WRITE-STATEMENT.
+           MOVE CUST-BALANCE TO WS-BALANCE-DISPLAY
+           MOVE CUST-NAME TO STATEMENT-EXTRACT-LINE
+           WRITE STATEMENT-EXTRACT-LINE
+           MOVE CUST-ADDRESS-LINE-1 TO STATEMENT-EXTRACT-LINE
+           WRITE STATEMENT-EXTRACT-LINE
+           IF CUST-ADDRESS-LINE-2 NOT = SPACES
+               MOVE CUST-ADDRESS-LINE-2 TO STATEMENT-EXTRACT-LINE
+               WRITE STATEMENT-EXTRACT-LINE
+           END-IF
+           STRING CUST-CITY DELIMITED BY SPACE
+               ', ' DELIMITED BY SIZE
+               CUST-STATE DELIMITED BY SIZE
+               '  ' DELIMITED BY SIZE
+               CUST-ZIP-CODE DELIMITED BY SIZE
+               INTO STATEMENT-EXTRACT-LINE
+           WRITE STATEMENT-EXTRACT-LINE
+           STRING 'PHONE: ' DELIMITED BY SIZE
+               CUST-PHONE DELIMITED BY SIZE
+               '  EMAIL: ' DELIMITED BY SIZE
+               CUST-EMAIL DELIMITED BY SIZE
+               INTO STATEMENT-EXTRACT-LINE
+           WRITE STATEMENT-EXTRACT-LINE
+           STRING 'CUST-ID: ' DELIMITED BY SIZE
+               CUST-ID DELIMITED BY SIZE
+               '  CURRENT BALANCE: ' DELIMITED BY SIZE
+               WS-BALANCE-DISPLAY DELIMITED BY SIZE
+               INTO STATEMENT-EXTRACT-LINE
+           WRITE STATEMENT-EXTRACT-LINE
+           MOVE SPACES TO STATEMENT-EXTRACT-LINE
+           WRITE STATEMENT-EXTRACT-LINE
+           ADD 1 TO WS-STATEMENTS-WRITTEN.
+
+       3000-FINALIZE SECTION.
+       3100-CLOSE-FILES.
+           CLOSE CUSTOMER-FILE
+           CLOSE STATEMENT-EXTRACT-FILE.
+
+       3200-DISPLAY-SUMMARY.
+           DISPLAY 'Statement Extract Summary:'
+           DISPLAY 'Customers Scanned: ' WS-SCANNED-COUNT
+           DISPLAY 'Statements Written: ' WS-STATEMENTS-WRITTEN.
+
+       3999-EXIT.
+           IF ERROR-OCCURRED
+               MOVE 4 TO LS-STM-RETURN-CODE
+               MOVE 'STATEMENT EXTRACT COMPLETED WITH ERRORS'
+                   TO LS-STM-MESSAGE
+           ELSE
+               MOVE 0 TO LS-STM-RETURN-CODE
+               MOVE 'STATEMENT EXTRACT COMPLETE' TO LS-STM-MESSAGE
+           END-IF
+           EXIT SECTION.
