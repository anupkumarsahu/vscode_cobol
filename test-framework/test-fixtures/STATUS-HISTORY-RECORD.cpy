@@ -0,0 +1,11 @@
+      *****************************************************************
+      * Status History Record Layout
+      * Remembers each customer's status as of the last run (and the
+      * date it was last set) so SAMPLE-PROGRAM's 2280-CHECK-STATUS-
+      * CHANGE can tell what changed since then, and so SAMPLE-PROGRAM-
+      * PURGE can tell how long a customer has sat INACTIVE-CUSTOMER.
+      *****************************************************************
+       01  STATUS-HISTORY-RECORD.
+           05  STH-CUST-ID             PIC 9(6).
+           05  STH-LAST-STATUS         PIC X.
+           05  STH-LAST-STATUS-DATE    PIC 9(8).
