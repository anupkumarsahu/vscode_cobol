@@ -0,0 +1,266 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. SAMPLE-PROGRAM-COMPARE.
+       AUTHOR. TEST-AUTHOR.
+       DATE-WRITTEN. 2026-08-09.
+      *****************************************************************
+      * Day-over-day delta compare job.
+      * SAMPLE-PROGRAM's 2200-PROCESS-RECORD only ever looks at today's
+      * CUSTOMER-FILE in isolation, so the only way to notice a status
+      * or balance change has been by accident (the reactivation audit
+      * trail catches one kind of flip). This job keeps yesterday's
+      * CUSTOMER-FILE image around, matches it against today's by
+      * CUST-ID, and reports adds, deletes, and balance/status changes
+      * on matched records.
+      *
+      * Both files are read sequentially in ascending CUST-ID order
+      * (the natural order of an indexed read), so the two are walked
+      * together the way a sorted merge compares two control files.
+      *****************************************************************
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER. TANDEM-16.
+       OBJECT-COMPUTER. TANDEM-16.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CURRENT-CUSTOMER-FILE ASSIGN TO WS-CURRENT-FILE-NAME
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS CUST-ID
+               FILE STATUS IS WS-CUR-FILE-STATUS.
+
+      * Yesterday's CUSTOMER-FILE image, taken as a snapshot copy
+      * before today's run touches CURRENT-CUSTOMER-FILE
+           SELECT PRIOR-CUSTOMER-FILE ASSIGN TO WS-PRIOR-FILE-NAME
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS PCUST-ID
+               FILE STATUS IS WS-PRI-FILE-STATUS.
+
+      * One row per add/delete/balance-changed/status-changed customer
+           SELECT DELTA-REPORT-FILE ASSIGN TO "CUSTDELT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-DLT-FILE-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  CURRENT-CUSTOMER-FILE.
+           COPY CUSTOMER-RECORD.
+
+       FD  PRIOR-CUSTOMER-FILE.
+           COPY CUSTOMER-RECORD REPLACING
+               ==CUSTOMER-RECORD== BY ==PRIOR-CUSTOMER-RECORD==
+               LEADING ==CUST-== BY ==PCUST-==.
+
+       FD  DELTA-REPORT-FILE.
+       01  DELTA-REPORT-LINE          PIC X(80).
+
+       WORKING-STORAGE SECTION.
+       COPY COPYLIB-STANDARD-DATA IN B30QALIB.
+
+       01  WS-CURRENT-FILE-NAME    PIC X(40) VALUE 'CUSTDATA'.
+       01  WS-PRIOR-FILE-NAME      PIC X(40) VALUE 'CUSTPRIOR'.
+
+       01  WS-CUR-FILE-STATUS      PIC XX.
+           88  CUR-FILE-OK         VALUE '00'.
+
+       01  WS-PRI-FILE-STATUS      PIC XX.
+           88  PRI-FILE-OK         VALUE '00'.
+
+       01  WS-DLT-FILE-STATUS      PIC XX.
+           88  DLT-FILE-OK         VALUE '00'.
+
+       01  WS-FLAGS.
+           05  WS-CUR-EOF-FLAG     PIC X VALUE 'N'.
+               88  CUR-EOF         VALUE 'Y'.
+           05  WS-PRI-EOF-FLAG     PIC X VALUE 'N'.
+               88  PRI-EOF         VALUE 'Y'.
+           05  WS-ERROR-FLAG       PIC X VALUE 'N'.
+               88  ERROR-OCCURRED  VALUE 'Y'.
+
+      * DISPLAY-usage shadow fields so a COMP-3 balance can be STRINGed
+      * into the delta report line
+       01  WS-CUR-BALANCE-DISPLAY  PIC -(7)9.99.
+       01  WS-PRI-BALANCE-DISPLAY  PIC -(7)9.99.
+
+       01  WS-COUNTERS.
+           05  WS-ADD-COUNT        PIC 9(6) VALUE ZERO.
+           05  WS-DELETE-COUNT     PIC 9(6) VALUE ZERO.
+           05  WS-BALANCE-CHANGED-COUNT PIC 9(6) VALUE ZERO.
+           05  WS-STATUS-CHANGED-COUNT  PIC 9(6) VALUE ZERO.
+           05  WS-UNCHANGED-COUNT  PIC 9(6) VALUE ZERO.
+
+       LINKAGE SECTION.
+       01  LS-COMPARE-PARM-AREA.
+           05  LS-CMP-RETURN-CODE      PIC S9(4) COMP.
+           05  LS-CMP-MESSAGE          PIC X(50).
+           05  LS-CMP-CURRENT-FILE-NAME PIC X(40).
+           05  LS-CMP-PRIOR-FILE-NAME   PIC X(40).
+
+       PROCEDURE DIVISION USING LS-COMPARE-PARM-AREA.
+
+       MAIN-LOGIC SECTION.
+       0000-MAIN-PARA.
+      * Main entry point
+           PERFORM 1000-INITIALIZE
+           PERFORM 2100-MATCH-RECORDS
+               UNTIL CUR-EOF AND PRI-EOF
+           PERFORM 3000-FINALIZE
+           GOBACK.
+
+       1000-INITIALIZE SECTION.
+       1100-OPEN-FILES.
+           IF LS-CMP-CURRENT-FILE-NAME NOT = SPACES
+               MOVE LS-CMP-CURRENT-FILE-NAME TO WS-CURRENT-FILE-NAME
+           END-IF
+           IF LS-CMP-PRIOR-FILE-NAME NOT = SPACES
+               MOVE LS-CMP-PRIOR-FILE-NAME TO WS-PRIOR-FILE-NAME
+           END-IF
+
+           OPEN INPUT CURRENT-CUSTOMER-FILE
+           IF NOT CUR-FILE-OK
+               DISPLAY 'ERROR OPENING CURRENT CUSTOMER FILE: '
+                   WS-CUR-FILE-STATUS
+               SET ERROR-OCCURRED TO TRUE
+               MOVE 8 TO LS-CMP-RETURN-CODE
+               GOBACK
+           END-IF
+
+           OPEN INPUT PRIOR-CUSTOMER-FILE
+           IF NOT PRI-FILE-OK
+               DISPLAY 'ERROR OPENING PRIOR CUSTOMER FILE: '
+                   WS-PRI-FILE-STATUS
+               SET ERROR-OCCURRED TO TRUE
+               MOVE 8 TO LS-CMP-RETURN-CODE
+               GOBACK
+           END-IF
+
+           OPEN OUTPUT DELTA-REPORT-FILE
+           IF NOT DLT-FILE-OK
+               DISPLAY 'ERROR OPENING DELTA REPORT FILE: '
+                   WS-DLT-FILE-STATUS
+               SET ERROR-OCCURRED TO TRUE
+               MOVE 8 TO LS-CMP-RETURN-CODE
+               GOBACK
+           END-IF.
+
+       1200-INIT-VARIABLES.
+           MOVE 'N' TO WS-CUR-EOF-FLAG
+           MOVE 'N' TO WS-PRI-EOF-FLAG
+           MOVE 'N' TO WS-ERROR-FLAG
+           MOVE 'CUST_ID,CHANGE_TYPE,OLD_VALUE,NEW_VALUE' TO
+               DELTA-REPORT-LINE
+           WRITE DELTA-REPORT-LINE.
+
+       1300-PRIME-READS.
+      * Primes both sides of the merge before the main compare loop
+           PERFORM 2110-READ-CURRENT
+           PERFORM 2120-READ-PRIOR.
+
+       2000-COMPARE-FILES SECTION.
+       2100-MATCH-RECORDS.
+           EVALUATE TRUE
+               WHEN PRI-EOF
+                   PERFORM 2200-REPORT-ADD
+                   PERFORM 2110-READ-CURRENT
+               WHEN CUR-EOF
+                   PERFORM 2210-REPORT-DELETE
+                   PERFORM 2120-READ-PRIOR
+               WHEN CUST-ID < PCUST-ID
+                   PERFORM 2200-REPORT-ADD
+                   PERFORM 2110-READ-CURRENT
+               WHEN CUST-ID > PCUST-ID
+                   PERFORM 2210-REPORT-DELETE
+                   PERFORM 2120-READ-PRIOR
+               WHEN OTHER
+                   PERFORM 2220-COMPARE-MATCHED
+                   PERFORM 2110-READ-CURRENT
+                   PERFORM 2120-READ-PRIOR
+           END-EVALUATE.
+
+       2110-READ-CURRENT.
+           IF NOT CUR-EOF
+               READ CURRENT-CUSTOMER-FILE NEXT RECORD
+                   AT END
+                       SET CUR-EOF TO TRUE
+               END-READ
+           END-IF.
+
+       2120-READ-PRIOR.
+           IF NOT PRI-EOF
+               READ PRIOR-CUSTOMER-FILE NEXT RECORD
+                   AT END
+                       SET PRI-EOF TO TRUE
+               END-READ
+           END-IF.
+
+       2200-REPORT-ADD.
+           STRING CUST-ID DELIMITED BY SIZE
+               ',ADD,,' DELIMITED BY SIZE
+               CUST-NAME DELIMITED BY SIZE
+               INTO DELTA-REPORT-LINE
+           WRITE DELTA-REPORT-LINE
+           ADD 1 TO WS-ADD-COUNT.
+
+       2210-REPORT-DELETE.
+           STRING PCUST-ID DELIMITED BY SIZE
+               ',DELETE,' DELIMITED BY SIZE
+               PCUST-NAME DELIMITED BY SIZE
+               ',' DELIMITED BY SIZE
+               INTO DELTA-REPORT-LINE
+           WRITE DELTA-REPORT-LINE
+           ADD 1 TO WS-DELETE-COUNT.
+
+       2220-COMPARE-MATCHED.
+           MOVE 'N' TO WS-ERROR-FLAG
+           IF CUST-BALANCE NOT = PCUST-BALANCE
+               MOVE CUST-BALANCE TO WS-CUR-BALANCE-DISPLAY
+               MOVE PCUST-BALANCE TO WS-PRI-BALANCE-DISPLAY
+               STRING CUST-ID DELIMITED BY SIZE
+                   ',BALANCE-CHANGED,' DELIMITED BY SIZE
+                   WS-PRI-BALANCE-DISPLAY DELIMITED BY SIZE
+                   ',' DELIMITED BY SIZE
+                   WS-CUR-BALANCE-DISPLAY DELIMITED BY SIZE
+                   INTO DELTA-REPORT-LINE
+               WRITE DELTA-REPORT-LINE
+               ADD 1 TO WS-BALANCE-CHANGED-COUNT
+           END-IF
+           IF CUST-STATUS NOT = PCUST-STATUS
+               STRING CUST-ID DELIMITED BY SIZE
+                   ',STATUS-CHANGED,' DELIMITED BY SIZE
+                   PCUST-STATUS DELIMITED BY SIZE
+                   ',' DELIMITED BY SIZE
+                   CUST-STATUS DELIMITED BY SIZE
+                   INTO DELTA-REPORT-LINE
+               WRITE DELTA-REPORT-LINE
+               ADD 1 TO WS-STATUS-CHANGED-COUNT
+           END-IF
+           IF CUST-BALANCE = PCUST-BALANCE
+               AND CUST-STATUS = PCUST-STATUS
+               ADD 1 TO WS-UNCHANGED-COUNT
+           END-IF.
+
+       3000-FINALIZE SECTION.
+       3100-CLOSE-FILES.
+           CLOSE CURRENT-CUSTOMER-FILE
+           CLOSE PRIOR-CUSTOMER-FILE
+           CLOSE DELTA-REPORT-FILE.
+
+       3200-DISPLAY-SUMMARY.
+           DISPLAY 'Day-Over-Day Compare Summary:'
+           DISPLAY 'Added: ' WS-ADD-COUNT
+           DISPLAY 'Deleted: ' WS-DELETE-COUNT
+           DISPLAY 'Balance Changed: ' WS-BALANCE-CHANGED-COUNT
+           DISPLAY 'Status Changed: ' WS-STATUS-CHANGED-COUNT
+           DISPLAY 'Unchanged: ' WS-UNCHANGED-COUNT.
+
+       3999-EXIT.
+           IF ERROR-OCCURRED
+               MOVE 4 TO LS-CMP-RETURN-CODE
+               MOVE 'COMPARE COMPLETED WITH ERRORS' TO LS-CMP-MESSAGE
+           ELSE
+               MOVE 0 TO LS-CMP-RETURN-CODE
+               MOVE 'COMPARE COMPLETE' TO LS-CMP-MESSAGE
+           END-IF
+           EXIT SECTION.
