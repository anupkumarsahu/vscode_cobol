@@ -0,0 +1,373 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. SAMPLE-PROGRAM-CONSIST.
+       AUTHOR. TEST-AUTHOR.
+       DATE-WRITTEN. 2026-08-09.
+      *****************************************************************
+      * Periodic cross-file consistency check. CUSTOMER-FILE now has
+      * EXCEPTION-FILE, REACTIVATION-AUDIT-FILE, PURGE-ARCHIVE-FILE,
+      * and RUN-HISTORY-FILE all growing alongside it, and nothing
+      * verifies they stay consistent with each other - an exception
+      * or audit row can easily outlive the CUST-ID it was logged
+      * against, and a customer in PURGE-ARCHIVE-FILE is supposed to
+      * be gone from CUSTOMER-FILE, not merely inactive there. This
+      * job cross-references each of those files against CUSTOMER-FILE
+      * and writes one CONSISTENCY-REPORT-FILE row per orphaned or
+      * contradictory record found, for manual review - it changes
+      * nothing, it only reports.
+      *****************************************************************
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER. TANDEM-16.
+       OBJECT-COMPUTER. TANDEM-16.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CUSTOMER-FILE ASSIGN TO WS-CUSTOMER-FILE-NAME
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS CUST-ID
+               FILE STATUS IS WS-FILE-STATUS.
+
+           SELECT EXCEPTION-FILE ASSIGN TO "CUSTEXC"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-EXC-FILE-STATUS.
+
+           SELECT REACTIVATION-AUDIT-FILE ASSIGN TO "CUSTRAUD"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-RAUD-FILE-STATUS.
+
+           SELECT PURGE-ARCHIVE-FILE ASSIGN TO "CUSTARCH"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-ARC-FILE-STATUS.
+
+           SELECT RUN-HISTORY-FILE ASSIGN TO "CUSTRHST"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-RHIST-FILE-STATUS.
+
+      * One row per orphaned or contradictory record found
+           SELECT CONSISTENCY-REPORT-FILE ASSIGN TO "CUSTCONS"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-CONS-FILE-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  CUSTOMER-FILE.
+           COPY CUSTOMER-RECORD.
+
+       FD  EXCEPTION-FILE.
+       01  EXCEPTION-RECORD.
+           05  EXC-DATE            PIC 9(8).
+           05  EXC-TIME            PIC 9(6).
+           05  EXC-PARAGRAPH       PIC X(20).
+           05  EXC-CUST-ID         PIC 9(6).
+           05  EXC-DESCRIPTION     PIC X(60).
+
+       FD  REACTIVATION-AUDIT-FILE.
+       01  REACT-AUDIT-RECORD.
+           05  RAUD-CUST-ID        PIC 9(6).
+           05  RAUD-OLD-STATUS     PIC X.
+           05  RAUD-NEW-STATUS     PIC X.
+           05  RAUD-RUN-DATE       PIC 9(8).
+
+       FD  PURGE-ARCHIVE-FILE.
+       01  PURGE-ARCHIVE-RECORD.
+           05  ARC-CUST-ID             PIC 9(6).
+           05  ARC-CUST-NAME           PIC X(30).
+           05  ARC-CUST-BALANCE        PIC S9(7)V99.
+           05  ARC-CUST-STATUS         PIC X.
+           05  ARC-LAST-STATUS-DATE    PIC 9(8).
+           05  ARC-PURGE-DATE          PIC 9(8).
+
+       FD  RUN-HISTORY-FILE.
+       01  RUN-HISTORY-RECORD.
+           05  RHIST-RUN-DATE      PIC 9(8).
+           05  RHIST-RUN-TIME      PIC 9(6).
+           05  RHIST-TOTAL-RECORDS PIC 9(6).
+           05  RHIST-ACTIVE-COUNT  PIC 9(6).
+           05  RHIST-INACTIVE-COUNT PIC 9(6).
+           05  RHIST-TOTAL-BALANCE PIC S9(9)V99.
+           05  RHIST-AVG-BALANCE   PIC S9(7)V99.
+           05  RHIST-STD-VERSION   PIC X(10).
+
+       FD  CONSISTENCY-REPORT-FILE.
+       01  CONSISTENCY-REPORT-LINE    PIC X(100).
+
+       WORKING-STORAGE SECTION.
+       01  WS-CUSTOMER-FILE-NAME   PIC X(40) VALUE 'CUSTDATA'.
+
+       01  WS-FILE-STATUS          PIC XX.
+           88  FILE-OK             VALUE '00'.
+           88  FILE-AT-END         VALUE '10'.
+
+       01  WS-EXC-FILE-STATUS      PIC XX.
+           88  EXC-FILE-OK         VALUE '00'.
+           88  EXC-FILE-AT-END     VALUE '10'.
+
+       01  WS-RAUD-FILE-STATUS     PIC XX.
+           88  RAUD-FILE-OK        VALUE '00'.
+           88  RAUD-FILE-AT-END    VALUE '10'.
+
+       01  WS-ARC-FILE-STATUS      PIC XX.
+           88  ARC-FILE-OK         VALUE '00'.
+           88  ARC-FILE-AT-END     VALUE '10'.
+
+       01  WS-RHIST-FILE-STATUS    PIC XX.
+           88  RHIST-FILE-OK       VALUE '00'.
+           88  RHIST-FILE-AT-END   VALUE '10'.
+
+       01  WS-CONS-FILE-STATUS     PIC XX.
+           88  CONS-FILE-OK        VALUE '00'.
+
+      * Set whenever an optional file this job cross-references is
+      * simply not present to open - not itself an inconsistency
+       01  WS-FLAGS.
+           05  WS-ERROR-FLAG       PIC X VALUE 'N'.
+               88  ERROR-OCCURRED  VALUE 'Y'.
+
+       01  WS-CUSTOMER-RECORD-COUNT PIC 9(6) VALUE ZERO.
+       01  WS-RHIST-LAST-TOTAL      PIC 9(6) VALUE ZERO.
+       01  WS-RHIST-ROWS-READ       PIC 9(6) VALUE ZERO.
+
+       01  WS-COUNTERS.
+           05  WS-EXC-ORPHAN-COUNT     PIC 9(6) VALUE ZERO.
+           05  WS-RAUD-ORPHAN-COUNT    PIC 9(6) VALUE ZERO.
+           05  WS-ARC-CONTRADICT-COUNT PIC 9(6) VALUE ZERO.
+           05  WS-RHIST-MISMATCH-COUNT PIC 9(6) VALUE ZERO.
+
+       LINKAGE SECTION.
+       01  LS-CONSIST-PARM-AREA.
+           05  LS-CNS-RETURN-CODE      PIC S9(4) COMP.
+           05  LS-CNS-MESSAGE          PIC X(50).
+           05  LS-CNS-CUSTOMER-FILE-NAME PIC X(40).
+
+       PROCEDURE DIVISION USING LS-CONSIST-PARM-AREA.
+
+       MAIN-LOGIC SECTION.
+       0000-MAIN-PARA.
+      * Main entry point
+           PERFORM 1000-INITIALIZE
+           PERFORM 2000-COUNT-CUSTOMER-RECORDS
+               UNTIL FILE-AT-END
+           PERFORM 2500-CHECK-EXCEPTION-FILE
+           PERFORM 2600-CHECK-REACTIVATION-AUDIT-FILE
+           PERFORM 2700-CHECK-ARCHIVE-FILE
+           PERFORM 2800-CHECK-RUN-HISTORY-FILE
+           PERFORM 3000-FINALIZE
+           GOBACK.
+
+       1000-INITIALIZE SECTION.
+       1100-OPEN-FILES.
+           IF LS-CNS-CUSTOMER-FILE-NAME NOT = SPACES
+               MOVE LS-CNS-CUSTOMER-FILE-NAME TO WS-CUSTOMER-FILE-NAME
+           END-IF
+           OPEN INPUT CUSTOMER-FILE
+           IF NOT FILE-OK
+               DISPLAY 'ERROR OPENING CUSTOMER FILE: ' WS-FILE-STATUS
+               SET ERROR-OCCURRED TO TRUE
+               MOVE 8 TO LS-CNS-RETURN-CODE
+               GOBACK
+           END-IF
+
+           OPEN OUTPUT CONSISTENCY-REPORT-FILE
+           IF NOT CONS-FILE-OK
+               DISPLAY 'ERROR OPENING CONSISTENCY REPORT FILE: '
+                   WS-CONS-FILE-STATUS
+               SET ERROR-OCCURRED TO TRUE
+               MOVE 8 TO LS-CNS-RETURN-CODE
+               GOBACK
+           END-IF
+           MOVE 'CUST_ID,ISSUE_TYPE,SOURCE_FILE,DETAIL'
+               TO CONSISTENCY-REPORT-LINE
+           WRITE CONSISTENCY-REPORT-LINE
+
+      * 2000-COUNT-CUSTOMER-RECORDS and the 2500/2600/2700/2800 checks
+      * below are each PERFORMed on their own from 0000-MAIN-PARA -
+      * exit the section here instead of falling into them during
+      * initialization and running the whole job twice
+           EXIT SECTION.
+
+      * Counts today's CUSTOMER-FILE population so 2800-CHECK-RUN-
+      * HISTORY-FILE has something current to compare the last run-
+      * history snapshot against, and leaves CUSTOMER-FILE positioned
+      * at end-of-file so the later random-by-key lookups (valid any
+      * time in DYNAMIC access mode) do not interfere with this count
+       2000-COUNT-CUSTOMER-RECORDS.
+           READ CUSTOMER-FILE NEXT RECORD
+               AT END
+                   SET FILE-AT-END TO TRUE
+               NOT AT END
+                   ADD 1 TO WS-CUSTOMER-RECORD-COUNT
+           END-READ.
+
+       2500-CHECK-EXCEPTION-FILE.
+           OPEN INPUT EXCEPTION-FILE
+           IF EXC-FILE-OK
+               PERFORM 2510-READ-EXCEPTION-RECORD
+                   UNTIL EXC-FILE-AT-END
+               CLOSE EXCEPTION-FILE
+           ELSE
+               DISPLAY 'NO EXCEPTION FILE PRESENT - SKIPPING'
+           END-IF.
+
+       2510-READ-EXCEPTION-RECORD.
+           READ EXCEPTION-FILE
+               AT END
+                   SET EXC-FILE-AT-END TO TRUE
+               NOT AT END
+                   PERFORM 2520-VALIDATE-EXCEPTION-CUST-ID
+           END-READ.
+
+       2520-VALIDATE-EXCEPTION-CUST-ID.
+           IF EXC-CUST-ID NOT = ZERO
+               MOVE EXC-CUST-ID TO CUST-ID
+               READ CUSTOMER-FILE
+                   INVALID KEY
+                       PERFORM 2530-REPORT-EXCEPTION-ORPHAN
+               END-READ
+           END-IF.
+
+       2530-REPORT-EXCEPTION-ORPHAN.
+           STRING EXC-CUST-ID DELIMITED BY SIZE
+               ',ORPHAN,EXCEPTION-FILE,' DELIMITED BY SIZE
+               EXC-DESCRIPTION DELIMITED BY SIZE
+               INTO CONSISTENCY-REPORT-LINE
+           WRITE CONSISTENCY-REPORT-LINE
+           ADD 1 TO WS-EXC-ORPHAN-COUNT.
+
+       2600-CHECK-REACTIVATION-AUDIT-FILE.
+           OPEN INPUT REACTIVATION-AUDIT-FILE
+           IF RAUD-FILE-OK
+               PERFORM 2610-READ-REACTIVATION-RECORD
+                   UNTIL RAUD-FILE-AT-END
+               CLOSE REACTIVATION-AUDIT-FILE
+           ELSE
+               DISPLAY 'NO REACTIVATION AUDIT FILE PRESENT - SKIPPING'
+           END-IF.
+
+       2610-READ-REACTIVATION-RECORD.
+           READ REACTIVATION-AUDIT-FILE
+               AT END
+                   SET RAUD-FILE-AT-END TO TRUE
+               NOT AT END
+                   PERFORM 2620-VALIDATE-REACTIVATION-CUST-ID
+           END-READ.
+
+       2620-VALIDATE-REACTIVATION-CUST-ID.
+           MOVE RAUD-CUST-ID TO CUST-ID
+           READ CUSTOMER-FILE
+               INVALID KEY
+                   PERFORM 2630-REPORT-REACTIVATION-ORPHAN
+           END-READ.
+
+       2630-REPORT-REACTIVATION-ORPHAN.
+           STRING RAUD-CUST-ID DELIMITED BY SIZE
+               ',ORPHAN,REACTIVATION-AUDIT-FILE,NO CUSTOMER ROW'
+               DELIMITED BY SIZE
+               INTO CONSISTENCY-REPORT-LINE
+           WRITE CONSISTENCY-REPORT-LINE
+           ADD 1 TO WS-RAUD-ORPHAN-COUNT.
+
+      * A customer that made it into PURGE-ARCHIVE-FILE is supposed to
+      * have been DELETEd from CUSTOMER-FILE in the same run - if a
+      * row is found under that CUST-ID here too, the purge and the
+      * archive disagree about whether the account still exists
+       2700-CHECK-ARCHIVE-FILE.
+           OPEN INPUT PURGE-ARCHIVE-FILE
+           IF ARC-FILE-OK
+               PERFORM 2710-READ-ARCHIVE-RECORD
+                   UNTIL ARC-FILE-AT-END
+               CLOSE PURGE-ARCHIVE-FILE
+           ELSE
+               DISPLAY 'NO PURGE ARCHIVE FILE PRESENT - SKIPPING'
+           END-IF.
+
+       2710-READ-ARCHIVE-RECORD.
+           READ PURGE-ARCHIVE-FILE
+               AT END
+                   SET ARC-FILE-AT-END TO TRUE
+               NOT AT END
+                   PERFORM 2720-VALIDATE-ARCHIVE-CUST-ID
+           END-READ.
+
+       2720-VALIDATE-ARCHIVE-CUST-ID.
+           MOVE ARC-CUST-ID TO CUST-ID
+           READ CUSTOMER-FILE
+               INVALID KEY
+                   CONTINUE
+               NOT INVALID KEY
+                   PERFORM 2730-REPORT-ARCHIVE-CONTRADICTION
+           END-READ.
+
+       2730-REPORT-ARCHIVE-CONTRADICTION.
+           STRING ARC-CUST-ID DELIMITED BY SIZE
+               ',CONTRADICTION,PURGE-ARCHIVE-FILE,'
+               DELIMITED BY SIZE
+               'ARCHIVED BUT STILL PRESENT IN CUSTOMER FILE'
+               DELIMITED BY SIZE
+               INTO CONSISTENCY-REPORT-LINE
+           WRITE CONSISTENCY-REPORT-LINE
+           ADD 1 TO WS-ARC-CONTRADICT-COUNT.
+
+      * RUN-HISTORY-FILE has no per-customer key to cross-reference -
+      * the cross-file check here is between its last recorded total
+      * and today's actual CUSTOMER-FILE population, which catches a
+      * run-history row that was never refreshed after a load/purge
+       2800-CHECK-RUN-HISTORY-FILE.
+           OPEN INPUT RUN-HISTORY-FILE
+           IF RHIST-FILE-OK
+               PERFORM 2810-READ-RUN-HISTORY-RECORD
+                   UNTIL RHIST-FILE-AT-END
+               CLOSE RUN-HISTORY-FILE
+               IF WS-RHIST-ROWS-READ > ZERO
+                   PERFORM 2820-COMPARE-RUN-HISTORY-TOTAL
+               END-IF
+           ELSE
+               DISPLAY 'NO RUN HISTORY FILE PRESENT - SKIPPING'
+           END-IF.
+
+       2810-READ-RUN-HISTORY-RECORD.
+           READ RUN-HISTORY-FILE
+               AT END
+                   SET RHIST-FILE-AT-END TO TRUE
+               NOT AT END
+                   MOVE RHIST-TOTAL-RECORDS TO WS-RHIST-LAST-TOTAL
+                   ADD 1 TO WS-RHIST-ROWS-READ
+           END-READ.
+
+       2820-COMPARE-RUN-HISTORY-TOTAL.
+           IF WS-RHIST-LAST-TOTAL NOT = WS-CUSTOMER-RECORD-COUNT
+               STRING '000000,CONTRADICTION,RUN-HISTORY-FILE,'
+                   DELIMITED BY SIZE
+                   'LAST RUN TOTAL ' DELIMITED BY SIZE
+                   WS-RHIST-LAST-TOTAL DELIMITED BY SIZE
+                   ' VS CURRENT ' DELIMITED BY SIZE
+                   WS-CUSTOMER-RECORD-COUNT DELIMITED BY SIZE
+                   INTO CONSISTENCY-REPORT-LINE
+               WRITE CONSISTENCY-REPORT-LINE
+               ADD 1 TO WS-RHIST-MISMATCH-COUNT
+           END-IF.
+
+       3000-FINALIZE SECTION.
+       3100-CLOSE-FILES.
+           CLOSE CUSTOMER-FILE
+           CLOSE CONSISTENCY-REPORT-FILE.
+
+       3200-DISPLAY-SUMMARY.
+           DISPLAY 'Cross-File Consistency Check Summary:'
+           DISPLAY 'Customer Records Counted: ' WS-CUSTOMER-RECORD-COUNT
+           DISPLAY 'Exception Orphans: ' WS-EXC-ORPHAN-COUNT
+           DISPLAY 'Reactivation-Audit Orphans: ' WS-RAUD-ORPHAN-COUNT
+           DISPLAY 'Archive Contradictions: ' WS-ARC-CONTRADICT-COUNT
+           DISPLAY 'Run-History Mismatches: ' WS-RHIST-MISMATCH-COUNT.
+
+       3999-EXIT.
+           IF ERROR-OCCURRED
+               MOVE 4 TO LS-CNS-RETURN-CODE
+               MOVE 'CONSISTENCY CHECK COMPLETED WITH ERRORS'
+                   TO LS-CNS-MESSAGE
+           ELSE
+               MOVE 0 TO LS-CNS-RETURN-CODE
+               MOVE 'CONSISTENCY CHECK COMPLETE' TO LS-CNS-MESSAGE
+           END-IF
+           EXIT SECTION.
