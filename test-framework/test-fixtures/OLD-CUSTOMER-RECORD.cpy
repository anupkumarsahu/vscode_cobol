@@ -0,0 +1,14 @@
+      *****************************************************************
+      * Pre-CUST-OPEN-DATE Customer Record Layout
+      * Frozen copy of CUSTOMER-RECORD as it stood before CUST-OPEN-
+      * DATE was added. Used only by SAMPLE-PROGRAM-CUSTCONV to read
+      * CUSTDATA rows written under the old layout during the one-time
+      * conversion; every other program uses CUSTOMER-RECORD.
+      *****************************************************************
+       01  OLD-CUSTOMER-RECORD.
+           05  OCUST-ID             PIC 9(6).
+           05  OCUST-NAME           PIC X(30).
+           05  OCUST-BALANCE        PIC S9(7)V99 COMP-3.
+           05  OCUST-STATUS         PIC X.
+           05  OCUST-DAYS-PAST-DUE  PIC 9(3) VALUE ZERO.
+           05  OCUST-CURRENCY-CODE  PIC X(3) VALUE 'USD'.
