@@ -0,0 +1,291 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. SAMPLE-PROGRAM-ERASE.
+       AUTHOR. TEST-AUTHOR.
+       DATE-WRITTEN. 2026-08-09.
+      *****************************************************************
+      * Targeted right-to-be-forgotten erasure utility, keyed by
+      * CUST-ID. SAMPLE-PROGRAM-PURGE moves long-inactive customers to
+      * PURGE-ARCHIVE-FILE, but that is a retention decision, not an
+      * erasure - the archive still carries the customer's name, and
+      * CUSTOMER-FILE itself never forgets anybody until purged. This
+      * job takes a single caller-supplied CUST-ID and scrubs the
+      * personal fields (CUST-NAME) from that customer's row in
+      * CUSTOMER-FILE if it is still there, and from its row in
+      * PURGE-ARCHIVE-FILE if it was already archived, while leaving
+      * the balance in place so historical totals still reconcile.
+      * PURGE-ARCHIVE-FILE is LINE SEQUENTIAL, so it cannot be updated
+      * in place - every row is copied through to a new archive file,
+      * scrubbing the one row that matches, the same swap-the-output-
+      * in approach SAMPLE-PROGRAM-CUSTCONV uses for CUSTOMER-FILE
+      * itself. A certificate-of-deletion row is appended to
+      * ERASURE-CERTIFICATE-FILE either way, for compliance records.
+      *****************************************************************
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER. TANDEM-16.
+       OBJECT-COMPUTER. TANDEM-16.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CUSTOMER-FILE ASSIGN TO WS-CUSTOMER-FILE-NAME
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS CUST-ID
+               FILE STATUS IS WS-FILE-STATUS.
+
+      * Existing archive from SAMPLE-PROGRAM-PURGE, read through and
+      * copied to ARCHIVE-OUTPUT-FILE with the target row scrubbed
+           SELECT PURGE-ARCHIVE-FILE ASSIGN TO "CUSTARCH"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-ARC-FILE-STATUS.
+
+           SELECT ARCHIVE-OUTPUT-FILE ASSIGN TO "CUSTARCHNEW"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-ARCOUT-FILE-STATUS.
+
+      * One row per erasure request processed, for compliance proof
+      * that the scrub actually ran
+           SELECT ERASURE-CERTIFICATE-FILE ASSIGN TO "CUSTERCT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-CERT-FILE-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  CUSTOMER-FILE.
+           COPY CUSTOMER-RECORD.
+
+       FD  PURGE-ARCHIVE-FILE.
+       01  PURGE-ARCHIVE-RECORD.
+           05  ARC-CUST-ID             PIC 9(6).
+           05  ARC-CUST-NAME           PIC X(30).
+           05  ARC-CUST-BALANCE        PIC S9(7)V99.
+           05  ARC-CUST-STATUS         PIC X.
+           05  ARC-LAST-STATUS-DATE    PIC 9(8).
+           05  ARC-PURGE-DATE          PIC 9(8).
+
+       FD  ARCHIVE-OUTPUT-FILE.
+       01  ARCHIVE-OUTPUT-RECORD.
+           05  AOUT-CUST-ID            PIC 9(6).
+           05  AOUT-CUST-NAME          PIC X(30).
+           05  AOUT-CUST-BALANCE       PIC S9(7)V99.
+           05  AOUT-CUST-STATUS        PIC X.
+           05  AOUT-LAST-STATUS-DATE   PIC 9(8).
+           05  AOUT-PURGE-DATE         PIC 9(8).
+
+       FD  ERASURE-CERTIFICATE-FILE.
+       01  ERASURE-CERTIFICATE-RECORD.
+           05  CERT-CUST-ID            PIC 9(6).
+           05  CERT-ERASE-DATE         PIC 9(8).
+           05  CERT-ERASE-TIME         PIC 9(6).
+           05  CERT-OPERATOR-ID        PIC X(8).
+           05  CERT-FOUND-IN-CUSTOMER  PIC X.
+               88  CERT-SCRUBBED-CUSTOMER VALUE 'Y'.
+           05  CERT-FOUND-IN-ARCHIVE   PIC X.
+               88  CERT-SCRUBBED-ARCHIVE  VALUE 'Y'.
+      * Balance preserved as of the moment of erasure, so historical
+      * reporting totals still reconcile even though the name is gone
+           05  CERT-PRESERVED-BALANCE  PIC S9(7)V99.
+
+       WORKING-STORAGE SECTION.
+       01  WS-CUSTOMER-FILE-NAME   PIC X(40) VALUE 'CUSTDATA'.
+
+       01  WS-FILE-STATUS          PIC XX.
+           88  FILE-OK             VALUE '00'.
+
+       01  WS-ARC-FILE-STATUS      PIC XX.
+           88  ARC-FILE-OK         VALUE '00'.
+           88  ARC-FILE-AT-END     VALUE '10'.
+           88  ARC-FILE-NOT-FOUND  VALUE '35'.
+
+       01  WS-ARCOUT-FILE-STATUS   PIC XX.
+           88  ARCOUT-FILE-OK      VALUE '00'.
+
+       01  WS-CERT-FILE-STATUS     PIC XX.
+           88  CERT-FILE-OK        VALUE '00'.
+
+       01  WS-FLAGS.
+           05  WS-ARC-PRESENT-FLAG PIC X VALUE 'Y'.
+               88  ARCHIVE-FILE-PRESENT VALUE 'Y'.
+           05  WS-ERROR-FLAG       PIC X VALUE 'N'.
+               88  ERROR-OCCURRED  VALUE 'Y'.
+
+      * Name this job stamps over CUST-NAME/ARC-CUST-NAME once scrubbed
+       01  WS-ERASED-NAME-MARKER   PIC X(30)
+               VALUE 'ERASED PER DELETION REQUEST'.
+
+       01  WS-TARGET-CUST-ID       PIC 9(6).
+       01  WS-OPERATOR-ID          PIC X(8).
+
+       01  WS-COUNTERS.
+           05  WS-ARCHIVE-ROWS-COPIED PIC 9(6) VALUE ZERO.
+
+       LINKAGE SECTION.
+       01  LS-ERASE-PARM-AREA.
+           05  LS-ERS-RETURN-CODE      PIC S9(4) COMP.
+           05  LS-ERS-MESSAGE          PIC X(50).
+           05  LS-ERS-CUSTOMER-FILE-NAME PIC X(40).
+      * Required - the customer to erase
+           05  LS-ERS-CUST-ID          PIC 9(6).
+           05  LS-ERS-OPERATOR-ID      PIC X(8).
+
+       PROCEDURE DIVISION USING LS-ERASE-PARM-AREA.
+
+       MAIN-LOGIC SECTION.
+       0000-MAIN-PARA.
+      * Main entry point
+           PERFORM 1000-INITIALIZE
+           PERFORM 2000-ERASE-FROM-CUSTOMER-FILE
+           PERFORM 2500-SCRUB-ARCHIVE-FILE
+           PERFORM 2900-WRITE-CERTIFICATE
+           PERFORM 3000-FINALIZE
+           GOBACK.
+
+       1000-INITIALIZE SECTION.
+       1100-OPEN-FILES.
+           IF LS-ERS-CUSTOMER-FILE-NAME NOT = SPACES
+               MOVE LS-ERS-CUSTOMER-FILE-NAME TO WS-CUSTOMER-FILE-NAME
+           END-IF
+           MOVE LS-ERS-CUST-ID TO WS-TARGET-CUST-ID
+           MOVE LS-ERS-OPERATOR-ID TO WS-OPERATOR-ID
+           IF WS-TARGET-CUST-ID = ZERO
+               DISPLAY 'NO CUST-ID SUPPLIED - NOTHING TO ERASE'
+               SET ERROR-OCCURRED TO TRUE
+               MOVE 8 TO LS-ERS-RETURN-CODE
+               GOBACK
+           END-IF
+
+           OPEN I-O CUSTOMER-FILE
+           IF NOT FILE-OK
+               DISPLAY 'ERROR OPENING CUSTOMER FILE: ' WS-FILE-STATUS
+               SET ERROR-OCCURRED TO TRUE
+               MOVE 8 TO LS-ERS-RETURN-CODE
+               GOBACK
+           END-IF
+
+           OPEN EXTEND ERASURE-CERTIFICATE-FILE
+           IF CERT-FILE-OK
+               CONTINUE
+           ELSE
+               OPEN OUTPUT ERASURE-CERTIFICATE-FILE
+           END-IF
+           IF NOT CERT-FILE-OK
+               DISPLAY 'ERROR OPENING ERASURE CERTIFICATE FILE: '
+                   WS-CERT-FILE-STATUS
+               SET ERROR-OCCURRED TO TRUE
+               MOVE 8 TO LS-ERS-RETURN-CODE
+               GOBACK
+           END-IF
+
+      * 2000-ERASE-FROM-CUSTOMER-FILE, 2500-SCRUB-ARCHIVE-FILE, and
+      * 2900-WRITE-CERTIFICATE below are each PERFORMed on their own
+      * from 0000-MAIN-PARA - exit the section here instead of
+      * falling into them during initialization and running the whole
+      * job twice
+           EXIT SECTION.
+
+       2000-ERASE-FROM-CUSTOMER-FILE.
+           MOVE WS-TARGET-CUST-ID TO CUST-ID
+           READ CUSTOMER-FILE
+               INVALID KEY
+                   DISPLAY 'CUST-ID NOT FOUND IN CUSTOMER FILE: '
+                       WS-TARGET-CUST-ID
+               NOT INVALID KEY
+                   MOVE WS-ERASED-NAME-MARKER TO CUST-NAME
+                   REWRITE CUSTOMER-RECORD
+                       INVALID KEY
+                           DISPLAY 'REWRITE FAILED FOR CUST-ID: '
+                               WS-TARGET-CUST-ID
+                               ' STATUS=' WS-FILE-STATUS
+                           SET ERROR-OCCURRED TO TRUE
+                       NOT INVALID KEY
+                           SET CERT-SCRUBBED-CUSTOMER TO TRUE
+                           MOVE CUST-BALANCE
+                               TO CERT-PRESERVED-BALANCE
+                   END-REWRITE
+           END-READ.
+
+       2500-SCRUB-ARCHIVE-FILE.
+           OPEN INPUT PURGE-ARCHIVE-FILE
+           IF NOT ARC-FILE-OK
+               MOVE 'N' TO WS-ARC-PRESENT-FLAG
+           ELSE
+               OPEN OUTPUT ARCHIVE-OUTPUT-FILE
+               IF NOT ARCOUT-FILE-OK
+                   DISPLAY 'ERROR OPENING ARCHIVE OUTPUT FILE: '
+                       WS-ARCOUT-FILE-STATUS
+                   SET ERROR-OCCURRED TO TRUE
+                   CLOSE PURGE-ARCHIVE-FILE
+               ELSE
+                   PERFORM 2510-COPY-ARCHIVE-ROW
+                       UNTIL ARC-FILE-AT-END
+                   CLOSE PURGE-ARCHIVE-FILE
+                   CLOSE ARCHIVE-OUTPUT-FILE
+               END-IF
+           END-IF.
+
+       2510-COPY-ARCHIVE-ROW.
+           READ PURGE-ARCHIVE-FILE
+               AT END
+                   SET ARC-FILE-AT-END TO TRUE
+               NOT AT END
+                   PERFORM 2520-TRANSFER-ARCHIVE-ROW
+           END-READ.
+
+       2520-TRANSFER-ARCHIVE-ROW.
+           MOVE ARC-CUST-ID TO AOUT-CUST-ID
+           MOVE ARC-CUST-NAME TO AOUT-CUST-NAME
+           MOVE ARC-CUST-BALANCE TO AOUT-CUST-BALANCE
+           MOVE ARC-CUST-STATUS TO AOUT-CUST-STATUS
+           MOVE ARC-LAST-STATUS-DATE TO AOUT-LAST-STATUS-DATE
+           MOVE ARC-PURGE-DATE TO AOUT-PURGE-DATE
+           IF ARC-CUST-ID = WS-TARGET-CUST-ID
+               MOVE WS-ERASED-NAME-MARKER TO AOUT-CUST-NAME
+               SET CERT-SCRUBBED-ARCHIVE TO TRUE
+               IF NOT CERT-SCRUBBED-CUSTOMER
+                   MOVE ARC-CUST-BALANCE TO CERT-PRESERVED-BALANCE
+               END-IF
+           END-IF
+           WRITE ARCHIVE-OUTPUT-RECORD
+           ADD 1 TO WS-ARCHIVE-ROWS-COPIED.
+
+       2900-WRITE-CERTIFICATE.
+           MOVE WS-TARGET-CUST-ID TO CERT-CUST-ID
+           MOVE WS-OPERATOR-ID TO CERT-OPERATOR-ID
+           ACCEPT CERT-ERASE-DATE FROM DATE YYYYMMDD
+           ACCEPT CERT-ERASE-TIME FROM TIME
+           WRITE ERASURE-CERTIFICATE-RECORD.
+
+       3000-FINALIZE SECTION.
+       3100-CLOSE-FILES.
+           CLOSE CUSTOMER-FILE
+           CLOSE ERASURE-CERTIFICATE-FILE.
+
+       3200-DISPLAY-SUMMARY.
+           DISPLAY 'Right-To-Be-Forgotten Erasure Summary:'
+           DISPLAY 'CUST-ID Erased: ' WS-TARGET-CUST-ID
+           DISPLAY 'Scrubbed In Customer File: ' CERT-FOUND-IN-CUSTOMER
+           DISPLAY 'Scrubbed In Archive File : ' CERT-FOUND-IN-ARCHIVE
+           IF ARCHIVE-FILE-PRESENT
+               DISPLAY 'Archive Rows Copied Through: '
+                   WS-ARCHIVE-ROWS-COPIED
+           ELSE
+               DISPLAY 'No Archive File Present - Nothing To Copy'
+           END-IF.
+
+       3999-EXIT.
+           IF ERROR-OCCURRED
+               MOVE 4 TO LS-ERS-RETURN-CODE
+               MOVE 'ERASURE COMPLETED WITH ERRORS' TO LS-ERS-MESSAGE
+           ELSE
+               IF NOT CERT-SCRUBBED-CUSTOMER
+                       AND NOT CERT-SCRUBBED-ARCHIVE
+                   MOVE 4 TO LS-ERS-RETURN-CODE
+                   MOVE 'CUST-ID NOT FOUND IN ANY FILE'
+                       TO LS-ERS-MESSAGE
+               ELSE
+                   MOVE 0 TO LS-ERS-RETURN-CODE
+                   MOVE 'ERASURE COMPLETE' TO LS-ERS-MESSAGE
+               END-IF
+           END-IF
+           EXIT SECTION.
