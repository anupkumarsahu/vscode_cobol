@@ -0,0 +1,63 @@
+      *****************************************************************
+      * File Status Lookup Table
+      * Maps the two-character VSAM/Enscribe FILE STATUS codes this
+      * shop actually sees back to a plain-English description, so
+      * whoever is on call at 2 a.m. doesn't have to go look an
+      * unfamiliar code up in a manual. MOVE the code to be explained
+      * into WS-FSL-SEARCH-CODE and PERFORM 8200-DESCRIBE-FILE-STATUS;
+      * the description comes back in WS-FSL-RESULT-DESC.
+      *****************************************************************
+       01  WS-FILE-STATUS-TABLE.
+           05  FILLER  PIC X(42)
+               VALUE '00SUCCESSFUL COMPLETION'.
+           05  FILLER  PIC X(42)
+               VALUE '02SUCCESS - DUPLICATE KEY'.
+           05  FILLER  PIC X(42)
+               VALUE '04RECORD LENGTH MISMATCH'.
+           05  FILLER  PIC X(42)
+               VALUE '05OPTIONAL FILE MISSING AT OPEN'.
+           05  FILLER  PIC X(42)
+               VALUE '10END OF FILE REACHED'.
+           05  FILLER  PIC X(42)
+               VALUE '21SEQUENCE ERROR ON KEYED ACCESS'.
+           05  FILLER  PIC X(42)
+               VALUE '22DUPLICATE KEY ON WRITE/REWRITE'.
+           05  FILLER  PIC X(42)
+               VALUE '23RECORD NOT FOUND'.
+           05  FILLER  PIC X(42)
+               VALUE '24BOUNDARY VIOLATION - KEY RANGE'.
+           05  FILLER  PIC X(42)
+               VALUE '30PERMANENT I/O ERROR'.
+           05  FILLER  PIC X(42)
+               VALUE '34BOUNDARY VIOLATION - FILE FULL'.
+           05  FILLER  PIC X(42)
+               VALUE '35FILE NOT FOUND AT OPEN'.
+           05  FILLER  PIC X(42)
+               VALUE '37OPEN MODE CONFLICT'.
+           05  FILLER  PIC X(42)
+               VALUE '41FILE ALREADY OPEN'.
+           05  FILLER  PIC X(42)
+               VALUE '42FILE NOT OPEN'.
+           05  FILLER  PIC X(42)
+               VALUE '43REWRITE/DELETE WITHOUT READ'.
+           05  FILLER  PIC X(42)
+               VALUE '46SEQUENTIAL READ PAST END'.
+           05  FILLER  PIC X(42)
+               VALUE '47READ ATTEMPTED, NOT OPEN INPUT'.
+           05  FILLER  PIC X(42)
+               VALUE '48WRITE ATTEMPTED, NOT OPEN OUTPUT'.
+           05  FILLER  PIC X(42)
+               VALUE '49REWRITE/DELETE, NOT OPEN I-O'.
+           05  FILLER  PIC X(42)
+               VALUE '91ENSCRIBE FILE NOT AVAILABLE'.
+           05  FILLER  PIC X(42)
+               VALUE '93ENSCRIBE RESOURCE UNAVAILABLE'.
+           05  FILLER  PIC X(42)
+               VALUE '9DRECORD LOCKED BY ANOTHER PROCESS'.
+       01  WS-FILE-STATUS-TABLE-R REDEFINES WS-FILE-STATUS-TABLE.
+           05  WS-FSL-ENTRY OCCURS 23 TIMES INDEXED BY WS-FSL-IDX.
+               10  WS-FSL-CODE     PIC X(2).
+               10  WS-FSL-DESC     PIC X(40).
+
+       01  WS-FSL-SEARCH-CODE      PIC X(2).
+       01  WS-FSL-RESULT-DESC      PIC X(40) VALUE SPACES.
