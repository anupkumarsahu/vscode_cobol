@@ -9,62 +9,727 @@
        
        ENVIRONMENT DIVISION.
        CONFIGURATION SECTION.
-       SOURCE-COMPUTER. TANDEM/16.
-       OBJECT-COMPUTER. TANDEM/16.
+       SOURCE-COMPUTER. TANDEM-16.
+       OBJECT-COMPUTER. TANDEM-16.
        
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
-           SELECT CUSTOMER-FILE ASSIGN TO "CUSTDATA"
+      * ALTERNATE RECORD KEY on CUST-NAME lets customer service look a
+      * caller up by name (2106-READ-BY-CUST-NAME) without a
+      * sequential scan of the whole file; WITH DUPLICATES because
+      * more than one customer can share a name
+           SELECT CUSTOMER-FILE ASSIGN TO WS-CUSTOMER-FILE-NAME
                ORGANIZATION IS INDEXED
                ACCESS MODE IS DYNAMIC
                RECORD KEY IS CUST-ID
+               ALTERNATE RECORD KEY IS CUST-NAME WITH DUPLICATES
                FILE STATUS IS WS-FILE-STATUS.
-       
+
+           SELECT CUSTOMER-DETAIL-RPT ASSIGN TO "CUSTRPT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-RPT-FILE-STATUS.
+
+           SELECT CHECKPOINT-FILE ASSIGN TO "CUSTCKPT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-CKPT-FILE-STATUS.
+
+           SELECT EXCEPTION-FILE ASSIGN TO "CUSTEXC"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-EXC-FILE-STATUS.
+
+           SELECT CONTROL-TOTAL-FILE ASSIGN TO "CUSTCTL"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-CTL-FILE-STATUS.
+
+      * Remembers each customer's status as of the last run so
+      * 2280-CHECK-STATUS-CHANGE can tell what changed since then
+           SELECT STATUS-HISTORY-FILE ASSIGN TO "CUSTSTAT"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS STH-CUST-ID
+               FILE STATUS IS WS-STH-FILE-STATUS.
+
+           SELECT REACTIVATION-AUDIT-FILE ASSIGN TO "CUSTRAUD"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-RAUD-FILE-STATUS.
+
+      * Customers whose CUSTOMER_TABLE update kept failing after the
+      * retry limit - a separate job drains this queue later
+           SELECT DEFERRED-SQL-FILE ASSIGN TO "CUSTDSQL"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-DSQL-FILE-STATUS.
+
+      * General-ledger extract the 3060-RECONCILE-TO-GL step ties
+      * WS-TOTAL-BALANCE out against - optional, so a missing file
+      * skips reconciliation instead of aborting the run
+           SELECT GL-EXTRACT-FILE ASSIGN TO "CUSTGL"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-GL-FILE-STATUS.
+
+      * One row appended per run so customer-base growth can be
+      * charted run over run - created on first use like
+      * MAINTENANCE-AUDIT-FILE
+           SELECT RUN-HISTORY-FILE ASSIGN TO "CUSTRHST"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-RHIST-FILE-STATUS.
+
+      * Frozen month-end/year-end closing snapshot - only opened in
+      * LS-PERIOD-END-RUN mode, named with the closing date so a
+      * later restatement run never overwrites what was reported
+      * at close
+           SELECT PERIOD-END-SNAPSHOT-FILE ASSIGN TO WS-PEND-FILE-NAME
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-PEND-FILE-STATUS.
+
+      * Columnar CSV export for the analytics team - only opened in
+      * LS-CSV-EXPORT-RUN mode
+           SELECT CSV-EXPORT-FILE ASSIGN TO "CUSTCSV"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-CSV-FILE-STATUS.
+
+      * JSON export of the run summary (and, optionally, the customer
+      * detail) for the web dashboard to ingest directly - only opened
+      * in LS-JSON-EXPORT-RUN mode
+           SELECT JSON-EXPORT-FILE ASSIGN TO "CUSTJSON"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-JSON-FILE-STATUS.
+
+      * One row per run whose exception count crossed the alert
+      * threshold - a paging/email bridge job polls this queue the
+      * same way a later job drains DEFERRED-SQL-FILE, since this
+      * batch job has no business dialing out to SMTP or an MQ broker
+      * itself
+           SELECT ALERT-QUEUE-FILE ASSIGN TO "CUSTALRT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-ALRT-FILE-STATUS.
+
+      * One row per record for everything a dry run would otherwise
+      * have done to CUSTOMER_TABLE or STATUS-HISTORY-FILE - only
+      * opened in LS-DRY-RUN-RUN mode
+           SELECT DRY-RUN-LOG-FILE ASSIGN TO "CUSTDRY"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-DRY-FILE-STATUS.
+
+      * Drives LS-MAPPED-EXTRACT-RUN - one field code per line, naming
+      * a CUSTOMER-RECORD field and the order it is to appear in
+      * MAPPED-EXTRACT-FILE, so a new extract layout is a new control
+      * file instead of a new program
+           SELECT MAPPING-CONTROL-FILE ASSIGN TO "CUSTMAP"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-MAP-FILE-STATUS.
+
+      * Comma-delimited output built from MAPPING-CONTROL-FILE's field
+      * list - only opened in LS-MAPPED-EXTRACT-RUN mode
+           SELECT MAPPED-EXTRACT-FILE ASSIGN TO "CUSTMEXT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-MEXT-FILE-STATUS.
+
        DATA DIVISION.
        FILE SECTION.
        FD  CUSTOMER-FILE.
-       01  CUSTOMER-RECORD.
-           05  CUST-ID             PIC 9(6).
-           05  CUST-NAME           PIC X(30).
-           05  CUST-BALANCE        PIC S9(7)V99 COMP-3.
-           05  CUST-STATUS         PIC X.
-               88  ACTIVE-CUSTOMER VALUE 'A'.
-               88  INACTIVE-CUSTOMER VALUE 'I'.
-       
+           COPY CUSTOMER-RECORD.
+
+       FD  CUSTOMER-DETAIL-RPT.
+       01  CUSTOMER-DETAIL-RPT-LINE   PIC X(132).
+
+      * One line per checkpoint taken; the last line in the file is
+      * always the most recent checkpoint for a restart to resume from
+       FD  CHECKPOINT-FILE.
+       01  CHECKPOINT-RECORD.
+           05  CKPT-LAST-CUST-ID   PIC 9(6).
+           05  CKPT-TOTAL-RECORDS  PIC 9(6).
+           05  CKPT-ACTIVE-COUNT   PIC 9(6).
+           05  CKPT-INACTIVE-COUNT PIC 9(6).
+           05  CKPT-PENDING-COUNT  PIC 9(6).
+           05  CKPT-TOTAL-BALANCE  PIC S9(9)V99.
+
+      * One line per logged exception; operations checks this file
+      * instead of grepping job-log DISPLAY output every morning
+       FD  EXCEPTION-FILE.
+       01  EXCEPTION-RECORD.
+           05  EXC-DATE            PIC 9(8).
+           05  EXC-TIME            PIC 9(6).
+           05  EXC-PARAGRAPH       PIC X(20).
+           05  EXC-CUST-ID         PIC 9(6).
+           05  EXC-DESCRIPTION     PIC X(60).
+
+      * One record per run - the balancing job reads this instead of
+      * screen-scraping the DISPLAY summary for its GL comparison
+       FD  CONTROL-TOTAL-FILE.
+           COPY CONTROL-TOTAL-RECORD.
+
+       FD  STATUS-HISTORY-FILE.
+           COPY STATUS-HISTORY-RECORD.
+
+      * Who got reactivated (or otherwise changed status) since the
+      * last run, and when - for collections/compliance follow-up
+       FD  REACTIVATION-AUDIT-FILE.
+       01  REACT-AUDIT-RECORD.
+           05  RAUD-CUST-ID        PIC 9(6).
+           05  RAUD-OLD-STATUS     PIC X.
+           05  RAUD-NEW-STATUS     PIC X.
+           05  RAUD-RUN-DATE       PIC 9(8).
+
+      * One record per CUSTOMER_TABLE update that still failed after
+      * 2265-UPDATE-CUSTOMER-TABLE's retry limit was exhausted
+       FD  DEFERRED-SQL-FILE.
+       01  DEFERRED-SQL-RECORD.
+           05  DSQL-CUST-ID        PIC 9(6).
+           05  DSQL-RETRY-COUNT    PIC 9(2).
+           05  DSQL-QUEUED-DATE    PIC 9(8).
+
+      * Single-record general-ledger control total for this run's
+      * customer population, supplied by the GL feed
+       FD  GL-EXTRACT-FILE.
+       01  GL-EXTRACT-RECORD.
+           05  GL-CONTROL-TOTAL    PIC S9(9)V99.
+
+      * One record per run - run date/time plus the same counts and
+      * balances DISPLAYed in 3200-DISPLAY-SUMMARY
+       FD  RUN-HISTORY-FILE.
+       01  RUN-HISTORY-RECORD.
+           05  RHIST-RUN-DATE      PIC 9(8).
+           05  RHIST-RUN-TIME      PIC 9(6).
+           05  RHIST-TOTAL-RECORDS PIC 9(6).
+           05  RHIST-ACTIVE-COUNT  PIC 9(6).
+           05  RHIST-INACTIVE-COUNT PIC 9(6).
+           05  RHIST-TOTAL-BALANCE PIC S9(9)V99.
+           05  RHIST-AVG-BALANCE   PIC S9(7)V99.
+      * STD-VERSION this run was compiled/run against, so the next
+      * run can detect a copybook version mismatch before it starts
+           05  RHIST-STD-VERSION   PIC X(10).
+
+      * One detail row per customer plus a single trailing summary
+      * row, told apart by PEND-RECORD-TYPE/PSUM-RECORD-TYPE ('D'/'S')
+      * at the same leading byte
+       FD  PERIOD-END-SNAPSHOT-FILE.
+       01  PERIOD-END-SNAPSHOT-RECORD.
+           05  PEND-RECORD-TYPE    PIC X.
+           05  PEND-SNAPSHOT-DATE  PIC 9(8).
+           05  PEND-CUST-ID        PIC 9(6).
+           05  PEND-CUST-BALANCE   PIC S9(7)V99.
+           05  PEND-CUST-STATUS    PIC X.
+           05  FILLER              PIC X(10).
+       01  PERIOD-END-SUMMARY-RECORD REDEFINES
+               PERIOD-END-SNAPSHOT-RECORD.
+           05  PSUM-RECORD-TYPE    PIC X.
+           05  PSUM-SNAPSHOT-DATE  PIC 9(8).
+           05  PSUM-TOTAL-RECORDS  PIC 9(6).
+           05  PSUM-TOTAL-BALANCE  PIC S9(9)V99.
+           05  PSUM-AVG-BALANCE    PIC S9(7)V99.
+
+       FD  CSV-EXPORT-FILE.
+       01  CSV-EXPORT-LINE         PIC X(100).
+
+       FD  JSON-EXPORT-FILE.
+       01  JSON-EXPORT-LINE        PIC X(200).
+
+      * One record written the moment WS-EXC-COUNT first crosses
+      * WS-ALERT-THRESHOLD for this run - not one per exception, so
+      * the bridge job pages operations once per run, not once per row
+       FD  ALERT-QUEUE-FILE.
+       01  ALERT-QUEUE-RECORD.
+           05  ALRT-RUN-DATE       PIC 9(8).
+           05  ALRT-RUN-TIME       PIC 9(6).
+           05  ALRT-EXCEPTION-COUNT PIC 9(6).
+           05  ALRT-THRESHOLD      PIC 9(6).
+           05  ALRT-LAST-PARAGRAPH PIC X(20).
+           05  ALRT-LAST-DESCRIPTION PIC X(60).
+
+      * Run-against-production-safe audit trail of what a dry run
+      * skipped doing - DRNL-ACTION names which of the two suppressed
+      * updates (SQL-UPDATE or STATUS-CHANGE) this row stands in for
+       FD  DRY-RUN-LOG-FILE.
+       01  DRY-RUN-LOG-RECORD.
+           05  DRNL-CUST-ID        PIC 9(6).
+           05  DRNL-ACTION         PIC X(20).
+           05  DRNL-DESCRIPTION    PIC X(60).
+
+      * One field code per line, read once at startup into
+      * WS-MAP-FIELD-TABLE
+       FD  MAPPING-CONTROL-FILE.
+       01  MAPPING-CONTROL-RECORD.
+           05  MAPCTL-FIELD-CODE   PIC X(20).
+
+      * One comma-delimited line per customer, columns in the order
+      * MAPPING-CONTROL-FILE listed them
+       FD  MAPPED-EXTRACT-FILE.
+       01  MAPPED-EXTRACT-LINE     PIC X(200).
+
        WORKING-STORAGE SECTION.
       * TODO: Add more test variables
+      * Dynamic CUSTOMER-FILE assignment - lets one load module run
+      * against CUSTDATA.TEST or CUSTDATA.PROD without recompiling
+       01  WS-CUSTOMER-FILE-NAME   PIC X(40) VALUE 'CUSTDATA'.
+
        01  WS-FILE-STATUS          PIC XX.
            88  FILE-OK             VALUE '00'.
            88  FILE-NOT-FOUND      VALUE '35'.
-       
+           88  RECORD-LOCKED       VALUE '9D'.
+
+      * Controls for the record-lock retry/backoff on CUSTOMER-FILE -
+      * the online maintenance transaction can hold a record this
+      * batch job wants, so a lock is retried a few times with an
+      * increasing delay before the run gives up on that record
+       01  WS-LOCK-RETRY-CONTROLS.
+           05  WS-LOCK-RETRY-COUNT     PIC 9(2) VALUE ZERO.
+           05  WS-LOCK-MAX-RETRIES     PIC 9(2) VALUE 05.
+           05  WS-LOCK-BACKOFF-SECONDS PIC 9(2) VALUE ZERO.
+
+       01  WS-SINGLE-READ-FLAGS.
+           05  WS-SINGLE-FOUND-FLAG    PIC X VALUE 'N'.
+               88  WS-SINGLE-CUST-FOUND VALUE 'Y'.
+
+       01  WS-RPT-FILE-STATUS      PIC XX.
+           88  RPT-FILE-OK         VALUE '00'.
+
+       01  WS-CKPT-FILE-STATUS     PIC XX.
+           88  CKPT-FILE-OK        VALUE '00'.
+
+       01  WS-EXC-FILE-STATUS      PIC XX.
+           88  EXC-FILE-OK         VALUE '00'.
+
+       01  WS-CTL-FILE-STATUS      PIC XX.
+           88  CTL-FILE-OK         VALUE '00'.
+
+       01  WS-STH-FILE-STATUS      PIC XX.
+           88  STH-FILE-OK         VALUE '00'.
+           88  STH-NOT-FOUND       VALUE '23'.
+
+       01  WS-RAUD-FILE-STATUS     PIC XX.
+           88  RAUD-FILE-OK        VALUE '00'.
+
+       01  WS-DSQL-FILE-STATUS     PIC XX.
+           88  DSQL-FILE-OK        VALUE '00'.
+
+       01  WS-GL-FILE-STATUS       PIC XX.
+           88  GL-FILE-OK          VALUE '00'.
+           88  GL-FILE-NOT-FOUND   VALUE '35'.
+       01  WS-GL-OPENED-FLAG       PIC X VALUE 'N'.
+           88  GL-FILE-WAS-OPENED  VALUE 'Y'.
+
+       01  WS-RHIST-FILE-STATUS    PIC XX.
+           88  RHIST-FILE-OK       VALUE '00'.
+           88  RHIST-NOT-FOUND     VALUE '35'.
+
+       01  WS-RHIST-CHECK-CONTROLS.
+           05  WS-RHIST-EOF-FLAG   PIC X VALUE 'N'.
+               88  RHIST-CHECK-EOF VALUE 'Y'.
+           05  WS-RHIST-LAST-VERSION PIC X(10) VALUE SPACES.
+
+       01  WS-PEND-FILE-NAME       PIC X(40).
+       01  WS-PEND-FILE-STATUS     PIC XX.
+           88  PEND-FILE-OK        VALUE '00'.
+
+      * On when LS-PERIOD-END-RUN is supplied - off for a normal run
+       01  WS-PERIOD-END-MODE-FLAG PIC X VALUE 'N'.
+           88  PERIOD-END-MODE-ACTIVE VALUE 'Y'.
+
+       01  WS-CSV-FILE-STATUS      PIC XX.
+           88  CSV-FILE-OK         VALUE '00'.
+
+      * On when LS-CSV-EXPORT-RUN is supplied - off for a normal run
+       01  WS-CSV-EXPORT-MODE-FLAG PIC X VALUE 'N'.
+           88  CSV-EXPORT-MODE-ACTIVE VALUE 'Y'.
+
+      * CUST-BALANCE is COMP-3 and cannot be a STRING source directly
+       01  WS-CSV-BALANCE-DISPLAY  PIC -(7)9.99.
+
+       01  WS-JSON-FILE-STATUS     PIC XX.
+           88  JSON-FILE-OK        VALUE '00'.
+
+      * On when LS-JSON-EXPORT-RUN is supplied - off for a normal run
+       01  WS-JSON-EXPORT-MODE-FLAG PIC X VALUE 'N'.
+           88  JSON-EXPORT-MODE-ACTIVE VALUE 'Y'.
+
+      * CUST-BALANCE and WS-AVG-BALANCE are COMP-3 and cannot be a
+      * STRING source directly
+       01  WS-JSON-BALANCE-DISPLAY PIC -(7)9.99.
+       01  WS-JSON-AVG-DISPLAY     PIC -(7)9.99.
+       01  WS-JSON-TOTAL-BAL-DISPLAY PIC -(9)9.99.
+
+       01  WS-DRY-FILE-STATUS      PIC XX.
+           88  DRY-FILE-OK         VALUE '00'.
+
+      * On when LS-DRY-RUN-RUN is supplied - off for a normal run
+       01  WS-DRY-RUN-MODE-FLAG    PIC X VALUE 'N'.
+           88  DRY-RUN-MODE-ACTIVE VALUE 'Y'.
+
+       01  WS-MAP-FILE-STATUS      PIC XX.
+           88  MAP-FILE-OK         VALUE '00'.
+           88  MAP-FILE-AT-END     VALUE '10'.
+
+       01  WS-MEXT-FILE-STATUS     PIC XX.
+           88  MEXT-FILE-OK        VALUE '00'.
+
+      * On when LS-MAPPED-EXTRACT-RUN is supplied - off for a normal
+      * run
+       01  WS-MAPPED-EXTRACT-MODE-FLAG PIC X VALUE 'N'.
+           88  MAPPED-EXTRACT-MODE-ACTIVE VALUE 'Y'.
+
+      * CUSTOMER-RECORD field codes MAPPING-CONTROL-FILE listed, in
+      * the order MAPPED-EXTRACT-FILE's columns are to appear
+       01  WS-MAP-TABLE-COUNT      PIC 9(2) COMP VALUE ZERO.
+       01  WS-MAP-SUB              PIC 9(2) COMP VALUE ZERO.
+       01  WS-MEXT-POINTER         PIC 9(4) COMP VALUE 1.
+       01  WS-MAP-FIELD-TABLE.
+           05  WS-MAP-FIELD-ENTRY  OCCURS 20 TIMES.
+               10  WS-MAP-FIELD-CODE PIC X(20).
+
+      * CUST-BALANCE is COMP-3 and cannot be a STRING source directly
+       01  WS-MEXT-BALANCE-DISPLAY PIC -(7)9.99.
+
+      * Run start/end timestamps for the throughput trailer on
+      * 3200-DISPLAY-SUMMARY - captured the same STANDARD-DATE-FIELDS
+      * way STD-CURRENT-TIME is captured everywhere else in this
+      * program, just snapshotted at both ends of the run instead of
+      * only at the start
+       01  WS-RUN-START-TIME.
+           05  WS-START-HOUR       PIC 99.
+           05  WS-START-MINUTE     PIC 99.
+           05  WS-START-SECOND     PIC 99.
+       01  WS-RUN-END-TIME.
+           05  WS-END-HOUR         PIC 99.
+           05  WS-END-MINUTE       PIC 99.
+           05  WS-END-SECOND       PIC 99.
+       01  WS-PERF-CONTROLS.
+           05  WS-ELAPSED-SECONDS  PIC S9(7) COMP VALUE ZERO.
+           05  WS-THROUGHPUT-RATE  PIC 9(5)V99 VALUE ZERO.
+
+      * 3060-RECONCILE-TO-GL controls - a missing tolerance override
+      * from the caller falls back to the house default of $10.00
+       01  WS-RECON-CONTROLS.
+           05  WS-RECON-TOLERANCE  PIC S9(7)V99 COMP-3 VALUE 10.00.
+           05  WS-RECON-VARIANCE   PIC S9(9)V99 COMP-3 VALUE ZERO.
+           05  WS-RECON-VARIANCE-DISPLAY PIC -(7)9.99.
+           05  WS-RECON-FLAG       PIC X VALUE 'N'.
+               88  RECON-OUT-OF-TOLERANCE VALUE 'Y'.
+
+      * SQLCODE is populated by the DB2 precompiler runtime after each
+      * EXEC SQL statement; declared here the way this shop's other
+      * batch programs do it
+       01  SQLCODE                 PIC S9(9) COMP VALUE ZERO.
+
+      * Controls for 2265-UPDATE-CUSTOMER-TABLE's retry loop
+       01  WS-SQL-RETRY-CONTROLS.
+           05  WS-SQL-RETURN-CODE  PIC S9(9) COMP VALUE ZERO.
+           05  WS-SQL-RETRY-COUNT  PIC 9(2) VALUE ZERO.
+           05  WS-SQL-MAX-RETRIES  PIC 9(2) VALUE 03.
+
+      * Counts the checkpoint-boundary COMMITs issued by
+      * 2268-COMMIT-SQL-CHECKPOINT, for the end-of-run summary
+       01  WS-SQL-COMMIT-COUNT     PIC 9(6) VALUE ZERO.
+
+      * Staging area for 8100-LOG-EXCEPTION - set these fields and
+      * PERFORM 8100-LOG-EXCEPTION from anywhere in the program;
+      * WS-EXC-CUST-ID defaults to zero for a system-level error
+      * (a failed OPEN, the average calculation) that has no customer
+       01  WS-EXCEPTION-STAGING.
+           05  WS-EXC-PARAGRAPH    PIC X(20).
+           05  WS-EXC-DESCRIPTION  PIC X(60).
+           05  WS-EXC-CUST-ID      PIC 9(6) VALUE ZERO.
+
+       01  WS-ALRT-FILE-STATUS     PIC XX.
+           88  ALRT-FILE-OK        VALUE '00'.
+
+      * Counts every 8100-LOG-EXCEPTION call this run; once it crosses
+      * WS-ALERT-THRESHOLD, 8150-CHECK-ALERT-THRESHOLD queues one row
+      * to ALERT-QUEUE-FILE and WS-ALERT-SENT-FLAG stops it from
+      * queuing a second one for the rest of the run
+       01  WS-ALERT-CONTROLS.
+           05  WS-EXC-COUNT        PIC 9(6) VALUE ZERO.
+           05  WS-ALERT-THRESHOLD  PIC 9(6) VALUE 000010.
+           05  WS-ALERT-SENT-FLAG  PIC X VALUE 'N'.
+               88  ALERT-ALREADY-SENT VALUE 'Y'.
+
+      * Reasonableness edit applied to CUST-BALANCE before it is
+      * summed into WS-TOTAL-BALANCE
+       01  WS-VALIDATION-LIMITS.
+           05  WS-CREDIT-LIMIT-CEILING PIC S9(7)V99 COMP-3
+                   VALUE 050000.00.
+       01  WS-BALANCE-CHECK-FLAG   PIC X VALUE 'Y'.
+           88  BALANCE-VALID       VALUE 'Y'.
+           88  BALANCE-INVALID     VALUE 'N'.
+
+      * Checkpoint/restart controls
+       01  WS-CKPT-CONTROLS.
+           05  WS-CKPT-INTERVAL    PIC 9(6) VALUE 001000.
+           05  WS-CKPT-QUOTIENT    PIC 9(6) VALUE ZERO.
+           05  WS-CKPT-REMAINDER   PIC 9(6) VALUE ZERO.
+           05  WS-CKPT-EOF-FLAG    PIC X VALUE 'N'.
+               88  CKPT-EOF        VALUE 'Y'.
+
+      * Detail report page control
+       01  WS-RPT-CONTROLS.
+           05  WS-RPT-LINE-COUNT   PIC 9(3) VALUE ZERO.
+           05  WS-RPT-PAGE-COUNT   PIC 9(3) VALUE ZERO.
+           05  WS-RPT-MAX-LINES    PIC 9(3) VALUE 060.
+
+       01  WS-RPT-HEADING-1.
+           05  FILLER              PIC X(10) VALUE SPACES.
+           05  FILLER              PIC X(40)
+                   VALUE 'CUSTOMER DETAIL LISTING'.
+           05  FILLER              PIC X(10) VALUE 'PAGE '.
+           05  WS-RPT-PAGE-DISPLAY  PIC ZZ9.
+
+       01  WS-RPT-HEADING-2.
+           05  FILLER              PIC X(10) VALUE SPACES.
+           05  FILLER              PIC X(10) VALUE 'CUST-ID'.
+           05  FILLER              PIC X(32) VALUE 'CUSTOMER NAME'.
+           05  FILLER              PIC X(15) VALUE 'BALANCE'.
+           05  FILLER              PIC X(6)  VALUE 'STATUS'.
+
+       01  WS-RPT-DETAIL-LINE.
+           05  FILLER              PIC X(10) VALUE SPACES.
+           05  WS-RPT-CUST-ID      PIC 9(6).
+           05  FILLER              PIC X(4)  VALUE SPACES.
+           05  WS-RPT-CUST-NAME    PIC X(30).
+           05  FILLER              PIC X(2)  VALUE SPACES.
+           05  WS-RPT-CUST-BAL     PIC -(7)9.99.
+           05  FILLER              PIC X(4)  VALUE SPACES.
+           05  WS-RPT-CUST-STATUS  PIC X.
+
        01  WS-COUNTERS.
            05  WS-TOTAL-RECORDS    PIC 9(6) VALUE ZERO.
            05  WS-ACTIVE-COUNT     PIC 9(6) VALUE ZERO.
            05  WS-INACTIVE-COUNT   PIC 9(6) VALUE ZERO.
-       
+           05  WS-PENDING-CLOSURE-COUNT PIC 9(6) VALUE ZERO.
+
        01  WS-AMOUNTS.
+      * Consolidated USD grand total - built by 3050-CONSOLIDATE-
+      * CURRENCIES from WS-CURRENCY-TOTALS, not accumulated directly
            05  WS-TOTAL-BALANCE    PIC S9(9)V99 COMP-3 VALUE ZERO.
            05  WS-AVG-BALANCE      PIC S9(7)V99 COMP-3 VALUE ZERO.
-       
+           05  WS-CONVERTED-SUBTOTAL PIC S9(9)V99 COMP-3 VALUE ZERO.
+
+      * Effective rounding policy for WS-AVG-BALANCE, stated in 3200-
+      * DISPLAY-SUMMARY so finance can see which mode a given run used
+       01  WS-ROUNDING-MODE-DESC    PIC X(16) VALUE 'NEAREST CENT'.
+
+      * CUST-BALANCE is signed - a negative balance means the customer
+      * is in credit (we owe them), not past due. Lumping the two
+      * together into WS-TOTAL-BALANCE skews "average amount owed to
+      * us", so they are subtotaled independently for 3200-DISPLAY-
+      * SUMMARY
+       01  WS-BALANCE-SIGN-TOTALS.
+           05  WS-OWED-COUNT         PIC 9(6) VALUE ZERO.
+           05  WS-OWED-TOTAL-BALANCE PIC S9(9)V99 COMP-3 VALUE ZERO.
+           05  WS-OWED-AVG-BALANCE   PIC S9(7)V99 COMP-3 VALUE ZERO.
+           05  WS-CREDIT-COUNT       PIC 9(6) VALUE ZERO.
+           05  WS-CREDIT-TOTAL-BALANCE PIC S9(9)V99 COMP-3 VALUE ZERO.
+           05  WS-CREDIT-AVG-BALANCE PIC S9(7)V99 COMP-3 VALUE ZERO.
+
+      * Currency conversion reference table, USD/CAD/EUR in that
+      * fixed order so WS-CURRENCY-TOTALS can be walked in lockstep
+      * with it by subscript instead of a search
+       01  WS-CURRENCY-RATE-TABLE.
+           05  FILLER              PIC X(12) VALUE 'USD001000000'.
+           05  FILLER              PIC X(12) VALUE 'CAD000740000'.
+           05  FILLER              PIC X(12) VALUE 'EUR001090000'.
+       01  WS-CURRENCY-RATE-TABLE-R REDEFINES WS-CURRENCY-RATE-TABLE.
+           05  WS-CURR-RATE-ENTRY  OCCURS 3 TIMES.
+               10  WS-CURR-RATE-CODE     PIC X(3).
+               10  WS-CURR-RATE-TO-USD   PIC 9(3)V9(6).
+
+      * Per-currency subtotals - accumulated as each active customer's
+      * balance is tallied, converted to USD only at consolidation
+       01  WS-CURRENCY-TOTALS.
+           05  WS-CURR-TOTAL-ENTRY OCCURS 3 TIMES.
+               10  WS-CTOT-CODE        PIC X(3).
+               10  WS-CTOT-BALANCE     PIC S9(9)V99 COMP-3 VALUE ZERO.
+               10  WS-CTOT-COUNT       PIC 9(6) VALUE ZERO.
+       01  WS-CTOT-SUB              PIC 9 COMP.
+
+      * Aged-balance report buckets - active customers only
+       01  WS-AGING-TOTALS.
+           05  WS-AGED-CURRENT-BAL PIC S9(9)V99 COMP-3 VALUE ZERO.
+           05  WS-AGED-30-59-BAL   PIC S9(9)V99 COMP-3 VALUE ZERO.
+           05  WS-AGED-60-89-BAL   PIC S9(9)V99 COMP-3 VALUE ZERO.
+           05  WS-AGED-90-PLUS-BAL PIC S9(9)V99 COMP-3 VALUE ZERO.
+           05  WS-AGED-CURRENT-CNT PIC 9(6) VALUE ZERO.
+           05  WS-AGED-30-59-CNT   PIC 9(6) VALUE ZERO.
+           05  WS-AGED-60-89-CNT   PIC 9(6) VALUE ZERO.
+           05  WS-AGED-90-PLUS-CNT PIC 9(6) VALUE ZERO.
+
+      * CUST-BALANCE distribution histogram - active customers only,
+      * so the summary shows concentration risk instead of just the
+      * single WS-AVG-BALANCE figure
+       01  WS-BALANCE-HISTOGRAM.
+           05  WS-HIST-UNDER-100-CNT    PIC 9(6) VALUE ZERO.
+           05  WS-HIST-UNDER-100-BAL    PIC S9(9)V99 COMP-3 VALUE ZERO.
+           05  WS-HIST-100-1000-CNT     PIC 9(6) VALUE ZERO.
+           05  WS-HIST-100-1000-BAL     PIC S9(9)V99 COMP-3 VALUE ZERO.
+           05  WS-HIST-1000-10000-CNT   PIC 9(6) VALUE ZERO.
+           05  WS-HIST-1000-10000-BAL   PIC S9(9)V99 COMP-3 VALUE ZERO.
+           05  WS-HIST-OVER-10000-CNT   PIC 9(6) VALUE ZERO.
+           05  WS-HIST-OVER-10000-BAL   PIC S9(9)V99 COMP-3 VALUE ZERO.
+
+      * CUST-OPEN-DATE tenure breakdown for active customers, for
+      * marketing's retention-by-tenure analysis - UNKNOWN covers rows
+      * converted by SAMPLE-PROGRAM-CUSTCONV with no real open date
+       01  WS-TENURE-TOTALS.
+           05  WS-TENURE-UNDER-1YR-CNT  PIC 9(6) VALUE ZERO.
+           05  WS-TENURE-1-3YR-CNT      PIC 9(6) VALUE ZERO.
+           05  WS-TENURE-OVER-3YR-CNT   PIC 9(6) VALUE ZERO.
+           05  WS-TENURE-UNKNOWN-CNT    PIC 9(6) VALUE ZERO.
+
+      * Today's date as an integer day number, computed once at
+      * 1280-SET-RUN-DATE, so tenure math is plain subtraction instead
+      * of month/year arithmetic on a YYYYMMDD picture each record
+       01  WS-TODAY-DATE-NUM           PIC 9(8) VALUE ZERO.
+       01  WS-TODAY-DAYS               PIC 9(8) COMP VALUE ZERO.
+       01  WS-OPEN-DATE-DAYS           PIC 9(8) COMP VALUE ZERO.
+       01  WS-TENURE-DAYS              PIC 9(8) COMP VALUE ZERO.
+
+      * Bounded top-N leaderboard of the largest active-customer
+      * balances, maintained as a descending-sorted insert during the
+      * CUSTOMER-FILE pass instead of a second sorted pass over the
+      * whole file
+       01  WS-TOPN-MAX              PIC 9(3) VALUE 025.
+       01  WS-TOPN-COUNT            PIC 9(3) VALUE ZERO.
+       01  WS-TOPN-INSERT-POS       PIC 9(3) COMP VALUE ZERO.
+       01  WS-TOPN-DISPLAY-SUB      PIC 9(3) COMP VALUE ZERO.
+       01  WS-TOPN-TABLE.
+           05  WS-TOPN-ENTRY OCCURS 25 TIMES.
+               10  WS-TOPN-CUST-ID     PIC 9(6).
+               10  WS-TOPN-CUST-NAME   PIC X(30).
+               10  WS-TOPN-BALANCE     PIC S9(7)V99 COMP-3.
+
+      * Consolidated-balance rollup for corporate parents with CUST-
+      * PARENT-ID children - one entry per distinct parent seen during
+      * the pass, found-or-added the same way a parent first shows up
+      * in no particular order in CUSTOMER-FILE; capped the same way
+      * WS-TOPN-TABLE is capped, so an unexpectedly large number of
+      * distinct parents degrades gracefully instead of overflowing
+       01  WS-PROLL-MAX             PIC 9(3) VALUE 050.
+       01  WS-PROLL-COUNT           PIC 9(3) VALUE ZERO.
+       01  WS-PROLL-SUB             PIC 9(3) COMP VALUE ZERO.
+       01  WS-PROLL-DISPLAY-SUB     PIC 9(3) COMP VALUE ZERO.
+       01  WS-PROLL-FOUND-FLAG      PIC X VALUE 'N'.
+           88  WS-PROLL-FOUND       VALUE 'Y'.
+       01  WS-PROLL-TABLE.
+           05  WS-PROLL-ENTRY OCCURS 50 TIMES.
+               10  WS-PROLL-PARENT-ID  PIC 9(6).
+               10  WS-PROLL-BALANCE    PIC S9(9)V99 COMP-3.
+               10  WS-PROLL-CHILD-COUNT PIC 9(6).
+
        01  WS-FLAGS.
            05  WS-EOF-FLAG         PIC X VALUE 'N'.
                88  END-OF-FILE     VALUE 'Y'.
            05  WS-ERROR-FLAG       PIC X VALUE 'N'.
                88  ERROR-OCCURRED  VALUE 'Y'.
-       
+
+      * CUST-ID partition boundary for a split run - WS-PARTITION-ACTIVE
+      * is off for a normal full-file run
+       01  WS-PARTITION-CONTROLS.
+           05  WS-PARTITION-HIGH-ID PIC 9(6) VALUE ZERO.
+           05  WS-PARTITION-ACTIVE-FLAG PIC X VALUE 'N'.
+               88  WS-PARTITION-ACTIVE VALUE 'Y'.
+
+      * Single-customer lookup mode - on when LS-SINGLE-CUST-ID is
+      * supplied, off for a normal full-file run
+       01  WS-SINGLE-CUST-MODE-FLAG PIC X VALUE 'N'.
+           88  WS-SINGLE-CUST-MODE  VALUE 'Y'.
+
+      * Name lookup mode - on when LS-LOOKUP-CUST-NAME is supplied,
+      * off for a normal full-file run; takes a back seat to
+      * WS-SINGLE-CUST-MODE if both are supplied, the same precedence
+      * order the two LS- fields are checked in at 1295/1296
+       01  WS-NAME-LOOKUP-MODE-FLAG PIC X VALUE 'N'.
+           88  WS-NAME-LOOKUP-MODE  VALUE 'Y'.
+       01  WS-NAME-LOOKUP-DONE-FLAG PIC X VALUE 'N'.
+           88  WS-NAME-LOOKUP-DONE  VALUE 'Y'.
+
+      * Field-level validation of a record just read, before any of
+      * it is allowed into the totals - see 2150-VALIDATE-RECORD
+       01  WS-RECORD-VALID-FLAG    PIC X VALUE 'Y'.
+           88  RECORD-VALID        VALUE 'Y'.
+           88  RECORD-INVALID      VALUE 'N'.
+       01  WS-VALIDATION-MESSAGE   PIC X(40) VALUE SPACES.
+
       * Copybook includes
        COPY COPYLIB-STANDARD-DATA IN B30QALIB.
        COPY COPYLIB-OPEN-FILE.
+       COPY FILE-STATUS-LOOKUP.
        
       * ! IMPORTANT: This is a critical section
       * ? QUESTION: Should we add validation here?
-       01  WS-DISPLAY-LINE         PIC X(80).
-       
+
        LINKAGE SECTION.
        01  LS-PARM-AREA.
            05  LS-RETURN-CODE      PIC S9(4) COMP.
            05  LS-MESSAGE          PIC X(50).
-       
+           05  LS-RESTART-IND      PIC X.
+               88  LS-RESTART-RUN  VALUE 'Y'.
+           05  LS-CREDIT-LIMIT     PIC S9(7)V99 COMP-3.
+           05  LS-CUSTOMER-FILE-NAME PIC X(40).
+      * CUST-ID partition range for splitting a run across several
+      * concurrent job steps; a following merge step rolls the
+      * per-partition CONTROL-TOTAL-FILE outputs back together
+           05  LS-PARTITION-LOW-ID PIC 9(6).
+           05  LS-PARTITION-HIGH-ID PIC 9(6).
+      * Caller-supplied dollar tolerance for 3060-RECONCILE-TO-GL;
+      * zero means "use the house default"
+           05  LS-RECON-TOLERANCE  PIC S9(7)V99 COMP-3.
+      * When supplied, the run processes just this one CUST-ID by a
+      * keyed READ instead of scanning the whole file - for a customer
+      * service rep re-verifying a single account
+           05  LS-SINGLE-CUST-ID   PIC 9(6).
+      * Customer-service name lookup - positions CUSTOMER-FILE on its
+      * CUST-NAME alternate index and processes every matching record
+      * instead of scanning the whole file; ignored when LS-SINGLE-
+      * CUST-ID is also supplied
+           05  LS-LOOKUP-CUST-NAME PIC X(30).
+      * Ad-hoc narrowing for a spot-check run - LOW/HIGH-ID reuse the
+      * same START-based range positioning as the partition fields
+      * above (it is the identical mechanism under DYNAMIC access), and
+      * the status filter skips non-matching records in 2120-CHECK-
+      * STATUS-FILTER without counting them as processed
+           05  LS-STATUS-FILTER    PIC X.
+               88  FILTER-ALL-STATUSES    VALUE SPACE.
+               88  FILTER-ACTIVE-ONLY     VALUE 'A'.
+               88  FILTER-INACTIVE-ONLY   VALUE 'I'.
+               88  FILTER-PENDING-ONLY    VALUE 'P'.
+      * Month-end/year-end closing run - in addition to normal
+      * processing, freezes a dated snapshot that later restatement
+      * runs cannot overwrite
+           05  LS-PERIOD-END-IND   PIC X.
+               88  LS-PERIOD-END-RUN  VALUE 'Y'.
+      * Columnar CSV export of the customer detail, alongside (not
+      * instead of) the normal CUSTOMER-DETAIL-RPT spool listing
+           05  LS-CSV-EXPORT-IND   PIC X.
+               88  LS-CSV-EXPORT-RUN  VALUE 'Y'.
+      * JSON export of the run summary, for the web dashboard to pull
+      * directly instead of waiting on a hand-written translation layer
+      * for every new consumer; LS-JSON-DETAIL-IND additionally emits
+      * one JSON object per customer detail row alongside the summary
+           05  LS-JSON-EXPORT-IND  PIC X.
+               88  LS-JSON-EXPORT-RUN  VALUE 'Y'.
+           05  LS-JSON-DETAIL-IND  PIC X.
+               88  LS-JSON-DETAIL-RUN  VALUE 'Y'.
+      * Drives the rounding policy used for WS-AVG-BALANCE in 3100-
+      * CALCULATE-AVERAGE; space means "use the house default" (nearest
+      * cent), since finance has never asked for truncation by default
+           05  LS-ROUNDING-MODE    PIC X.
+               88  LS-ROUND-NEAREST-CENT  VALUE SPACE 'R'.
+               88  LS-ROUND-TRUNCATE      VALUE 'T'.
+      * Caller-supplied exception-count threshold for queuing a row to
+      * ALERT-QUEUE-FILE; zero means "use the house default of 10"
+           05  LS-ALERT-THRESHOLD  PIC 9(6).
+      * Runs the full read/report/validate pipeline but skips the
+      * EXEC SQL CUSTOMER_TABLE update and the STATUS-HISTORY-FILE/
+      * REACTIVATION-AUDIT-FILE update, logging what each would have
+      * done to DRY-RUN-LOG-FILE instead - for testing validation and
+      * reporting changes against CUSTOMER-FILE without touching
+      * anything another system depends on
+           05  LS-DRY-RUN-IND      PIC X.
+               88  LS-DRY-RUN-RUN      VALUE 'Y'.
+      * Drives a data-driven extract off MAPPING-CONTROL-FILE instead
+      * of a one-off program whenever a downstream consumer wants a
+      * different field order or a subset of CUSTOMER-RECORD's fields
+           05  LS-MAPPED-EXTRACT-IND PIC X.
+               88  LS-MAPPED-EXTRACT-RUN VALUE 'Y'.
+
        PROCEDURE DIVISION USING LS-PARM-AREA.
        
        MAIN-LOGIC SECTION.
@@ -77,80 +742,1844 @@
            GOBACK.
        
        1000-INITIALIZE SECTION.
+       1050-RESOLVE-FILE-NAME.
+      * Caller-supplied file name takes precedence, then an
+      * environment variable, then the "CUSTDATA" house default
+           IF LS-CUSTOMER-FILE-NAME NOT = SPACES
+               MOVE LS-CUSTOMER-FILE-NAME TO WS-CUSTOMER-FILE-NAME
+           ELSE
+               ACCEPT WS-CUSTOMER-FILE-NAME FROM ENVIRONMENT
+                   "CUSTDATA_DSN"
+               IF WS-CUSTOMER-FILE-NAME = SPACES
+                   MOVE 'CUSTDATA' TO WS-CUSTOMER-FILE-NAME
+               END-IF
+           END-IF.
+
        1100-OPEN-FILES.
+      * Open the daily exception log first - every other file's open
+      * failure below gets a row in it; if this one itself fails
+      * there is nowhere else left to record it but the job log
+           OPEN OUTPUT EXCEPTION-FILE
+           MOVE 'EXCEPTION-FILE' TO FO-FILE-NAME
+           MOVE 'OUTPUT' TO FO-OPEN-MODE
+           MOVE WS-EXC-FILE-STATUS TO FO-STATUS-CODE
+           PERFORM 8300-CHECK-FILE-OPEN
+           IF NOT EXC-FILE-OK
+               MOVE WS-EXC-FILE-STATUS TO WS-FSL-SEARCH-CODE
+               PERFORM 8200-DESCRIBE-FILE-STATUS
+               DISPLAY 'ERROR OPENING EXCEPTION FILE: '
+                   WS-EXC-FILE-STATUS ' - ' WS-FSL-RESULT-DESC
+               SET ERROR-OCCURRED TO TRUE
+               MOVE 8 TO LS-RETURN-CODE
+               GOBACK
+           END-IF
+
+      * Open the alert queue next - it has to be ready before the
+      * first exception is logged, same as EXCEPTION-FILE above
+           OPEN OUTPUT ALERT-QUEUE-FILE
+           MOVE 'ALERT-QUEUE-FILE' TO FO-FILE-NAME
+           MOVE 'OUTPUT' TO FO-OPEN-MODE
+           MOVE WS-ALRT-FILE-STATUS TO FO-STATUS-CODE
+           PERFORM 8300-CHECK-FILE-OPEN
+           IF NOT ALRT-FILE-OK
+               MOVE WS-ALRT-FILE-STATUS TO WS-FSL-SEARCH-CODE
+               PERFORM 8200-DESCRIBE-FILE-STATUS
+               DISPLAY 'ERROR OPENING ALERT QUEUE FILE: '
+                   WS-ALRT-FILE-STATUS ' - ' WS-FSL-RESULT-DESC
+               MOVE '1100-OPEN-FILES' TO WS-EXC-PARAGRAPH
+               STRING 'ERROR OPENING ALERT QUEUE FILE, STATUS='
+                   WS-ALRT-FILE-STATUS DELIMITED BY SIZE
+                   INTO WS-EXC-DESCRIPTION
+               MOVE ZERO TO WS-EXC-CUST-ID
+               PERFORM 8100-LOG-EXCEPTION
+               SET ERROR-OCCURRED TO TRUE
+               MOVE 8 TO LS-RETURN-CODE
+               GOBACK
+           END-IF
+
       * Open customer file
            OPEN INPUT CUSTOMER-FILE
+           MOVE 'CUSTOMER-FILE' TO FO-FILE-NAME
+           MOVE 'INPUT' TO FO-OPEN-MODE
+           MOVE WS-FILE-STATUS TO FO-STATUS-CODE
+           PERFORM 8300-CHECK-FILE-OPEN
            IF NOT FILE-OK
+               MOVE WS-FILE-STATUS TO WS-FSL-SEARCH-CODE
+               PERFORM 8200-DESCRIBE-FILE-STATUS
                DISPLAY 'ERROR OPENING CUSTOMER FILE: ' WS-FILE-STATUS
+                   ' - ' WS-FSL-RESULT-DESC
+               MOVE '1100-OPEN-FILES' TO WS-EXC-PARAGRAPH
+               STRING 'ERROR OPENING CUSTOMER FILE, STATUS='
+                   WS-FILE-STATUS ' - ' WS-FSL-RESULT-DESC
+                   DELIMITED BY SIZE
+                   INTO WS-EXC-DESCRIPTION
+               MOVE ZERO TO WS-EXC-CUST-ID
+               PERFORM 8100-LOG-EXCEPTION
                SET ERROR-OCCURRED TO TRUE
                MOVE 8 TO LS-RETURN-CODE
                GOBACK
+           END-IF
+
+      * Open the retained customer detail listing
+           OPEN OUTPUT CUSTOMER-DETAIL-RPT
+           MOVE 'CUSTOMER-DETAIL-RPT' TO FO-FILE-NAME
+           MOVE 'OUTPUT' TO FO-OPEN-MODE
+           MOVE WS-RPT-FILE-STATUS TO FO-STATUS-CODE
+           PERFORM 8300-CHECK-FILE-OPEN
+           IF NOT RPT-FILE-OK
+               MOVE WS-RPT-FILE-STATUS TO WS-FSL-SEARCH-CODE
+               PERFORM 8200-DESCRIBE-FILE-STATUS
+               DISPLAY 'ERROR OPENING CUSTOMER DETAIL RPT: '
+                   WS-RPT-FILE-STATUS ' - ' WS-FSL-RESULT-DESC
+               MOVE '1100-OPEN-FILES' TO WS-EXC-PARAGRAPH
+               STRING 'ERROR OPENING CUSTOMER DETAIL RPT, STATUS='
+                   WS-RPT-FILE-STATUS ' - ' WS-FSL-RESULT-DESC
+                   DELIMITED BY SIZE
+                   INTO WS-EXC-DESCRIPTION
+               MOVE ZERO TO WS-EXC-CUST-ID
+               PERFORM 8100-LOG-EXCEPTION
+               SET ERROR-OCCURRED TO TRUE
+               MOVE 8 TO LS-RETURN-CODE
+               GOBACK
+           END-IF
+
+      * Open the control-total file the balancing job reads
+           OPEN OUTPUT CONTROL-TOTAL-FILE
+           MOVE 'CONTROL-TOTAL-FILE' TO FO-FILE-NAME
+           MOVE 'OUTPUT' TO FO-OPEN-MODE
+           MOVE WS-CTL-FILE-STATUS TO FO-STATUS-CODE
+           PERFORM 8300-CHECK-FILE-OPEN
+           IF NOT CTL-FILE-OK
+               MOVE WS-CTL-FILE-STATUS TO WS-FSL-SEARCH-CODE
+               PERFORM 8200-DESCRIBE-FILE-STATUS
+               DISPLAY 'ERROR OPENING CONTROL TOTAL FILE: '
+                   WS-CTL-FILE-STATUS ' - ' WS-FSL-RESULT-DESC
+               MOVE '1100-OPEN-FILES' TO WS-EXC-PARAGRAPH
+               STRING 'ERROR OPENING CONTROL TOTAL FILE, STATUS='
+                   WS-CTL-FILE-STATUS ' - ' WS-FSL-RESULT-DESC
+                   DELIMITED BY SIZE
+                   INTO WS-EXC-DESCRIPTION
+               MOVE ZERO TO WS-EXC-CUST-ID
+               PERFORM 8100-LOG-EXCEPTION
+               SET ERROR-OCCURRED TO TRUE
+               MOVE 8 TO LS-RETURN-CODE
+               GOBACK
+           END-IF
+
+      * Open the prior-run status snapshot - create it on first run
+           OPEN I-O STATUS-HISTORY-FILE
+           IF STH-NOT-FOUND
+               OPEN OUTPUT STATUS-HISTORY-FILE
+               CLOSE STATUS-HISTORY-FILE
+               OPEN I-O STATUS-HISTORY-FILE
+           END-IF
+           MOVE 'STATUS-HISTORY-FILE' TO FO-FILE-NAME
+           MOVE 'I-O' TO FO-OPEN-MODE
+           MOVE WS-STH-FILE-STATUS TO FO-STATUS-CODE
+           PERFORM 8300-CHECK-FILE-OPEN
+           IF NOT STH-FILE-OK
+               MOVE WS-STH-FILE-STATUS TO WS-FSL-SEARCH-CODE
+               PERFORM 8200-DESCRIBE-FILE-STATUS
+               DISPLAY 'ERROR OPENING STATUS HISTORY FILE: '
+                   WS-STH-FILE-STATUS ' - ' WS-FSL-RESULT-DESC
+               MOVE '1100-OPEN-FILES' TO WS-EXC-PARAGRAPH
+               STRING 'ERROR OPENING STATUS HISTORY FILE, STATUS='
+                   WS-STH-FILE-STATUS ' - ' WS-FSL-RESULT-DESC
+                   DELIMITED BY SIZE
+                   INTO WS-EXC-DESCRIPTION
+               MOVE ZERO TO WS-EXC-CUST-ID
+               PERFORM 8100-LOG-EXCEPTION
+               SET ERROR-OCCURRED TO TRUE
+               MOVE 8 TO LS-RETURN-CODE
+               GOBACK
+           END-IF
+
+           OPEN OUTPUT REACTIVATION-AUDIT-FILE
+           MOVE 'REACTIVATION-AUDIT-FILE' TO FO-FILE-NAME
+           MOVE 'OUTPUT' TO FO-OPEN-MODE
+           MOVE WS-RAUD-FILE-STATUS TO FO-STATUS-CODE
+           PERFORM 8300-CHECK-FILE-OPEN
+           IF NOT RAUD-FILE-OK
+               MOVE WS-RAUD-FILE-STATUS TO WS-FSL-SEARCH-CODE
+               PERFORM 8200-DESCRIBE-FILE-STATUS
+               DISPLAY 'ERROR OPENING REACTIVATION AUDIT FILE: '
+                   WS-RAUD-FILE-STATUS ' - ' WS-FSL-RESULT-DESC
+               MOVE '1100-OPEN-FILES' TO WS-EXC-PARAGRAPH
+               STRING 'ERROR OPENING REACTIVATION AUDIT FILE, STATUS='
+                   WS-RAUD-FILE-STATUS DELIMITED BY SIZE
+                   INTO WS-EXC-DESCRIPTION
+               MOVE ZERO TO WS-EXC-CUST-ID
+               PERFORM 8100-LOG-EXCEPTION
+               SET ERROR-OCCURRED TO TRUE
+               MOVE 8 TO LS-RETURN-CODE
+               GOBACK
+           END-IF
+
+      * Queue for CUSTOMER_TABLE updates a later job must retry
+           OPEN OUTPUT DEFERRED-SQL-FILE
+           MOVE 'DEFERRED-SQL-FILE' TO FO-FILE-NAME
+           MOVE 'OUTPUT' TO FO-OPEN-MODE
+           MOVE WS-DSQL-FILE-STATUS TO FO-STATUS-CODE
+           PERFORM 8300-CHECK-FILE-OPEN
+           IF NOT DSQL-FILE-OK
+               MOVE WS-DSQL-FILE-STATUS TO WS-FSL-SEARCH-CODE
+               PERFORM 8200-DESCRIBE-FILE-STATUS
+               DISPLAY 'ERROR OPENING DEFERRED SQL FILE: '
+                   WS-DSQL-FILE-STATUS ' - ' WS-FSL-RESULT-DESC
+               MOVE '1100-OPEN-FILES' TO WS-EXC-PARAGRAPH
+               STRING 'ERROR OPENING DEFERRED SQL FILE, STATUS='
+                   WS-DSQL-FILE-STATUS DELIMITED BY SIZE
+                   INTO WS-EXC-DESCRIPTION
+               MOVE ZERO TO WS-EXC-CUST-ID
+               PERFORM 8100-LOG-EXCEPTION
+               SET ERROR-OCCURRED TO TRUE
+               MOVE 8 TO LS-RETURN-CODE
+               GOBACK
+           END-IF
+
+      * Optional GL feed - if it is not there, 3060-RECONCILE-TO-GL
+      * just skips the tie-out instead of failing the run
+           OPEN INPUT GL-EXTRACT-FILE
+           MOVE 'GL-EXTRACT-FILE' TO FO-FILE-NAME
+           MOVE 'INPUT' TO FO-OPEN-MODE
+           MOVE WS-GL-FILE-STATUS TO FO-STATUS-CODE
+           PERFORM 8300-CHECK-FILE-OPEN
+           IF NOT GL-FILE-OK AND NOT GL-FILE-NOT-FOUND
+               MOVE WS-GL-FILE-STATUS TO WS-FSL-SEARCH-CODE
+               PERFORM 8200-DESCRIBE-FILE-STATUS
+               DISPLAY 'ERROR OPENING GL EXTRACT FILE: '
+                   WS-GL-FILE-STATUS ' - ' WS-FSL-RESULT-DESC
+               MOVE '1100-OPEN-FILES' TO WS-EXC-PARAGRAPH
+               STRING 'ERROR OPENING GL EXTRACT FILE, STATUS='
+                   WS-GL-FILE-STATUS ' - ' WS-FSL-RESULT-DESC
+                   DELIMITED BY SIZE
+                   INTO WS-EXC-DESCRIPTION
+               MOVE ZERO TO WS-EXC-CUST-ID
+               PERFORM 8100-LOG-EXCEPTION
+               SET ERROR-OCCURRED TO TRUE
+               MOVE 8 TO LS-RETURN-CODE
+               GOBACK
+           END-IF
+           IF GL-FILE-OK
+               SET GL-FILE-WAS-OPENED TO TRUE
+           END-IF
+
+      * Verify this program's compiled-in STD-VERSION against the
+      * version stamp on the last row of RUN-HISTORY-FILE before
+      * appending another one - an older or newer copybook than the
+      * one the file was last written under is refused rather than
+      * silently misreading fields
+           PERFORM 1150-CHECK-VERSION-COMPATIBILITY
+
+      * Append-only run-history log - create it on the very first run
+           OPEN EXTEND RUN-HISTORY-FILE
+           IF RHIST-FILE-OK
+               CONTINUE
+           ELSE
+               OPEN OUTPUT RUN-HISTORY-FILE
+           END-IF
+           MOVE 'RUN-HISTORY-FILE' TO FO-FILE-NAME
+           MOVE 'EXTEND' TO FO-OPEN-MODE
+           MOVE WS-RHIST-FILE-STATUS TO FO-STATUS-CODE
+           PERFORM 8300-CHECK-FILE-OPEN
+           IF NOT RHIST-FILE-OK
+               MOVE WS-RHIST-FILE-STATUS TO WS-FSL-SEARCH-CODE
+               PERFORM 8200-DESCRIBE-FILE-STATUS
+               DISPLAY 'ERROR OPENING RUN HISTORY FILE: '
+                   WS-RHIST-FILE-STATUS ' - ' WS-FSL-RESULT-DESC
+               MOVE '1100-OPEN-FILES' TO WS-EXC-PARAGRAPH
+               STRING 'ERROR OPENING RUN HISTORY FILE, STATUS='
+                   WS-RHIST-FILE-STATUS ' - ' WS-FSL-RESULT-DESC
+                   DELIMITED BY SIZE
+                   INTO WS-EXC-DESCRIPTION
+               MOVE ZERO TO WS-EXC-CUST-ID
+               PERFORM 8100-LOG-EXCEPTION
+               SET ERROR-OCCURRED TO TRUE
+               MOVE 8 TO LS-RETURN-CODE
+               GOBACK
+           END-IF
+
+      * 1150/1151 already ran above via the explicit PERFORM - this
+      * skips past them instead of falling into them a second time
+           GO TO 1200-INIT-VARIABLES.
+
+       1150-CHECK-VERSION-COMPATIBILITY.
+      * RHIST-STD-VERSION on the most recent RUN-HISTORY-FILE row
+      * tells us which copybook version the file was last processed
+      * under; no row at all means this is the first run ever, so
+      * there is nothing yet to compare the compiled-in version to
+           OPEN INPUT RUN-HISTORY-FILE
+           IF RHIST-NOT-FOUND
+               CONTINUE
+           ELSE
+               MOVE 'N' TO WS-RHIST-EOF-FLAG
+               MOVE SPACES TO WS-RHIST-LAST-VERSION
+               PERFORM 1151-READ-RUN-HISTORY-RECORD
+                   UNTIL RHIST-CHECK-EOF
+               CLOSE RUN-HISTORY-FILE
+               IF WS-RHIST-LAST-VERSION NOT = SPACES
+                       AND WS-RHIST-LAST-VERSION NOT = STD-VERSION
+                   DISPLAY 'STD-VERSION MISMATCH - COMPILED VERSION '
+                       STD-VERSION ' BUT RUN-HISTORY-FILE LAST SHOWS '
+                       WS-RHIST-LAST-VERSION
+                   MOVE '1150-CHECK-VERSION-COMPATIBILITY'
+                       TO WS-EXC-PARAGRAPH
+                   STRING 'STD-VERSION MISMATCH - COMPILED='
+                       STD-VERSION ' LAST-RUN=' WS-RHIST-LAST-VERSION
+                       DELIMITED BY SIZE
+                       INTO WS-EXC-DESCRIPTION
+                   MOVE ZERO TO WS-EXC-CUST-ID
+                   PERFORM 8100-LOG-EXCEPTION
+                   SET ERROR-OCCURRED TO TRUE
+                   MOVE 8 TO LS-RETURN-CODE
+                   GOBACK
+               END-IF
            END-IF.
-       
+
+       1151-READ-RUN-HISTORY-RECORD.
+           READ RUN-HISTORY-FILE
+               AT END
+                   SET RHIST-CHECK-EOF TO TRUE
+               NOT AT END
+                   MOVE RHIST-STD-VERSION TO WS-RHIST-LAST-VERSION
+           END-READ.
+
        1200-INIT-VARIABLES.
            INITIALIZE WS-COUNTERS
            INITIALIZE WS-AMOUNTS
+           INITIALIZE WS-AGING-TOTALS
+           INITIALIZE WS-BALANCE-HISTOGRAM
+           INITIALIZE WS-TENURE-TOTALS
+           INITIALIZE WS-BALANCE-SIGN-TOTALS
+           MOVE ZERO TO WS-TOPN-COUNT
+           IF LS-ROUND-TRUNCATE
+               MOVE 'TRUNCATE' TO WS-ROUNDING-MODE-DESC
+           ELSE
+               MOVE 'NEAREST CENT' TO WS-ROUNDING-MODE-DESC
+           END-IF
+           INITIALIZE WS-CURRENCY-TOTALS
+           MOVE WS-CURR-RATE-CODE (1) TO WS-CTOT-CODE (1)
+           MOVE WS-CURR-RATE-CODE (2) TO WS-CTOT-CODE (2)
+           MOVE WS-CURR-RATE-CODE (3) TO WS-CTOT-CODE (3)
            MOVE 'N' TO WS-EOF-FLAG
            MOVE 'N' TO WS-ERROR-FLAG.
-       
+
+       1250-CHECK-RESTART.
+           IF LS-RESTART-RUN
+               PERFORM 1260-RESTORE-FROM-CHECKPOINT
+               OPEN EXTEND CHECKPOINT-FILE
+               MOVE 'EXTEND' TO FO-OPEN-MODE
+           ELSE
+               OPEN OUTPUT CHECKPOINT-FILE
+               MOVE 'OUTPUT' TO FO-OPEN-MODE
+           END-IF
+           MOVE 'CHECKPOINT-FILE' TO FO-FILE-NAME
+           MOVE WS-CKPT-FILE-STATUS TO FO-STATUS-CODE
+           PERFORM 8300-CHECK-FILE-OPEN
+           IF NOT CKPT-FILE-OK
+               MOVE WS-CKPT-FILE-STATUS TO WS-FSL-SEARCH-CODE
+               PERFORM 8200-DESCRIBE-FILE-STATUS
+               DISPLAY 'ERROR OPENING CHECKPOINT FILE: '
+                   WS-CKPT-FILE-STATUS ' - ' WS-FSL-RESULT-DESC
+               MOVE '1250-CHECK-RESTART' TO WS-EXC-PARAGRAPH
+               STRING 'ERROR OPENING CHECKPOINT FILE, STATUS='
+                   WS-CKPT-FILE-STATUS DELIMITED BY SIZE
+                   INTO WS-EXC-DESCRIPTION
+               MOVE ZERO TO WS-EXC-CUST-ID
+               PERFORM 8100-LOG-EXCEPTION
+               SET ERROR-OCCURRED TO TRUE
+               MOVE 8 TO LS-RETURN-CODE
+               GOBACK
+           END-IF
+
+      * 1260/1265 already ran above (on a restart) via the explicit
+      * PERFORM - this skips past them instead of falling into them a
+      * second time on every run, restart or not
+           GO TO 1270-SET-VALIDATION-LIMITS.
+
+       1260-RESTORE-FROM-CHECKPOINT.
+      * Replay the checkpoint file to find the last (most recent)
+      * checkpoint record, then resume totals and file position from it
+           OPEN INPUT CHECKPOINT-FILE
+           MOVE 'N' TO WS-CKPT-EOF-FLAG
+           PERFORM 1265-READ-CHECKPOINT-RECORD
+               UNTIL CKPT-EOF
+           CLOSE CHECKPOINT-FILE
+           MOVE CKPT-TOTAL-RECORDS TO WS-TOTAL-RECORDS
+           MOVE CKPT-ACTIVE-COUNT TO WS-ACTIVE-COUNT
+           MOVE CKPT-INACTIVE-COUNT TO WS-INACTIVE-COUNT
+           MOVE CKPT-PENDING-COUNT TO WS-PENDING-CLOSURE-COUNT
+           MOVE CKPT-TOTAL-BALANCE TO WS-TOTAL-BALANCE
+           MOVE CKPT-LAST-CUST-ID TO CUST-ID
+           START CUSTOMER-FILE KEY IS GREATER THAN CUST-ID
+               INVALID KEY
+                   SET END-OF-FILE TO TRUE
+           END-START.
+
+       1265-READ-CHECKPOINT-RECORD.
+           READ CHECKPOINT-FILE
+               AT END
+                   SET CKPT-EOF TO TRUE
+           END-READ.
+
+       1270-SET-VALIDATION-LIMITS.
+      * A caller-supplied credit limit overrides the default ceiling
+           IF LS-CREDIT-LIMIT NOT = ZERO
+               MOVE LS-CREDIT-LIMIT TO WS-CREDIT-LIMIT-CEILING
+           END-IF
+      * A caller-supplied reconciliation tolerance overrides the
+      * house default of $10.00
+           IF LS-RECON-TOLERANCE NOT = ZERO
+               MOVE LS-RECON-TOLERANCE TO WS-RECON-TOLERANCE
+           END-IF
+      * A caller-supplied exception-count alert threshold overrides
+      * the house default of 10
+           IF LS-ALERT-THRESHOLD NOT = ZERO
+               MOVE LS-ALERT-THRESHOLD TO WS-ALERT-THRESHOLD
+           END-IF.
+
+       1280-SET-RUN-DATE.
+      * Populate STANDARD-DATE-FIELDS for this run - the reactivation
+      * audit and (later) the run-history file both stamp with this
+           ACCEPT STD-CURRENT-DATE FROM DATE YYYYMMDD
+           ACCEPT STD-CURRENT-TIME FROM TIME
+           MOVE STD-CURRENT-TIME TO WS-RUN-START-TIME
+           MOVE STD-CURRENT-DATE TO WS-TODAY-DATE-NUM
+           COMPUTE WS-TODAY-DAYS =
+               FUNCTION INTEGER-OF-DATE (WS-TODAY-DATE-NUM).
+
+       1290-SET-PARTITION-RANGE.
+      * When the caller supplies a CUST-ID partition, position the
+      * file at the low end of the slice and remember the high end so
+      * 2100-READ-RECORD can stop there; a restart already positions
+      * itself from the checkpoint, so it keeps that positioning.
+      * The same LOW-ID/HIGH-ID pair also serves an ad-hoc spot-check
+      * run that just wants to narrow to a CUST-ID range - it is the
+      * identical START-based range under DYNAMIC access either way
+           IF LS-PARTITION-HIGH-ID NOT = ZERO
+               SET WS-PARTITION-ACTIVE TO TRUE
+               MOVE LS-PARTITION-HIGH-ID TO WS-PARTITION-HIGH-ID
+           END-IF
+           IF LS-PARTITION-LOW-ID NOT = ZERO
+                   AND NOT LS-RESTART-RUN
+               MOVE LS-PARTITION-LOW-ID TO CUST-ID
+               START CUSTOMER-FILE KEY IS NOT LESS THAN CUST-ID
+                   INVALID KEY
+                       SET END-OF-FILE TO TRUE
+               END-START
+           END-IF.
+
+       1295-SET-SINGLE-CUSTOMER-MODE.
+      * A caller-supplied CUST-ID switches the run to a single keyed
+      * READ instead of the sequential scan of the whole file
+           IF LS-SINGLE-CUST-ID NOT = ZERO
+               SET WS-SINGLE-CUST-MODE TO TRUE
+           END-IF.
+
+       1296-SET-NAME-LOOKUP-MODE.
+      * A caller-supplied name switches the run to the CUST-NAME
+      * alternate-index lookup instead of the sequential scan -
+      * skipped outright when LS-SINGLE-CUST-ID already narrowed the
+      * run to one CUST-ID
+           IF LS-LOOKUP-CUST-NAME NOT = SPACES
+                   AND NOT WS-SINGLE-CUST-MODE
+               SET WS-NAME-LOOKUP-MODE TO TRUE
+           END-IF.
+
+       1297-SET-PERIOD-END-MODE.
+      * STD-CURRENT-DATE is already set by 1280-SET-RUN-DATE above,
+      * so the snapshot file name can be built from the closing date
+           IF LS-PERIOD-END-RUN
+               SET PERIOD-END-MODE-ACTIVE TO TRUE
+               STRING 'CUSTPEND.' STD-CURRENT-DATE DELIMITED BY SIZE
+                   INTO WS-PEND-FILE-NAME
+               OPEN OUTPUT PERIOD-END-SNAPSHOT-FILE
+               MOVE 'PERIOD-END-SNAPSHOT-FILE' TO FO-FILE-NAME
+               MOVE 'OUTPUT' TO FO-OPEN-MODE
+               MOVE WS-PEND-FILE-STATUS TO FO-STATUS-CODE
+               PERFORM 8300-CHECK-FILE-OPEN
+               IF NOT PEND-FILE-OK
+                   MOVE WS-PEND-FILE-STATUS TO WS-FSL-SEARCH-CODE
+                   PERFORM 8200-DESCRIBE-FILE-STATUS
+                   DISPLAY 'ERROR OPENING PERIOD-END SNAPSHOT FILE: '
+                       WS-PEND-FILE-STATUS ' - ' WS-FSL-RESULT-DESC
+                   MOVE '1297-SET-PERIOD-END-MODE' TO WS-EXC-PARAGRAPH
+                   STRING 'ERROR OPENING PERIOD-END SNAPSHOT FILE,'
+                       ' STATUS=' WS-PEND-FILE-STATUS
+                       DELIMITED BY SIZE
+                       INTO WS-EXC-DESCRIPTION
+                   MOVE ZERO TO WS-EXC-CUST-ID
+                   PERFORM 8100-LOG-EXCEPTION
+                   SET ERROR-OCCURRED TO TRUE
+                   MOVE 8 TO LS-RETURN-CODE
+                   GOBACK
+               END-IF
+           END-IF.
+
+       1298-SET-CSV-EXPORT-MODE.
+           IF LS-CSV-EXPORT-RUN
+               SET CSV-EXPORT-MODE-ACTIVE TO TRUE
+               OPEN OUTPUT CSV-EXPORT-FILE
+               MOVE 'CSV-EXPORT-FILE' TO FO-FILE-NAME
+               MOVE 'OUTPUT' TO FO-OPEN-MODE
+               MOVE WS-CSV-FILE-STATUS TO FO-STATUS-CODE
+               PERFORM 8300-CHECK-FILE-OPEN
+               IF NOT CSV-FILE-OK
+                   MOVE WS-CSV-FILE-STATUS TO WS-FSL-SEARCH-CODE
+                   PERFORM 8200-DESCRIBE-FILE-STATUS
+                   DISPLAY 'ERROR OPENING CSV EXPORT FILE: '
+                       WS-CSV-FILE-STATUS ' - ' WS-FSL-RESULT-DESC
+                   MOVE '1298-SET-CSV-EXPORT-MODE' TO WS-EXC-PARAGRAPH
+                   STRING 'ERROR OPENING CSV EXPORT FILE, STATUS='
+                       WS-CSV-FILE-STATUS DELIMITED BY SIZE
+                       INTO WS-EXC-DESCRIPTION
+                   MOVE ZERO TO WS-EXC-CUST-ID
+                   PERFORM 8100-LOG-EXCEPTION
+                   SET ERROR-OCCURRED TO TRUE
+                   MOVE 8 TO LS-RETURN-CODE
+                   GOBACK
+               END-IF
+               MOVE 'CUST_ID,CUST_NAME,CUST_BALANCE,CUST_STATUS'
+                   TO CSV-EXPORT-LINE
+               WRITE CSV-EXPORT-LINE
+           END-IF.
+
+       1298A-SET-JSON-EXPORT-MODE.
+           IF LS-JSON-EXPORT-RUN
+               SET JSON-EXPORT-MODE-ACTIVE TO TRUE
+               OPEN OUTPUT JSON-EXPORT-FILE
+               MOVE 'JSON-EXPORT-FILE' TO FO-FILE-NAME
+               MOVE 'OUTPUT' TO FO-OPEN-MODE
+               MOVE WS-JSON-FILE-STATUS TO FO-STATUS-CODE
+               PERFORM 8300-CHECK-FILE-OPEN
+               IF NOT JSON-FILE-OK
+                   MOVE WS-JSON-FILE-STATUS TO WS-FSL-SEARCH-CODE
+                   PERFORM 8200-DESCRIBE-FILE-STATUS
+                   DISPLAY 'ERROR OPENING JSON EXPORT FILE: '
+                       WS-JSON-FILE-STATUS ' - ' WS-FSL-RESULT-DESC
+                   MOVE '1298A-SET-JSON-EXPORT-MODE' TO WS-EXC-PARAGRAPH
+                   STRING 'ERROR OPENING JSON EXPORT FILE, STATUS='
+                       WS-JSON-FILE-STATUS DELIMITED BY SIZE
+                       INTO WS-EXC-DESCRIPTION
+                   MOVE ZERO TO WS-EXC-CUST-ID
+                   PERFORM 8100-LOG-EXCEPTION
+                   SET ERROR-OCCURRED TO TRUE
+                   MOVE 8 TO LS-RETURN-CODE
+                   GOBACK
+               END-IF
+           END-IF.
+
+       1298B-SET-DRY-RUN-MODE.
+           IF LS-DRY-RUN-RUN
+               SET DRY-RUN-MODE-ACTIVE TO TRUE
+               OPEN OUTPUT DRY-RUN-LOG-FILE
+               MOVE 'DRY-RUN-LOG-FILE' TO FO-FILE-NAME
+               MOVE 'OUTPUT' TO FO-OPEN-MODE
+               MOVE WS-DRY-FILE-STATUS TO FO-STATUS-CODE
+               PERFORM 8300-CHECK-FILE-OPEN
+               IF NOT DRY-FILE-OK
+                   MOVE WS-DRY-FILE-STATUS TO WS-FSL-SEARCH-CODE
+                   PERFORM 8200-DESCRIBE-FILE-STATUS
+                   DISPLAY 'ERROR OPENING DRY RUN LOG FILE: '
+                       WS-DRY-FILE-STATUS ' - ' WS-FSL-RESULT-DESC
+                   MOVE '1298B-SET-DRY-RUN-MODE' TO WS-EXC-PARAGRAPH
+                   STRING 'ERROR OPENING DRY RUN LOG FILE, STATUS='
+                       WS-DRY-FILE-STATUS DELIMITED BY SIZE
+                       INTO WS-EXC-DESCRIPTION
+                   MOVE ZERO TO WS-EXC-CUST-ID
+                   PERFORM 8100-LOG-EXCEPTION
+                   SET ERROR-OCCURRED TO TRUE
+                   MOVE 8 TO LS-RETURN-CODE
+                   GOBACK
+               END-IF
+           END-IF.
+
+       1298C-SET-MAPPED-EXTRACT-MODE.
+           IF LS-MAPPED-EXTRACT-RUN
+               SET MAPPED-EXTRACT-MODE-ACTIVE TO TRUE
+               OPEN INPUT MAPPING-CONTROL-FILE
+               MOVE 'MAPPING-CONTROL-FILE' TO FO-FILE-NAME
+               MOVE 'INPUT' TO FO-OPEN-MODE
+               MOVE WS-MAP-FILE-STATUS TO FO-STATUS-CODE
+               PERFORM 8300-CHECK-FILE-OPEN
+               IF NOT MAP-FILE-OK
+                   MOVE WS-MAP-FILE-STATUS TO WS-FSL-SEARCH-CODE
+                   PERFORM 8200-DESCRIBE-FILE-STATUS
+                   DISPLAY 'ERROR OPENING MAPPING CONTROL FILE: '
+                       WS-MAP-FILE-STATUS ' - ' WS-FSL-RESULT-DESC
+                   MOVE '1298C-SET-MAPPED-EXTRACT-MODE'
+                       TO WS-EXC-PARAGRAPH
+                   STRING 'ERROR OPENING MAPPING CONTROL FILE, STATUS='
+                       WS-MAP-FILE-STATUS DELIMITED BY SIZE
+                       INTO WS-EXC-DESCRIPTION
+                   MOVE ZERO TO WS-EXC-CUST-ID
+                   PERFORM 8100-LOG-EXCEPTION
+                   SET ERROR-OCCURRED TO TRUE
+                   MOVE 8 TO LS-RETURN-CODE
+                   GOBACK
+               END-IF
+               PERFORM 1298D-LOAD-MAPPING-ENTRY
+                   UNTIL MAP-FILE-AT-END
+               CLOSE MAPPING-CONTROL-FILE
+               OPEN OUTPUT MAPPED-EXTRACT-FILE
+               MOVE 'MAPPED-EXTRACT-FILE' TO FO-FILE-NAME
+               MOVE 'OUTPUT' TO FO-OPEN-MODE
+               MOVE WS-MEXT-FILE-STATUS TO FO-STATUS-CODE
+               PERFORM 8300-CHECK-FILE-OPEN
+               IF NOT MEXT-FILE-OK
+                   MOVE WS-MEXT-FILE-STATUS TO WS-FSL-SEARCH-CODE
+                   PERFORM 8200-DESCRIBE-FILE-STATUS
+                   DISPLAY 'ERROR OPENING MAPPED EXTRACT FILE: '
+                       WS-MEXT-FILE-STATUS ' - ' WS-FSL-RESULT-DESC
+                   MOVE '1298C-SET-MAPPED-EXTRACT-MODE'
+                       TO WS-EXC-PARAGRAPH
+                   STRING 'ERROR OPENING MAPPED EXTRACT FILE, STATUS='
+                       WS-MEXT-FILE-STATUS DELIMITED BY SIZE
+                       INTO WS-EXC-DESCRIPTION
+                   MOVE ZERO TO WS-EXC-CUST-ID
+                   PERFORM 8100-LOG-EXCEPTION
+                   SET ERROR-OCCURRED TO TRUE
+                   MOVE 8 TO LS-RETURN-CODE
+                   GOBACK
+               END-IF
+           END-IF
+
+      * 1298D already ran above (when mapped-extract mode was
+      * requested) via the explicit PERFORM - this skips past it
+      * instead of falling into it a second time on every run
+           GO TO 1299-DISPLAY-STARTUP-BANNER.
+
+      * WS-MAP-TABLE-COUNT caps at the table size instead of letting a
+      * longer control file overflow WS-MAP-FIELD-TABLE - the same
+      * "extra entries silently stop mattering" guard WS-TOPN-TABLE
+      * uses for a full leaderboard
+       1298D-LOAD-MAPPING-ENTRY.
+           READ MAPPING-CONTROL-FILE
+               AT END
+                   SET MAP-FILE-AT-END TO TRUE
+               NOT AT END
+                   IF WS-MAP-TABLE-COUNT < 20
+                       ADD 1 TO WS-MAP-TABLE-COUNT
+                       MOVE MAPCTL-FIELD-CODE
+                           TO WS-MAP-FIELD-CODE (WS-MAP-TABLE-COUNT)
+                   END-IF
+           END-READ.
+
+       1299-DISPLAY-STARTUP-BANNER.
+      * Echoes back the effective file assignment, range/filter, and
+      * mode before the first record is read, so a bad parameter or
+      * file assignment shows up here instead of in a wrong-looking
+      * summary count at the end of the run
+           DISPLAY ' '
+           DISPLAY '=========================================='
+           DISPLAY 'SAMPLE-PROGRAM STARTUP PARAMETERS'
+           DISPLAY '=========================================='
+           DISPLAY 'CUSTOMER FILE ASSIGNMENT: ' WS-CUSTOMER-FILE-NAME
+           DISPLAY 'RESTART RUN: ' LS-RESTART-IND
+           IF WS-PARTITION-ACTIVE
+               DISPLAY 'CUST-ID RANGE: ' LS-PARTITION-LOW-ID
+                   ' THRU ' WS-PARTITION-HIGH-ID
+           ELSE
+               DISPLAY 'CUST-ID RANGE: (none - full file)'
+           END-IF
+           EVALUATE TRUE
+               WHEN FILTER-ACTIVE-ONLY
+                   DISPLAY 'STATUS FILTER: ACTIVE ONLY'
+               WHEN FILTER-INACTIVE-ONLY
+                   DISPLAY 'STATUS FILTER: INACTIVE ONLY'
+               WHEN FILTER-PENDING-ONLY
+                   DISPLAY 'STATUS FILTER: PENDING CLOSURE ONLY'
+               WHEN OTHER
+                   DISPLAY 'STATUS FILTER: (none - all statuses)'
+           END-EVALUATE
+           EVALUATE TRUE
+               WHEN WS-SINGLE-CUST-MODE
+                   DISPLAY 'RUN MODE: SINGLE-CUSTOMER (CUST-ID '
+                       LS-SINGLE-CUST-ID ')'
+               WHEN WS-NAME-LOOKUP-MODE
+                   DISPLAY 'RUN MODE: NAME-LOOKUP (CUST-NAME '
+                       LS-LOOKUP-CUST-NAME ')'
+               WHEN PERIOD-END-MODE-ACTIVE
+                   DISPLAY 'RUN MODE: PERIOD-END (SNAPSHOT '
+                       WS-PEND-FILE-NAME ')'
+               WHEN OTHER
+                   DISPLAY 'RUN MODE: NORMAL'
+           END-EVALUATE
+           IF CSV-EXPORT-MODE-ACTIVE
+               DISPLAY 'CSV EXPORT: ACTIVE'
+           END-IF
+           IF JSON-EXPORT-MODE-ACTIVE
+               IF LS-JSON-DETAIL-RUN
+                   DISPLAY 'JSON EXPORT: ACTIVE (SUMMARY + DETAIL)'
+               ELSE
+                   DISPLAY 'JSON EXPORT: ACTIVE (SUMMARY ONLY)'
+               END-IF
+           END-IF
+           DISPLAY 'AVERAGE BALANCE ROUNDING: ' WS-ROUNDING-MODE-DESC
+           IF DRY-RUN-MODE-ACTIVE
+               DISPLAY 'DRY RUN: ACTIVE (NO CUSTOMER_TABLE OR '
+                   'STATUS-HISTORY-FILE UPDATES WILL BE MADE)'
+           END-IF
+           IF MAPPED-EXTRACT-MODE-ACTIVE
+               DISPLAY 'MAPPED EXTRACT: ACTIVE (' WS-MAP-TABLE-COUNT
+                   ' FIELDS FROM MAPPING-CONTROL-FILE)'
+           END-IF
+           DISPLAY '=========================================='
+           DISPLAY ' '.
+
        2000-PROCESS-FILE SECTION.
        2100-READ-RECORD.
+           IF WS-SINGLE-CUST-MODE
+               PERFORM 2105-READ-SINGLE-CUSTOMER
+           ELSE
+           IF WS-NAME-LOOKUP-MODE
+               PERFORM 2106-READ-BY-CUST-NAME
+           ELSE
+               MOVE ZERO TO WS-LOCK-RETRY-COUNT
+               PERFORM 2107-ATTEMPT-READ-NEXT
+                   UNTIL NOT RECORD-LOCKED
+                       OR END-OF-FILE
+                       OR WS-LOCK-RETRY-COUNT >= WS-LOCK-MAX-RETRIES
+               IF RECORD-LOCKED
+                   PERFORM 2108-GIVE-UP-ON-LOCKED-RECORD
+               ELSE
+                   IF NOT END-OF-FILE
+                       IF WS-PARTITION-ACTIVE
+                               AND CUST-ID > WS-PARTITION-HIGH-ID
+                           SET END-OF-FILE TO TRUE
+                       ELSE
+                           IF WS-TOTAL-RECORDS >= STD-MAX-RECORDS
+                               PERFORM 2110-ABORT-MAX-RECORDS
+                           ELSE
+                               PERFORM 2120-CHECK-STATUS-FILTER
+                           END-IF
+                       END-IF
+                   END-IF
+               END-IF
+           END-IF
+           END-IF
+
+      * 2105/2106/2107/2108 already ran above (whichever mode applies)
+      * via the explicit PERFORM - exit the section here instead of
+      * falling into them a second time on every iteration of the
+      * main read loop
+           EXIT SECTION.
+
+       2107-ATTEMPT-READ-NEXT.
+           ADD 1 TO WS-LOCK-RETRY-COUNT
+           IF WS-LOCK-RETRY-COUNT > 1
+               COMPUTE WS-LOCK-BACKOFF-SECONDS =
+                   WS-LOCK-RETRY-COUNT - 1
+               CALL 'C$SLEEP' USING WS-LOCK-BACKOFF-SECONDS
+           END-IF
            READ CUSTOMER-FILE NEXT RECORD
                AT END
                    SET END-OF-FILE TO TRUE
-               NOT AT END
+           END-READ.
+
+       2108-GIVE-UP-ON-LOCKED-RECORD.
+      * Retries are exhausted - log it and end the run cleanly rather
+      * than abort, the same way 2110-ABORT-MAX-RECORDS stops the scan
+      * on a different kind of run-ending condition
+           DISPLAY 'CUSTOMER-FILE RECORD LOCKED - CUST-ID: ' CUST-ID
+               ' - RETRIES EXHAUSTED'
+           MOVE '2100-READ-RECORD' TO WS-EXC-PARAGRAPH
+           MOVE 'CUSTOMER-FILE RECORD LOCKED - RETRIES EXHAUSTED'
+               TO WS-EXC-DESCRIPTION
+           MOVE CUST-ID TO WS-EXC-CUST-ID
+           PERFORM 8100-LOG-EXCEPTION
+           SET ERROR-OCCURRED TO TRUE
+           SET END-OF-FILE TO TRUE.
+
+       2105-READ-SINGLE-CUSTOMER.
+      * Targeted single-record mode - one keyed READ instead of a
+      * sequential scan, then stop as if the file had ended
+           MOVE LS-SINGLE-CUST-ID TO CUST-ID
+           MOVE 'N' TO WS-SINGLE-FOUND-FLAG
+           MOVE ZERO TO WS-LOCK-RETRY-COUNT
+           PERFORM 2109-ATTEMPT-READ-SINGLE
+               UNTIL NOT RECORD-LOCKED
+                   OR WS-LOCK-RETRY-COUNT >= WS-LOCK-MAX-RETRIES
+           IF RECORD-LOCKED
+               DISPLAY 'CUSTOMER-FILE RECORD LOCKED - CUST-ID: '
+                   LS-SINGLE-CUST-ID ' - RETRIES EXHAUSTED'
+               MOVE '2105-READ-SINGLE-CUSTOMER' TO WS-EXC-PARAGRAPH
+               MOVE 'CUSTOMER-FILE RECORD LOCKED - RETRIES EXHAUSTED'
+                   TO WS-EXC-DESCRIPTION
+               MOVE LS-SINGLE-CUST-ID TO WS-EXC-CUST-ID
+               PERFORM 8100-LOG-EXCEPTION
+               SET ERROR-OCCURRED TO TRUE
+           ELSE
+               IF WS-SINGLE-CUST-FOUND
                    PERFORM 2200-PROCESS-RECORD
+               ELSE
+                   DISPLAY 'CUSTOMER NOT FOUND: ' LS-SINGLE-CUST-ID
+                   MOVE '2105-READ-SINGLE-CUSTOMER' TO WS-EXC-PARAGRAPH
+                   MOVE 'SINGLE-CUSTOMER MODE - CUST-ID NOT FOUND'
+                       TO WS-EXC-DESCRIPTION
+                   MOVE LS-SINGLE-CUST-ID TO WS-EXC-CUST-ID
+                   PERFORM 8100-LOG-EXCEPTION
+               END-IF
+           END-IF
+           SET END-OF-FILE TO TRUE.
+
+       2109-ATTEMPT-READ-SINGLE.
+           ADD 1 TO WS-LOCK-RETRY-COUNT
+           IF WS-LOCK-RETRY-COUNT > 1
+               COMPUTE WS-LOCK-BACKOFF-SECONDS =
+                   WS-LOCK-RETRY-COUNT - 1
+               CALL 'C$SLEEP' USING WS-LOCK-BACKOFF-SECONDS
+           END-IF
+           READ CUSTOMER-FILE
+               INVALID KEY
+                   CONTINUE
+               NOT INVALID KEY
+                   SET WS-SINGLE-CUST-FOUND TO TRUE
            END-READ.
-       
+
+       2106-READ-BY-CUST-NAME.
+      * Customer-service name lookup - positions on the CUST-NAME
+      * alternate index instead of scanning the whole file for a
+      * match, then walks every duplicate (same name can belong to
+      * more than one customer) the same way the partition range
+      * walks a CUST-ID range
+           MOVE LS-LOOKUP-CUST-NAME TO CUST-NAME
+           MOVE 'N' TO WS-SINGLE-FOUND-FLAG
+           MOVE 'N' TO WS-NAME-LOOKUP-DONE-FLAG
+           START CUSTOMER-FILE KEY IS EQUAL TO CUST-NAME
+               INVALID KEY
+                   SET WS-NAME-LOOKUP-DONE TO TRUE
+           END-START
+           PERFORM 2111-READ-NEXT-BY-NAME
+               UNTIL WS-NAME-LOOKUP-DONE
+           IF NOT WS-SINGLE-CUST-FOUND
+               DISPLAY 'CUSTOMER NOT FOUND BY NAME: '
+                   LS-LOOKUP-CUST-NAME
+               MOVE '2106-READ-BY-CUST-NAME' TO WS-EXC-PARAGRAPH
+               MOVE 'NAME-LOOKUP MODE - CUST-NAME NOT FOUND'
+                   TO WS-EXC-DESCRIPTION
+               MOVE ZERO TO WS-EXC-CUST-ID
+               PERFORM 8100-LOG-EXCEPTION
+           END-IF
+           SET END-OF-FILE TO TRUE.
+
+       2111-READ-NEXT-BY-NAME.
+           READ CUSTOMER-FILE NEXT RECORD
+               AT END
+                   SET WS-NAME-LOOKUP-DONE TO TRUE
+               NOT AT END
+                   IF CUST-NAME NOT = LS-LOOKUP-CUST-NAME
+                       SET WS-NAME-LOOKUP-DONE TO TRUE
+                   ELSE
+                       SET WS-SINGLE-CUST-FOUND TO TRUE
+                       PERFORM 2200-PROCESS-RECORD
+                   END-IF
+           END-READ.
+
+       2110-ABORT-MAX-RECORDS.
+      * STD-MAX-RECORDS protects against a runaway extract (a
+      * self-referencing loop or a duplicate-fed file) reading
+      * indefinitely instead of failing the job cleanly
+           DISPLAY 'ABORTING - RECORD COUNT EXCEEDS STD-MAX-RECORDS '
+               STD-MAX-RECORDS
+           MOVE '2100-READ-RECORD' TO WS-EXC-PARAGRAPH
+           MOVE 'ABORTED - RECORD COUNT EXCEEDED STD-MAX-RECORDS'
+               TO WS-EXC-DESCRIPTION
+           MOVE ZERO TO WS-EXC-CUST-ID
+           PERFORM 8100-LOG-EXCEPTION
+           SET ERROR-OCCURRED TO TRUE
+           SET END-OF-FILE TO TRUE.
+
+       2120-CHECK-STATUS-FILTER.
+      * Ad-hoc spot-check runs can narrow to just one CUST-STATUS
+      * value; a non-matching record is skipped here and never
+      * reaches WS-TOTAL-RECORDS or any of the totals/reports
+           EVALUATE TRUE
+               WHEN FILTER-ALL-STATUSES
+                   PERFORM 2200-PROCESS-RECORD
+               WHEN FILTER-ACTIVE-ONLY
+                   IF ACTIVE-CUSTOMER
+                       PERFORM 2200-PROCESS-RECORD
+                   END-IF
+               WHEN FILTER-INACTIVE-ONLY
+                   IF INACTIVE-CUSTOMER
+                       PERFORM 2200-PROCESS-RECORD
+                   END-IF
+               WHEN FILTER-PENDING-ONLY
+                   IF PENDING-CLOSURE-CUSTOMER
+                       PERFORM 2200-PROCESS-RECORD
+                   END-IF
+           END-EVALUATE.
+
        2200-PROCESS-RECORD.
+           PERFORM 2150-VALIDATE-RECORD
+           IF RECORD-INVALID
+               MOVE '2150-VALIDATE-RECORD' TO WS-EXC-PARAGRAPH
+               MOVE WS-VALIDATION-MESSAGE TO WS-EXC-DESCRIPTION
+               MOVE CUST-ID TO WS-EXC-CUST-ID
+               PERFORM 8100-LOG-EXCEPTION
+           ELSE
+               PERFORM 2201-PROCESS-VALID-RECORD
+           END-IF.
+
+       2150-VALIDATE-RECORD.
+      * Garbage in CUST-ID/CUST-NAME/CUST-STATUS is caught here,
+      * before it ever reaches WS-TOTAL-RECORDS or the totals below -
+      * previously the only validation anywhere in this path was the
+      * ON SIZE ERROR catch in 3100-CALCULATE-AVERAGE
+           SET RECORD-VALID TO TRUE
+           MOVE SPACES TO WS-VALIDATION-MESSAGE
+           EVALUATE TRUE
+               WHEN CUST-ID NOT NUMERIC OR CUST-ID = ZERO
+                   SET RECORD-INVALID TO TRUE
+                   MOVE 'CUST-ID IS NOT NUMERIC OR IS ZERO'
+                       TO WS-VALIDATION-MESSAGE
+               WHEN CUST-NAME = SPACES
+                   SET RECORD-INVALID TO TRUE
+                   MOVE 'CUST-NAME IS BLANK'
+                       TO WS-VALIDATION-MESSAGE
+               WHEN NOT ACTIVE-CUSTOMER
+                       AND NOT INACTIVE-CUSTOMER
+                       AND NOT PENDING-CLOSURE-CUSTOMER
+                   SET RECORD-INVALID TO TRUE
+                   MOVE 'CUST-STATUS IS NOT A RECOGNIZED VALUE'
+                       TO WS-VALIDATION-MESSAGE
+           END-EVALUATE.
+
+       2201-PROCESS-VALID-RECORD.
            ADD 1 TO WS-TOTAL-RECORDS
-           
-           IF ACTIVE-CUSTOMER
-               ADD 1 TO WS-ACTIVE-COUNT
-               ADD CUST-BALANCE TO WS-TOTAL-BALANCE
+           IF PERIOD-END-MODE-ACTIVE
+               PERFORM 2290-WRITE-PERIOD-END-SNAPSHOT
+           END-IF
+           IF CSV-EXPORT-MODE-ACTIVE
+               PERFORM 2295-WRITE-CSV-ROW
+           END-IF
+           IF JSON-EXPORT-MODE-ACTIVE AND LS-JSON-DETAIL-RUN
+               PERFORM 2299-WRITE-JSON-ROW
+           END-IF
+           IF MAPPED-EXTRACT-MODE-ACTIVE
+               PERFORM 2296-WRITE-MAPPED-EXTRACT-ROW
+           END-IF
+           PERFORM 2280-CHECK-STATUS-CHANGE
+
+           EVALUATE TRUE
+               WHEN ACTIVE-CUSTOMER
+                   PERFORM 2240-VALIDATE-BALANCE
+                   IF BALANCE-VALID
+                       ADD 1 TO WS-ACTIVE-COUNT
+                       PERFORM 2245-ACCUMULATE-BY-CURRENCY
+                       PERFORM 2250-TALLY-AGING
+                       PERFORM 2255-TALLY-BALANCE-HISTOGRAM
+                       PERFORM 2257-TRACK-TOPN-LEADERBOARD
+                       PERFORM 2256-TALLY-TENURE
+                       PERFORM 2259-SEGREGATE-BALANCE-SIGN
+                       IF CUST-PARENT-ID NOT = ZERO
+                           PERFORM 2271-ROLLUP-TO-PARENT
+                       END-IF
+                   ELSE
+                       MOVE '2240-VALIDATE-BALANCE' TO WS-EXC-PARAGRAPH
+                       MOVE 'CUST-BALANCE EXCEEDS CREDIT LIMIT'
+                           TO WS-EXC-DESCRIPTION
+                       MOVE CUST-ID TO WS-EXC-CUST-ID
+                       PERFORM 8100-LOG-EXCEPTION
+                   END-IF
+               WHEN PENDING-CLOSURE-CUSTOMER
+                   ADD 1 TO WS-PENDING-CLOSURE-COUNT
+               WHEN OTHER
+                   ADD 1 TO WS-INACTIVE-COUNT
+           END-EVALUATE
+
+           PERFORM 2265-UPDATE-CUSTOMER-TABLE
+
+           DIVIDE WS-TOTAL-RECORDS BY WS-CKPT-INTERVAL
+               GIVING WS-CKPT-QUOTIENT
+               REMAINDER WS-CKPT-REMAINDER
+           IF WS-CKPT-REMAINDER = ZERO
+               PERFORM 2260-WRITE-CHECKPOINT
+               PERFORM 2268-COMMIT-SQL-CHECKPOINT
+           END-IF
+
+           PERFORM 2300-DISPLAY-INFO.
+
+       2260-WRITE-CHECKPOINT.
+           MOVE CUST-ID TO CKPT-LAST-CUST-ID
+           MOVE WS-TOTAL-RECORDS TO CKPT-TOTAL-RECORDS
+           MOVE WS-ACTIVE-COUNT TO CKPT-ACTIVE-COUNT
+           MOVE WS-INACTIVE-COUNT TO CKPT-INACTIVE-COUNT
+           MOVE WS-PENDING-CLOSURE-COUNT TO CKPT-PENDING-COUNT
+           MOVE WS-TOTAL-BALANCE TO CKPT-TOTAL-BALANCE
+           WRITE CHECKPOINT-RECORD.
+
+       2268-COMMIT-SQL-CHECKPOINT.
+      * Every CUSTOMER_TABLE update for records up through CKPT-LAST-
+      * CUST-ID is made durable in the same breath as the checkpoint
+      * record that marks them processed, so a restart never has to
+      * guess which in-flight SQL work survived a mid-run kill - it
+      * simply resumes after CKPT-LAST-CUST-ID, exactly as it does now
+           EXEC SQL
+               COMMIT WORK
+           END-EXEC
+           ADD 1 TO WS-SQL-COMMIT-COUNT.
+
+       2240-VALIDATE-BALANCE.
+      * Reject a CUST-BALANCE that is outside the configured credit
+      * limit ceiling instead of letting a corrupted COMP-3 value
+      * silently inflate WS-TOTAL-BALANCE for the whole run
+           SET BALANCE-VALID TO TRUE
+           IF CUST-BALANCE > WS-CREDIT-LIMIT-CEILING
+                   OR CUST-BALANCE < 0 - WS-CREDIT-LIMIT-CEILING
+               SET BALANCE-INVALID TO TRUE
+           END-IF.
+
+       2245-ACCUMULATE-BY-CURRENCY.
+      * Subtotal by CUST-CURRENCY-CODE instead of straight into
+      * WS-TOTAL-BALANCE; an unrecognized code falls into the USD
+      * slot rather than silently dropping the balance from every total
+           MOVE 1 TO WS-CTOT-SUB
+           IF CUST-CURRENCY-CODE = WS-CTOT-CODE (2)
+               MOVE 2 TO WS-CTOT-SUB
            ELSE
-               ADD 1 TO WS-INACTIVE-COUNT
+               IF CUST-CURRENCY-CODE = WS-CTOT-CODE (3)
+                   MOVE 3 TO WS-CTOT-SUB
+               END-IF
            END-IF
-           
+           ADD CUST-BALANCE TO WS-CTOT-BALANCE (WS-CTOT-SUB)
+           ADD 1 TO WS-CTOT-COUNT (WS-CTOT-SUB).
+
+       2265-UPDATE-CUSTOMER-TABLE.
+      * Retry the CUSTOMER_TABLE update a few times before giving up
+      * and queuing it for a later job to drain DEFERRED-SQL-FILE
+           IF DRY-RUN-MODE-ACTIVE
+               PERFORM 2269-LOG-DRY-RUN-SQL-SKIP
+           ELSE
+               MOVE ZERO TO WS-SQL-RETRY-COUNT
+               PERFORM 2266-ATTEMPT-SQL-UPDATE
+                   UNTIL WS-SQL-RETURN-CODE = ZERO
+                       OR WS-SQL-RETRY-COUNT >= WS-SQL-MAX-RETRIES
+               IF WS-SQL-RETURN-CODE NOT = ZERO
+                   PERFORM 2267-QUEUE-DEFERRED-UPDATE
+               END-IF
+           END-IF.
+
+       2269-LOG-DRY-RUN-SQL-SKIP.
+           MOVE CUST-ID TO DRNL-CUST-ID
+           MOVE 'SQL-UPDATE' TO DRNL-ACTION
+           MOVE 'WOULD UPDATE CUSTOMER_TABLE LAST_ACCESSED'
+               TO DRNL-DESCRIPTION
+           WRITE DRY-RUN-LOG-RECORD.
+
+       2266-ATTEMPT-SQL-UPDATE.
+           ADD 1 TO WS-SQL-RETRY-COUNT
       * SQL block for testing
            EXEC SQL
                UPDATE CUSTOMER_TABLE
                   SET LAST_ACCESSED = CURRENT_TIMESTAMP
                 WHERE CUSTOMER_ID = :CUST-ID
            END-EXEC
-           
-           PERFORM 2300-DISPLAY-INFO.
-       
+           MOVE SQLCODE TO WS-SQL-RETURN-CODE.
+
+       2267-QUEUE-DEFERRED-UPDATE.
+           MOVE CUST-ID TO DSQL-CUST-ID
+           MOVE WS-SQL-RETRY-COUNT TO DSQL-RETRY-COUNT
+           MOVE STD-CURRENT-DATE TO DSQL-QUEUED-DATE
+           WRITE DEFERRED-SQL-RECORD
+           MOVE '2265-UPDATE-CUSTOMER-TABLE' TO WS-EXC-PARAGRAPH
+           MOVE 'CUSTOMER_TABLE UPDATE FAILED - QUEUED FOR RETRY'
+               TO WS-EXC-DESCRIPTION
+           MOVE CUST-ID TO WS-EXC-CUST-ID
+           PERFORM 8100-LOG-EXCEPTION.
+
+       2280-CHECK-STATUS-CHANGE.
+      * Compare against the status recorded on the prior run and log
+      * an audit row (and refresh the snapshot) whenever it differs -
+      * a dry run still reads STATUS-HISTORY-FILE to detect the change
+      * but leaves the snapshot and the audit trail untouched
+           MOVE CUST-ID TO STH-CUST-ID
+           READ STATUS-HISTORY-FILE
+               INVALID KEY
+                   IF DRY-RUN-MODE-ACTIVE
+                       MOVE CUST-ID TO DRNL-CUST-ID
+                       MOVE 'STATUS-CHANGE' TO DRNL-ACTION
+                       MOVE 'WOULD ADD STATUS-HISTORY-FILE ENTRY'
+                           TO DRNL-DESCRIPTION
+                       WRITE DRY-RUN-LOG-RECORD
+                   ELSE
+                       MOVE CUST-STATUS TO STH-LAST-STATUS
+                       MOVE STD-CURRENT-DATE TO STH-LAST-STATUS-DATE
+                       WRITE STATUS-HISTORY-RECORD
+                   END-IF
+               NOT INVALID KEY
+                   IF STH-LAST-STATUS NOT = CUST-STATUS
+                       IF DRY-RUN-MODE-ACTIVE
+                           MOVE CUST-ID TO DRNL-CUST-ID
+                           MOVE 'STATUS-CHANGE' TO DRNL-ACTION
+                           STRING 'WOULD CHANGE STATUS ' STH-LAST-STATUS
+                               ' TO ' CUST-STATUS DELIMITED BY SIZE
+                               INTO DRNL-DESCRIPTION
+                           WRITE DRY-RUN-LOG-RECORD
+                       ELSE
+                           MOVE CUST-ID TO RAUD-CUST-ID
+                           MOVE STH-LAST-STATUS TO RAUD-OLD-STATUS
+                           MOVE CUST-STATUS TO RAUD-NEW-STATUS
+                           MOVE STD-CURRENT-DATE TO RAUD-RUN-DATE
+                           WRITE REACT-AUDIT-RECORD
+                           MOVE CUST-STATUS TO STH-LAST-STATUS
+                           MOVE STD-CURRENT-DATE TO STH-LAST-STATUS-DATE
+                           REWRITE STATUS-HISTORY-RECORD
+                       END-IF
+                   END-IF
+           END-READ.
+
+       2290-WRITE-PERIOD-END-SNAPSHOT.
+      * One frozen detail row per customer for the closing snapshot -
+      * written for every validated record, not just active ones, so
+      * the snapshot reflects the whole file as of the close
+           MOVE 'D' TO PEND-RECORD-TYPE
+           MOVE STD-CURRENT-DATE TO PEND-SNAPSHOT-DATE
+           MOVE CUST-ID TO PEND-CUST-ID
+           MOVE CUST-BALANCE TO PEND-CUST-BALANCE
+           MOVE CUST-STATUS TO PEND-CUST-STATUS
+           WRITE PERIOD-END-SNAPSHOT-RECORD.
+
+       2295-WRITE-CSV-ROW.
+      * CUST-NAME is quoted in case a future name ever contains a
+      * comma; the other columns are all numeric and need no quoting
+           MOVE CUST-BALANCE TO WS-CSV-BALANCE-DISPLAY
+           STRING CUST-ID DELIMITED BY SIZE
+               ',"' DELIMITED BY SIZE
+               CUST-NAME DELIMITED BY SIZE
+               '",' DELIMITED BY SIZE
+               WS-CSV-BALANCE-DISPLAY DELIMITED BY SIZE
+               ',' DELIMITED BY SIZE
+               CUST-STATUS DELIMITED BY SIZE
+               INTO CSV-EXPORT-LINE
+           WRITE CSV-EXPORT-LINE.
+
+       2296-WRITE-MAPPED-EXTRACT-ROW.
+      * Builds one comma-delimited line out of whatever fields
+      * MAPPING-CONTROL-FILE listed, in that order - unlike CSV-
+      * EXPORT-FILE's fixed four columns, this layout is entirely
+      * controlled by the control file's contents
+           MOVE SPACES TO MAPPED-EXTRACT-LINE
+           MOVE 1 TO WS-MEXT-POINTER
+           PERFORM 2298-APPEND-MAPPED-FIELD
+               VARYING WS-MAP-SUB FROM 1 BY 1
+               UNTIL WS-MAP-SUB > WS-MAP-TABLE-COUNT
+           WRITE MAPPED-EXTRACT-LINE.
+
+       2298-APPEND-MAPPED-FIELD.
+           IF WS-MEXT-POINTER > 1
+               STRING ',' DELIMITED BY SIZE
+                   INTO MAPPED-EXTRACT-LINE
+                   WITH POINTER WS-MEXT-POINTER
+           END-IF
+           EVALUATE WS-MAP-FIELD-CODE (WS-MAP-SUB)
+               WHEN 'CUST-ID'
+                   STRING CUST-ID DELIMITED BY SIZE
+                       INTO MAPPED-EXTRACT-LINE
+                       WITH POINTER WS-MEXT-POINTER
+               WHEN 'CUST-NAME'
+                   STRING CUST-NAME DELIMITED BY SPACE
+                       INTO MAPPED-EXTRACT-LINE
+                       WITH POINTER WS-MEXT-POINTER
+               WHEN 'CUST-BALANCE'
+                   MOVE CUST-BALANCE TO WS-MEXT-BALANCE-DISPLAY
+                   STRING WS-MEXT-BALANCE-DISPLAY DELIMITED BY SIZE
+                       INTO MAPPED-EXTRACT-LINE
+                       WITH POINTER WS-MEXT-POINTER
+               WHEN 'CUST-STATUS'
+                   STRING CUST-STATUS DELIMITED BY SIZE
+                       INTO MAPPED-EXTRACT-LINE
+                       WITH POINTER WS-MEXT-POINTER
+               WHEN 'CUST-DAYS-PAST-DUE'
+                   STRING CUST-DAYS-PAST-DUE DELIMITED BY SIZE
+                       INTO MAPPED-EXTRACT-LINE
+                       WITH POINTER WS-MEXT-POINTER
+               WHEN 'CUST-CURRENCY-CODE'
+                   STRING CUST-CURRENCY-CODE DELIMITED BY SIZE
+                       INTO MAPPED-EXTRACT-LINE
+                       WITH POINTER WS-MEXT-POINTER
+               WHEN 'CUST-OPEN-DATE'
+                   STRING CUST-OPEN-DATE DELIMITED BY SIZE
+                       INTO MAPPED-EXTRACT-LINE
+                       WITH POINTER WS-MEXT-POINTER
+               WHEN 'CUST-PARENT-ID'
+                   STRING CUST-PARENT-ID DELIMITED BY SIZE
+                       INTO MAPPED-EXTRACT-LINE
+                       WITH POINTER WS-MEXT-POINTER
+               WHEN 'CUST-ADDRESS-LINE-1'
+                   STRING CUST-ADDRESS-LINE-1 DELIMITED BY SPACE
+                       INTO MAPPED-EXTRACT-LINE
+                       WITH POINTER WS-MEXT-POINTER
+               WHEN 'CUST-ADDRESS-LINE-2'
+                   STRING CUST-ADDRESS-LINE-2 DELIMITED BY SPACE
+                       INTO MAPPED-EXTRACT-LINE
+                       WITH POINTER WS-MEXT-POINTER
+               WHEN 'CUST-CITY'
+                   STRING CUST-CITY DELIMITED BY SPACE
+                       INTO MAPPED-EXTRACT-LINE
+                       WITH POINTER WS-MEXT-POINTER
+               WHEN 'CUST-STATE'
+                   STRING CUST-STATE DELIMITED BY SIZE
+                       INTO MAPPED-EXTRACT-LINE
+                       WITH POINTER WS-MEXT-POINTER
+               WHEN 'CUST-ZIP-CODE'
+                   STRING CUST-ZIP-CODE DELIMITED BY SPACE
+                       INTO MAPPED-EXTRACT-LINE
+                       WITH POINTER WS-MEXT-POINTER
+               WHEN 'CUST-PHONE'
+                   STRING CUST-PHONE DELIMITED BY SPACE
+                       INTO MAPPED-EXTRACT-LINE
+                       WITH POINTER WS-MEXT-POINTER
+               WHEN 'CUST-EMAIL'
+                   STRING CUST-EMAIL DELIMITED BY SPACE
+                       INTO MAPPED-EXTRACT-LINE
+                       WITH POINTER WS-MEXT-POINTER
+               WHEN OTHER
+                   MOVE '2298-APPEND-MAPPED-FIELD' TO WS-EXC-PARAGRAPH
+                   STRING 'UNRECOGNIZED MAPPING-CONTROL-FILE FIELD '
+                       'CODE=' WS-MAP-FIELD-CODE (WS-MAP-SUB)
+                       DELIMITED BY SIZE
+                       INTO WS-EXC-DESCRIPTION
+                   MOVE CUST-ID TO WS-EXC-CUST-ID
+                   PERFORM 8100-LOG-EXCEPTION
+           END-EVALUATE.
+
+       2299-WRITE-JSON-ROW.
+      * One self-contained JSON object per line (JSON Lines) rather
+      * than one giant array that has to be opened and closed around
+      * the whole file pass - the dashboard ingests it one line at a
+      * time the same way it would a log stream
+           MOVE CUST-BALANCE TO WS-JSON-BALANCE-DISPLAY
+           STRING '{"record_type":"customer","cust_id":' DELIMITED
+                   BY SIZE
+               CUST-ID DELIMITED BY SIZE
+               ',"cust_name":"' DELIMITED BY SIZE
+               CUST-NAME DELIMITED BY SPACE
+               '","cust_balance":' DELIMITED BY SIZE
+               WS-JSON-BALANCE-DISPLAY DELIMITED BY SIZE
+               ',"cust_status":"' DELIMITED BY SIZE
+               CUST-STATUS DELIMITED BY SIZE
+               '"}' DELIMITED BY SIZE
+               INTO JSON-EXPORT-LINE
+           WRITE JSON-EXPORT-LINE.
+
+       2250-TALLY-AGING.
+      * Classify the active customer's balance into the collections
+      * desk's 30/60/90-day aging buckets for 3210-AGED-BALANCE-REPORT
+           EVALUATE TRUE
+               WHEN AGED-CURRENT
+                   ADD CUST-BALANCE TO WS-AGED-CURRENT-BAL
+                   ADD 1 TO WS-AGED-CURRENT-CNT
+               WHEN AGED-30-59-DAYS
+                   ADD CUST-BALANCE TO WS-AGED-30-59-BAL
+                   ADD 1 TO WS-AGED-30-59-CNT
+               WHEN AGED-60-89-DAYS
+                   ADD CUST-BALANCE TO WS-AGED-60-89-BAL
+                   ADD 1 TO WS-AGED-60-89-CNT
+               WHEN AGED-90-PLUS-DAYS
+                   ADD CUST-BALANCE TO WS-AGED-90-PLUS-BAL
+                   ADD 1 TO WS-AGED-90-PLUS-CNT
+           END-EVALUATE.
+
+       2255-TALLY-BALANCE-HISTOGRAM.
+      * Buckets CUST-BALANCE for 3212-BALANCE-HISTOGRAM-REPORT instead
+      * of letting a handful of large accounts hide inside the single
+      * WS-AVG-BALANCE figure
+           EVALUATE TRUE
+               WHEN CUST-BALANCE < 100
+                   ADD CUST-BALANCE TO WS-HIST-UNDER-100-BAL
+                   ADD 1 TO WS-HIST-UNDER-100-CNT
+               WHEN CUST-BALANCE < 1000
+                   ADD CUST-BALANCE TO WS-HIST-100-1000-BAL
+                   ADD 1 TO WS-HIST-100-1000-CNT
+               WHEN CUST-BALANCE < 10000
+                   ADD CUST-BALANCE TO WS-HIST-1000-10000-BAL
+                   ADD 1 TO WS-HIST-1000-10000-CNT
+               WHEN OTHER
+                   ADD CUST-BALANCE TO WS-HIST-OVER-10000-BAL
+                   ADD 1 TO WS-HIST-OVER-10000-CNT
+           END-EVALUATE.
+
+       2256-TALLY-TENURE.
+      * Buckets this active customer's tenure for 3217-TENURE-REPORT;
+      * CUST-OPEN-DATE = ZERO means this row predates the field and
+      * has no real open date to compute tenure from
+           IF CUST-OPEN-DATE = ZERO
+               ADD 1 TO WS-TENURE-UNKNOWN-CNT
+           ELSE
+               COMPUTE WS-OPEN-DATE-DAYS =
+                   FUNCTION INTEGER-OF-DATE (CUST-OPEN-DATE)
+               COMPUTE WS-TENURE-DAYS =
+                   WS-TODAY-DAYS - WS-OPEN-DATE-DAYS
+               EVALUATE TRUE
+                   WHEN WS-TENURE-DAYS < 365
+                       ADD 1 TO WS-TENURE-UNDER-1YR-CNT
+                   WHEN WS-TENURE-DAYS < 1095
+                       ADD 1 TO WS-TENURE-1-3YR-CNT
+                   WHEN OTHER
+                       ADD 1 TO WS-TENURE-OVER-3YR-CNT
+               END-EVALUATE
+           END-IF.
+
+       2259-SEGREGATE-BALANCE-SIGN.
+      * Negative CUST-BALANCE means the customer is in credit - we owe
+      * them - rather than owing us, so it is kept out of the owed-to-
+      * us subtotal entirely instead of just netting against it
+           IF CUST-BALANCE < ZERO
+               ADD CUST-BALANCE TO WS-CREDIT-TOTAL-BALANCE
+               ADD 1 TO WS-CREDIT-COUNT
+           ELSE
+               ADD CUST-BALANCE TO WS-OWED-TOTAL-BALANCE
+               ADD 1 TO WS-OWED-COUNT
+           END-IF.
+
+       2257-TRACK-TOPN-LEADERBOARD.
+      * Keeps WS-TOPN-TABLE sorted descending by balance and capped at
+      * WS-TOPN-MAX entries, so 3213-TOPN-LEADERBOARD-REPORT always has
+      * a ready-made ranked list instead of needing a second sorted
+      * pass over CUSTOMER-FILE at end of run
+           IF WS-TOPN-COUNT < WS-TOPN-MAX
+               ADD 1 TO WS-TOPN-COUNT
+               MOVE WS-TOPN-COUNT TO WS-TOPN-INSERT-POS
+           ELSE
+               IF CUST-BALANCE > WS-TOPN-BALANCE (WS-TOPN-MAX)
+                   MOVE WS-TOPN-MAX TO WS-TOPN-INSERT-POS
+               ELSE
+                   MOVE ZERO TO WS-TOPN-INSERT-POS
+               END-IF
+           END-IF
+           IF WS-TOPN-INSERT-POS NOT = ZERO
+               PERFORM 2258-SHIFT-TOPN-ENTRY-DOWN
+                   UNTIL WS-TOPN-INSERT-POS = 1
+                       OR CUST-BALANCE <=
+                           WS-TOPN-BALANCE (WS-TOPN-INSERT-POS - 1)
+               MOVE CUST-ID TO WS-TOPN-CUST-ID (WS-TOPN-INSERT-POS)
+               MOVE CUST-NAME TO WS-TOPN-CUST-NAME (WS-TOPN-INSERT-POS)
+               MOVE CUST-BALANCE TO WS-TOPN-BALANCE (WS-TOPN-INSERT-POS)
+           END-IF.
+
+       2258-SHIFT-TOPN-ENTRY-DOWN.
+           MOVE WS-TOPN-CUST-ID (WS-TOPN-INSERT-POS - 1)
+               TO WS-TOPN-CUST-ID (WS-TOPN-INSERT-POS)
+           MOVE WS-TOPN-CUST-NAME (WS-TOPN-INSERT-POS - 1)
+               TO WS-TOPN-CUST-NAME (WS-TOPN-INSERT-POS)
+           MOVE WS-TOPN-BALANCE (WS-TOPN-INSERT-POS - 1)
+               TO WS-TOPN-BALANCE (WS-TOPN-INSERT-POS)
+           SUBTRACT 1 FROM WS-TOPN-INSERT-POS.
+
+      * Finds this record's parent in WS-PROLL-TABLE, adding a new
+      * entry the first time a given CUST-PARENT-ID is seen, then
+      * folds this child's balance into that parent's running total
+       2271-ROLLUP-TO-PARENT.
+           MOVE 'N' TO WS-PROLL-FOUND-FLAG
+           PERFORM 2272-SEARCH-PARENT-ENTRY
+               VARYING WS-PROLL-SUB FROM 1 BY 1
+               UNTIL WS-PROLL-SUB > WS-PROLL-COUNT
+                   OR WS-PROLL-FOUND
+           IF WS-PROLL-FOUND
+      * PERFORM VARYING increments WS-PROLL-SUB once more after the
+      * paragraph sets WS-PROLL-FOUND, so the matched subscript is
+      * one back from where the loop left it
+               SUBTRACT 1 FROM WS-PROLL-SUB
+           ELSE
+               IF WS-PROLL-COUNT < WS-PROLL-MAX
+                   ADD 1 TO WS-PROLL-COUNT
+                   MOVE WS-PROLL-COUNT TO WS-PROLL-SUB
+                   MOVE CUST-PARENT-ID
+                       TO WS-PROLL-PARENT-ID (WS-PROLL-SUB)
+                   MOVE ZERO TO WS-PROLL-BALANCE (WS-PROLL-SUB)
+                   MOVE ZERO TO WS-PROLL-CHILD-COUNT (WS-PROLL-SUB)
+               ELSE
+                   MOVE ZERO TO WS-PROLL-SUB
+               END-IF
+           END-IF
+           IF WS-PROLL-SUB > ZERO
+               ADD CUST-BALANCE TO WS-PROLL-BALANCE (WS-PROLL-SUB)
+               ADD 1 TO WS-PROLL-CHILD-COUNT (WS-PROLL-SUB)
+           END-IF.
+
+       2272-SEARCH-PARENT-ENTRY.
+           IF WS-PROLL-PARENT-ID (WS-PROLL-SUB) = CUST-PARENT-ID
+               SET WS-PROLL-FOUND TO TRUE
+           END-IF.
+
        2300-DISPLAY-INFO.
-           STRING 'Customer: ' CUST-ID ' - ' CUST-NAME
-               DELIMITED BY SIZE
-               INTO WS-DISPLAY-LINE
-           END-STRING
-           DISPLAY WS-DISPLAY-LINE.
-       
+           IF WS-RPT-LINE-COUNT = ZERO
+                   OR WS-RPT-LINE-COUNT >= WS-RPT-MAX-LINES
+               PERFORM 2310-PRINT-RPT-HEADERS
+           END-IF
+           MOVE CUST-ID TO WS-RPT-CUST-ID
+           MOVE CUST-NAME TO WS-RPT-CUST-NAME
+           MOVE CUST-BALANCE TO WS-RPT-CUST-BAL
+           MOVE CUST-STATUS TO WS-RPT-CUST-STATUS
+           WRITE CUSTOMER-DETAIL-RPT-LINE FROM WS-RPT-DETAIL-LINE
+           ADD 1 TO WS-RPT-LINE-COUNT.
+
+       2310-PRINT-RPT-HEADERS.
+           ADD 1 TO WS-RPT-PAGE-COUNT
+           MOVE WS-RPT-PAGE-COUNT TO WS-RPT-PAGE-DISPLAY
+           IF WS-RPT-PAGE-COUNT > 1
+               WRITE CUSTOMER-DETAIL-RPT-LINE FROM WS-RPT-HEADING-1
+                   AFTER ADVANCING PAGE
+           ELSE
+               WRITE CUSTOMER-DETAIL-RPT-LINE FROM WS-RPT-HEADING-1
+           END-IF
+           WRITE CUSTOMER-DETAIL-RPT-LINE FROM WS-RPT-HEADING-2
+           MOVE ZERO TO WS-RPT-LINE-COUNT.
+
        3000-FINALIZE SECTION.
+       3050-CONSOLIDATE-CURRENCIES.
+      * Build the USD grand total from the per-currency subtotals -
+      * the conversion table is applied only here, not per record
+           MOVE ZERO TO WS-TOTAL-BALANCE
+           PERFORM 3055-CONVERT-ONE-CURRENCY
+               VARYING WS-CTOT-SUB FROM 1 BY 1
+               UNTIL WS-CTOT-SUB > 3
+
+      * 3055 already ran above via the explicit PERFORM, and
+      * 3060/3065/3070 only run explicitly from 3200-DISPLAY-SUMMARY
+      * below - skip straight to the average calculation instead of
+      * falling into any of them a second time (or, for 3070, an
+      * unconditional first time outside period-end mode)
+           GO TO 3100-CALCULATE-AVERAGE.
+
+       3055-CONVERT-ONE-CURRENCY.
+           COMPUTE WS-CONVERTED-SUBTOTAL ROUNDED =
+               WS-CTOT-BALANCE (WS-CTOT-SUB) *
+               WS-CURR-RATE-TO-USD (WS-CTOT-SUB)
+           ADD WS-CONVERTED-SUBTOTAL TO WS-TOTAL-BALANCE.
+
+       3060-RECONCILE-TO-GL.
+      * Tie WS-TOTAL-BALANCE out against the GL feed's control total;
+      * a variance outside tolerance flags the run as not clean rather
+      * than letting it post with DISPLAY-only evidence of the break
+           IF NOT GL-FILE-WAS-OPENED
+               DISPLAY 'GL EXTRACT FILE NOT PRESENT - SKIPPING '
+                   'RECONCILIATION'
+           ELSE
+               READ GL-EXTRACT-FILE
+                   AT END
+                       DISPLAY 'GL EXTRACT FILE EMPTY - SKIPPING '
+                           'RECONCILIATION'
+                   NOT AT END
+                       PERFORM 3065-COMPARE-TO-GL
+               END-READ
+           END-IF.
+
+       3065-COMPARE-TO-GL.
+           COMPUTE WS-RECON-VARIANCE =
+               WS-TOTAL-BALANCE - GL-CONTROL-TOTAL
+           IF WS-RECON-VARIANCE < ZERO
+               COMPUTE WS-RECON-VARIANCE = ZERO - WS-RECON-VARIANCE
+           END-IF
+           IF WS-RECON-VARIANCE > WS-RECON-TOLERANCE
+               SET RECON-OUT-OF-TOLERANCE TO TRUE
+               DISPLAY 'RECONCILIATION BREAK - GL CONTROL TOTAL '
+                   GL-CONTROL-TOTAL ' VS WS-TOTAL-BALANCE '
+                   WS-TOTAL-BALANCE ' VARIANCE ' WS-RECON-VARIANCE
+               MOVE WS-RECON-VARIANCE TO WS-RECON-VARIANCE-DISPLAY
+               MOVE '3065-COMPARE-TO-GL' TO WS-EXC-PARAGRAPH
+               STRING 'GL RECONCILIATION BREAK, VARIANCE='
+                   WS-RECON-VARIANCE-DISPLAY DELIMITED BY SIZE
+                   INTO WS-EXC-DESCRIPTION
+               MOVE ZERO TO WS-EXC-CUST-ID
+               PERFORM 8100-LOG-EXCEPTION
+               SET ERROR-OCCURRED TO TRUE
+           ELSE
+               DISPLAY 'RECONCILIATION OK - VARIANCE ' WS-RECON-VARIANCE
+                   ' WITHIN TOLERANCE ' WS-RECON-TOLERANCE
+           END-IF.
+
+       3070-WRITE-PERIOD-END-SUMMARY.
+      * Single trailing row with the frozen run-level totals - the
+      * detail rows above this one carry the frozen per-customer
+      * CUST-BALANCE figures
+           MOVE 'S' TO PSUM-RECORD-TYPE
+           MOVE STD-CURRENT-DATE TO PSUM-SNAPSHOT-DATE
+           MOVE WS-TOTAL-RECORDS TO PSUM-TOTAL-RECORDS
+           MOVE WS-TOTAL-BALANCE TO PSUM-TOTAL-BALANCE
+           MOVE WS-AVG-BALANCE TO PSUM-AVG-BALANCE
+           WRITE PERIOD-END-SUMMARY-RECORD.
+
        3100-CALCULATE-AVERAGE.
            IF WS-ACTIVE-COUNT > ZERO
-               DIVIDE WS-TOTAL-BALANCE BY WS-ACTIVE-COUNT
-                   GIVING WS-AVG-BALANCE
-                   ON SIZE ERROR
-                       DISPLAY 'ERROR CALCULATING AVERAGE'
-                       SET ERROR-OCCURRED TO TRUE
-               END-DIVIDE
+               IF LS-ROUND-TRUNCATE
+                   DIVIDE WS-TOTAL-BALANCE BY WS-ACTIVE-COUNT
+                       GIVING WS-AVG-BALANCE
+                       ON SIZE ERROR
+                           PERFORM 3105-AVERAGE-SIZE-ERROR
+                   END-DIVIDE
+               ELSE
+                   DIVIDE WS-TOTAL-BALANCE BY WS-ACTIVE-COUNT
+                       GIVING WS-AVG-BALANCE ROUNDED
+                       ON SIZE ERROR
+                           PERFORM 3105-AVERAGE-SIZE-ERROR
+                   END-DIVIDE
+               END-IF
+           END-IF
+           PERFORM 3101-CALCULATE-SIGN-AVERAGES
+
+      * 3101 already ran above via the explicit PERFORM, and 3105
+      * only runs on an actual ON SIZE ERROR above - skip straight to
+      * the final SQL commit instead of falling into 3101 a second
+      * time or firing a false 3105 error on every run
+           GO TO 3110-FINAL-SQL-COMMIT.
+
+       3101-CALCULATE-SIGN-AVERAGES.
+      * Same rounding policy as the overall WS-AVG-BALANCE, applied
+      * independently to the owed-to-us and credit-balance subtotals
+           IF WS-OWED-COUNT > ZERO
+               IF LS-ROUND-TRUNCATE
+                   DIVIDE WS-OWED-TOTAL-BALANCE BY WS-OWED-COUNT
+                       GIVING WS-OWED-AVG-BALANCE
+                       ON SIZE ERROR
+                           PERFORM 3105-AVERAGE-SIZE-ERROR
+                   END-DIVIDE
+               ELSE
+                   DIVIDE WS-OWED-TOTAL-BALANCE BY WS-OWED-COUNT
+                       GIVING WS-OWED-AVG-BALANCE ROUNDED
+                       ON SIZE ERROR
+                           PERFORM 3105-AVERAGE-SIZE-ERROR
+                   END-DIVIDE
+               END-IF
+           END-IF
+           IF WS-CREDIT-COUNT > ZERO
+               IF LS-ROUND-TRUNCATE
+                   DIVIDE WS-CREDIT-TOTAL-BALANCE BY WS-CREDIT-COUNT
+                       GIVING WS-CREDIT-AVG-BALANCE
+                       ON SIZE ERROR
+                           PERFORM 3105-AVERAGE-SIZE-ERROR
+                   END-DIVIDE
+               ELSE
+                   DIVIDE WS-CREDIT-TOTAL-BALANCE BY WS-CREDIT-COUNT
+                       GIVING WS-CREDIT-AVG-BALANCE ROUNDED
+                       ON SIZE ERROR
+                           PERFORM 3105-AVERAGE-SIZE-ERROR
+                   END-DIVIDE
+               END-IF
            END-IF.
-       
+
+       3105-AVERAGE-SIZE-ERROR.
+           DISPLAY 'ERROR CALCULATING AVERAGE'
+           MOVE '3100-CALCULATE-AVERAGE' TO WS-EXC-PARAGRAPH
+           MOVE 'SIZE ERROR COMPUTING WS-AVG-BALANCE'
+               TO WS-EXC-DESCRIPTION
+           MOVE ZERO TO WS-EXC-CUST-ID
+           PERFORM 8100-LOG-EXCEPTION
+           SET ERROR-OCCURRED TO TRUE.
+
+       3110-FINAL-SQL-COMMIT.
+      * Flushes the trailing partial batch since the last checkpoint
+      * boundary - without this, a clean end-of-run still left the
+      * last (incomplete) batch's CUSTOMER_TABLE updates uncommitted
+           PERFORM 2268-COMMIT-SQL-CHECKPOINT.
+
+       3150-CALCULATE-THROUGHPUT.
+      * Elapsed time from WS-RUN-START-TIME to right now, and
+      * WS-TOTAL-RECORDS divided by that, for the summary trailer -
+      * so batch-window growth can be trended run over run instead of
+      * only ever showing up as a surprise when the window is missed
+           ACCEPT STD-CURRENT-TIME FROM TIME
+           MOVE STD-CURRENT-TIME TO WS-RUN-END-TIME
+           COMPUTE WS-ELAPSED-SECONDS =
+               (WS-END-HOUR * 3600 + WS-END-MINUTE * 60 + WS-END-SECOND)
+               - (WS-START-HOUR * 3600 + WS-START-MINUTE * 60
+                   + WS-START-SECOND)
+           IF WS-ELAPSED-SECONDS < ZERO
+      * Run crossed midnight - add a full day of seconds back in
+               ADD 86400 TO WS-ELAPSED-SECONDS
+           END-IF
+           IF WS-ELAPSED-SECONDS > ZERO
+               COMPUTE WS-THROUGHPUT-RATE ROUNDED =
+                   WS-TOTAL-RECORDS / WS-ELAPSED-SECONDS
+           END-IF.
+
        3200-DISPLAY-SUMMARY.
            DISPLAY 'Processing Summary:'
            DISPLAY 'Total Records: ' WS-TOTAL-RECORDS
            DISPLAY 'Active Customers: ' WS-ACTIVE-COUNT
            DISPLAY 'Inactive Customers: ' WS-INACTIVE-COUNT
-           DISPLAY 'Total Balance: ' WS-TOTAL-BALANCE
-           DISPLAY 'Average Balance: ' WS-AVG-BALANCE.
-       
+           DISPLAY 'Pending Closure Cust: ' WS-PENDING-CLOSURE-COUNT
+           DISPLAY 'Total Balance (USD): ' WS-TOTAL-BALANCE
+           DISPLAY 'Average Balance (USD): ' WS-AVG-BALANCE
+               ' (' WS-ROUNDING-MODE-DESC ')'
+           DISPLAY 'SQL Checkpoint Commits: ' WS-SQL-COMMIT-COUNT
+           DISPLAY 'Exceptions Logged: ' WS-EXC-COUNT
+               ' (Alert Threshold ' WS-ALERT-THRESHOLD ')'
+           IF ALERT-ALREADY-SENT
+               DISPLAY '  *** ALERT QUEUED FOR OPERATIONS THIS RUN ***'
+           END-IF
+           DISPLAY 'Elapsed Time (Seconds): ' WS-ELAPSED-SECONDS
+           DISPLAY 'Throughput (Records/Second): ' WS-THROUGHPUT-RATE
+           PERFORM 3210-AGED-BALANCE-REPORT
+           PERFORM 3212-BALANCE-HISTOGRAM-REPORT
+           PERFORM 3213-TOPN-LEADERBOARD-REPORT
+           PERFORM 3217-TENURE-REPORT
+           PERFORM 3219-BALANCE-SIGN-REPORT
+           PERFORM 3215-CURRENCY-BREAKDOWN-REPORT
+           PERFORM 3221-PARENT-ROLLUP-REPORT
+           PERFORM 3060-RECONCILE-TO-GL
+           PERFORM 3220-WRITE-CONTROL-TOTALS
+           IF PERIOD-END-MODE-ACTIVE
+               PERFORM 3070-WRITE-PERIOD-END-SUMMARY
+           END-IF
+           IF JSON-EXPORT-MODE-ACTIVE
+               PERFORM 3218-WRITE-JSON-SUMMARY
+           END-IF
+
+      * Every report/total paragraph below is already run above,
+      * explicitly, by this paragraph or one of its own explicit
+      * PERFORMs - skip straight to closing the files instead of
+      * falling into all of them a second time
+           GO TO 3300-CLOSE-FILES.
+
+       3218-WRITE-JSON-SUMMARY.
+      * Same JSON Lines approach as 2299-WRITE-JSON-ROW - one line,
+      * tagged by record_type, so a dashboard reading the file can
+      * distinguish the summary object from the customer detail rows
+           MOVE WS-AVG-BALANCE TO WS-JSON-AVG-DISPLAY
+           MOVE WS-TOTAL-BALANCE TO WS-JSON-TOTAL-BAL-DISPLAY
+           STRING '{"record_type":"summary","total_records":'
+                   DELIMITED BY SIZE
+               WS-TOTAL-RECORDS DELIMITED BY SIZE
+               ',"active_customers":' DELIMITED BY SIZE
+               WS-ACTIVE-COUNT DELIMITED BY SIZE
+               ',"inactive_customers":' DELIMITED BY SIZE
+               WS-INACTIVE-COUNT DELIMITED BY SIZE
+               ',"pending_closure_customers":' DELIMITED BY SIZE
+               WS-PENDING-CLOSURE-COUNT DELIMITED BY SIZE
+               ',"total_balance_usd":' DELIMITED BY SIZE
+               WS-JSON-TOTAL-BAL-DISPLAY DELIMITED BY SIZE
+               ',"average_balance_usd":' DELIMITED BY SIZE
+               WS-JSON-AVG-DISPLAY DELIMITED BY SIZE
+               ',"rounding_mode":"' DELIMITED BY SIZE
+               WS-ROUNDING-MODE-DESC DELIMITED BY SPACE
+               '"}' DELIMITED BY SIZE
+               INTO JSON-EXPORT-LINE
+           WRITE JSON-EXPORT-LINE.
+
+       3210-AGED-BALANCE-REPORT.
+           DISPLAY ' '
+           DISPLAY 'Aged Balance Report (Active Customers):'
+           DISPLAY '  Current    : ' WS-AGED-CURRENT-CNT
+               ' accounts, ' WS-AGED-CURRENT-BAL
+           DISPLAY '  30-59 Days : ' WS-AGED-30-59-CNT
+               ' accounts, ' WS-AGED-30-59-BAL
+           DISPLAY '  60-89 Days : ' WS-AGED-60-89-CNT
+               ' accounts, ' WS-AGED-60-89-BAL
+           DISPLAY '  90+  Days : ' WS-AGED-90-PLUS-CNT
+               ' accounts, ' WS-AGED-90-PLUS-BAL.
+
+       3212-BALANCE-HISTOGRAM-REPORT.
+           DISPLAY ' '
+           DISPLAY 'Balance Distribution (Active Customers):'
+           DISPLAY '  Under $100       : ' WS-HIST-UNDER-100-CNT
+               ' accounts, ' WS-HIST-UNDER-100-BAL
+           DISPLAY '  $100 - $1000     : ' WS-HIST-100-1000-CNT
+               ' accounts, ' WS-HIST-100-1000-BAL
+           DISPLAY '  $1000 - $10000   : ' WS-HIST-1000-10000-CNT
+               ' accounts, ' WS-HIST-1000-10000-BAL
+           DISPLAY '  Over $10000      : ' WS-HIST-OVER-10000-CNT
+               ' accounts, ' WS-HIST-OVER-10000-BAL.
+
+       3213-TOPN-LEADERBOARD-REPORT.
+           DISPLAY ' '
+           DISPLAY 'Top ' WS-TOPN-COUNT
+               ' Active Customers By Balance:'
+           PERFORM 3214-DISPLAY-TOPN-LINE
+               VARYING WS-TOPN-DISPLAY-SUB FROM 1 BY 1
+               UNTIL WS-TOPN-DISPLAY-SUB > WS-TOPN-COUNT.
+
+       3214-DISPLAY-TOPN-LINE.
+           DISPLAY '  ' WS-TOPN-DISPLAY-SUB ') CUST-ID: '
+               WS-TOPN-CUST-ID (WS-TOPN-DISPLAY-SUB) '  NAME: '
+               WS-TOPN-CUST-NAME (WS-TOPN-DISPLAY-SUB) '  BALANCE: '
+               WS-TOPN-BALANCE (WS-TOPN-DISPLAY-SUB).
+
+       3217-TENURE-REPORT.
+           DISPLAY ' '
+           DISPLAY 'Customer Tenure Breakdown (Active Customers):'
+           DISPLAY '  Under 1 Year : ' WS-TENURE-UNDER-1YR-CNT
+               ' accounts'
+           DISPLAY '  1-3 Years    : ' WS-TENURE-1-3YR-CNT
+               ' accounts'
+           DISPLAY '  Over 3 Years : ' WS-TENURE-OVER-3YR-CNT
+               ' accounts'
+           DISPLAY '  Unknown      : ' WS-TENURE-UNKNOWN-CNT
+               ' accounts'.
+
+       3219-BALANCE-SIGN-REPORT.
+           DISPLAY ' '
+           DISPLAY 'Owed-To-Us / Credit-Balance Split (Active Custs):'
+           DISPLAY '  Owed To Us     : ' WS-OWED-COUNT
+               ' accounts, Total ' WS-OWED-TOTAL-BALANCE
+               ', Avg ' WS-OWED-AVG-BALANCE
+           DISPLAY '  Credit Balance : ' WS-CREDIT-COUNT
+               ' accounts, Total ' WS-CREDIT-TOTAL-BALANCE
+               ', Avg ' WS-CREDIT-AVG-BALANCE.
+
+       3215-CURRENCY-BREAKDOWN-REPORT.
+           DISPLAY ' '
+           DISPLAY 'Balance By Currency (Native, Pre-Conversion):'
+           PERFORM 3216-DISPLAY-CURRENCY-LINE
+               VARYING WS-CTOT-SUB FROM 1 BY 1
+               UNTIL WS-CTOT-SUB > 3.
+
+       3216-DISPLAY-CURRENCY-LINE.
+           DISPLAY '  ' WS-CTOT-CODE (WS-CTOT-SUB) ': '
+               WS-CTOT-COUNT (WS-CTOT-SUB) ' accounts, '
+               WS-CTOT-BALANCE (WS-CTOT-SUB).
+
+      * Consolidated balance for each corporate parent seen this run,
+      * in addition to (not in place of) the existing per-account
+      * totals above - a parent with its own CUSTOMER-RECORD row is
+      * reported on its own line like any other active customer, and
+      * separately again here as the combined total of its children
+       3221-PARENT-ROLLUP-REPORT.
+           IF WS-PROLL-COUNT > ZERO
+               DISPLAY ' '
+               DISPLAY 'Consolidated Balance By Parent Account:'
+               PERFORM 3222-DISPLAY-PARENT-ROLLUP-LINE
+                   VARYING WS-PROLL-DISPLAY-SUB FROM 1 BY 1
+                   UNTIL WS-PROLL-DISPLAY-SUB > WS-PROLL-COUNT
+           END-IF.
+
+       3222-DISPLAY-PARENT-ROLLUP-LINE.
+           DISPLAY '  PARENT CUST-ID: '
+               WS-PROLL-PARENT-ID (WS-PROLL-DISPLAY-SUB)
+               '  CHILD ACCOUNTS: '
+               WS-PROLL-CHILD-COUNT (WS-PROLL-DISPLAY-SUB)
+               '  CONSOLIDATED BALANCE: '
+               WS-PROLL-BALANCE (WS-PROLL-DISPLAY-SUB).
+
+       3220-WRITE-CONTROL-TOTALS.
+           MOVE WS-TOTAL-RECORDS TO CTL-RECORD-COUNT
+           MOVE WS-ACTIVE-COUNT TO CTL-ACTIVE-COUNT
+           MOVE WS-INACTIVE-COUNT TO CTL-INACTIVE-COUNT
+           MOVE WS-TOTAL-BALANCE TO CTL-TOTAL-BALANCE
+           WRITE CONTROL-TOTAL-RECORD
+           PERFORM 3225-WRITE-RUN-HISTORY.
+
+       3225-WRITE-RUN-HISTORY.
+      * One row per run so customer-base growth can be charted
+      * run over run
+           MOVE STD-CURRENT-DATE TO RHIST-RUN-DATE
+           MOVE STD-CURRENT-TIME TO RHIST-RUN-TIME
+           MOVE WS-TOTAL-RECORDS TO RHIST-TOTAL-RECORDS
+           MOVE WS-ACTIVE-COUNT TO RHIST-ACTIVE-COUNT
+           MOVE WS-INACTIVE-COUNT TO RHIST-INACTIVE-COUNT
+           MOVE WS-TOTAL-BALANCE TO RHIST-TOTAL-BALANCE
+           MOVE WS-AVG-BALANCE TO RHIST-AVG-BALANCE
+           MOVE STD-VERSION TO RHIST-STD-VERSION
+           WRITE RUN-HISTORY-RECORD.
+
        3300-CLOSE-FILES.
-           CLOSE CUSTOMER-FILE.
-       
+           CLOSE CUSTOMER-FILE
+           CLOSE CUSTOMER-DETAIL-RPT
+           CLOSE CHECKPOINT-FILE
+           CLOSE EXCEPTION-FILE
+           CLOSE ALERT-QUEUE-FILE
+           CLOSE CONTROL-TOTAL-FILE
+           CLOSE STATUS-HISTORY-FILE
+           CLOSE REACTIVATION-AUDIT-FILE
+           CLOSE DEFERRED-SQL-FILE
+           IF GL-FILE-WAS-OPENED
+               CLOSE GL-EXTRACT-FILE
+           END-IF
+           CLOSE RUN-HISTORY-FILE
+           IF PERIOD-END-MODE-ACTIVE
+               CLOSE PERIOD-END-SNAPSHOT-FILE
+           END-IF
+           IF CSV-EXPORT-MODE-ACTIVE
+               CLOSE CSV-EXPORT-FILE
+           END-IF
+           IF JSON-EXPORT-MODE-ACTIVE
+               CLOSE JSON-EXPORT-FILE
+           END-IF
+           IF DRY-RUN-MODE-ACTIVE
+               CLOSE DRY-RUN-LOG-FILE
+           END-IF
+           IF MAPPED-EXTRACT-MODE-ACTIVE
+               CLOSE MAPPED-EXTRACT-FILE
+           END-IF.
+
        3999-EXIT.
-           MOVE 0 TO LS-RETURN-CODE
-           MOVE 'PROCESSING COMPLETE' TO LS-MESSAGE
+           IF ERROR-OCCURRED
+               MOVE 4 TO LS-RETURN-CODE
+               MOVE 'PROCESSING COMPLETED WITH ERRORS' TO LS-MESSAGE
+           ELSE
+               MOVE 0 TO LS-RETURN-CODE
+               MOVE 'PROCESSING COMPLETE' TO LS-MESSAGE
+           END-IF
            EXIT SECTION.
+
+       8000-COMMON-ROUTINES SECTION.
+       8100-LOG-EXCEPTION.
+      * Common exception logger - caller sets WS-EXC-PARAGRAPH,
+      * WS-EXC-DESCRIPTION, and WS-EXC-CUST-ID (when one applies) first
+           ACCEPT EXC-DATE FROM DATE YYYYMMDD
+           ACCEPT EXC-TIME FROM TIME
+           MOVE WS-EXC-PARAGRAPH TO EXC-PARAGRAPH
+           MOVE WS-EXC-CUST-ID TO EXC-CUST-ID
+           MOVE WS-EXC-DESCRIPTION TO EXC-DESCRIPTION
+           WRITE EXCEPTION-RECORD
+           ADD 1 TO WS-EXC-COUNT
+           PERFORM 8150-CHECK-ALERT-THRESHOLD.
+
+       8150-CHECK-ALERT-THRESHOLD.
+      * Queues one ALERT-QUEUE-FILE row the run the exception count
+      * first reaches WS-ALERT-THRESHOLD - WS-ALERT-SENT-FLAG keeps
+      * every exception after that from queuing another one
+           IF WS-EXC-COUNT >= WS-ALERT-THRESHOLD
+                   AND NOT ALERT-ALREADY-SENT
+               MOVE EXC-DATE TO ALRT-RUN-DATE
+               MOVE EXC-TIME TO ALRT-RUN-TIME
+               MOVE WS-EXC-COUNT TO ALRT-EXCEPTION-COUNT
+               MOVE WS-ALERT-THRESHOLD TO ALRT-THRESHOLD
+               MOVE WS-EXC-PARAGRAPH TO ALRT-LAST-PARAGRAPH
+               MOVE WS-EXC-DESCRIPTION TO ALRT-LAST-DESCRIPTION
+               WRITE ALERT-QUEUE-RECORD
+               SET ALERT-ALREADY-SENT TO TRUE
+               DISPLAY 'ALERT QUEUED - EXCEPTION COUNT ' WS-EXC-COUNT
+                   ' REACHED THRESHOLD ' WS-ALERT-THRESHOLD
+           END-IF.
+
+       8300-CHECK-FILE-OPEN.
+      * Common open-status check - caller MOVEs the file's own FILE
+      * STATUS field to FO-STATUS-CODE and sets FO-FILE-NAME/
+      * FO-OPEN-MODE first; this is the one place FO-LOCKED (a file
+      * another process has locked) is recognized and reported, since
+      * none of the per-file status fields test for it on their own
+           EVALUATE TRUE
+               WHEN FO-SUCCESS
+                   CONTINUE
+               WHEN FO-LOCKED
+                   DISPLAY FO-FILE-NAME ' OPEN ' FO-OPEN-MODE
+                       ' - FILE LOCKED BY ANOTHER PROCESS'
+                   MOVE '8300-CHECK-FILE-OPEN' TO WS-EXC-PARAGRAPH
+                   STRING FO-FILE-NAME ' LOCKED ON OPEN '
+                       FO-OPEN-MODE DELIMITED BY SIZE
+                       INTO WS-EXC-DESCRIPTION
+                   MOVE ZERO TO WS-EXC-CUST-ID
+                   PERFORM 8100-LOG-EXCEPTION
+               WHEN OTHER
+                   MOVE FO-STATUS-CODE TO WS-FSL-SEARCH-CODE
+                   PERFORM 8200-DESCRIBE-FILE-STATUS
+                   DISPLAY FO-FILE-NAME ' OPEN ' FO-OPEN-MODE
+                       ' STATUS ' FO-STATUS-CODE ' - '
+                       WS-FSL-RESULT-DESC
+           END-EVALUATE.
+
+       8200-DESCRIBE-FILE-STATUS.
+      * Common FILE STATUS decoder - caller MOVEs a two-character
+      * status code to WS-FSL-SEARCH-CODE first; the plain-English
+      * description comes back in WS-FSL-RESULT-DESC
+           MOVE 'UNKNOWN FILE STATUS CODE' TO WS-FSL-RESULT-DESC
+           SET WS-FSL-IDX TO 1
+           SEARCH WS-FSL-ENTRY
+               AT END
+                   MOVE 'UNKNOWN FILE STATUS CODE' TO WS-FSL-RESULT-DESC
+               WHEN WS-FSL-CODE (WS-FSL-IDX) = WS-FSL-SEARCH-CODE
+                   MOVE WS-FSL-DESC (WS-FSL-IDX) TO WS-FSL-RESULT-DESC
+           END-SEARCH.
