@@ -0,0 +1,41 @@
+      *****************************************************************
+      * Customer Record Layout
+      * Shared by SAMPLE-PROGRAM and the other programs in this
+      * system that read or write CUSTOMER-FILE, so every copy of
+      * the layout stays in sync from one place.
+      *****************************************************************
+       01  CUSTOMER-RECORD.
+           05  CUST-ID             PIC 9(6).
+           05  CUST-NAME           PIC X(30).
+           05  CUST-BALANCE        PIC S9(7)V99 COMP-3.
+           05  CUST-STATUS         PIC X.
+               88  ACTIVE-CUSTOMER VALUE 'A'.
+               88  INACTIVE-CUSTOMER VALUE 'I'.
+               88  PENDING-CLOSURE-CUSTOMER VALUE 'P'.
+           05  CUST-DAYS-PAST-DUE  PIC 9(3) VALUE ZERO.
+               88  AGED-CURRENT    VALUE 000 THRU 029.
+               88  AGED-30-59-DAYS VALUE 030 THRU 059.
+               88  AGED-60-89-DAYS VALUE 060 THRU 089.
+               88  AGED-90-PLUS-DAYS VALUE 090 THRU 999.
+           05  CUST-CURRENCY-CODE  PIC X(3) VALUE 'USD'.
+               88  CURRENCY-USD    VALUE 'USD'.
+               88  CURRENCY-CAD    VALUE 'CAD'.
+               88  CURRENCY-EUR    VALUE 'EUR'.
+      * Date the account was opened, YYYYMMDD; ZERO means unknown -
+      * existing rows converted by SAMPLE-PROGRAM-CUSTCONV before this
+      * field existed were stamped ZERO rather than a guessed date
+           05  CUST-OPEN-DATE      PIC 9(8) VALUE ZERO.
+      * CUST-ID of the corporate parent this account rolls up under,
+      * for subsidiary accounts billed separately but reported
+      * together; ZERO means a standalone account with no parent
+           05  CUST-PARENT-ID      PIC 9(6) VALUE ZERO.
+      * Mailing/contact details for statements and collection letters;
+      * all SPACES means no contact information on file yet
+           05  CUST-CONTACT.
+               10  CUST-ADDRESS-LINE-1 PIC X(30) VALUE SPACES.
+               10  CUST-ADDRESS-LINE-2 PIC X(30) VALUE SPACES.
+               10  CUST-CITY           PIC X(20) VALUE SPACES.
+               10  CUST-STATE          PIC X(02) VALUE SPACES.
+               10  CUST-ZIP-CODE       PIC X(10) VALUE SPACES.
+               10  CUST-PHONE          PIC X(15) VALUE SPACES.
+               10  CUST-EMAIL          PIC X(40) VALUE SPACES.
