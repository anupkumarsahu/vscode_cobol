@@ -0,0 +1,171 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. SAMPLE-PROGRAM-CUSTCONV.
+       AUTHOR. TEST-AUTHOR.
+       DATE-WRITTEN. 2026-08-09.
+      *****************************************************************
+      * One-time conversion job for adding CUST-OPEN-DATE to CUSTDATA.
+      * Reads an existing CUSTDATA file under the pre-conversion
+      * OLD-CUSTOMER-RECORD layout and rewrites every row under the
+      * current CUSTOMER-RECORD layout into a new output file, stamping
+      * CUST-OPEN-DATE with a caller-supplied default (ZERO/unknown by
+      * house default, since we have no real onboarding date on file
+      * for rows written before this field existed). The operator swaps
+      * the converted file in for CUSTDATA once this run completes.
+      *****************************************************************
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER. TANDEM-16.
+       OBJECT-COMPUTER. TANDEM-16.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT OLD-CUSTOMER-FILE ASSIGN TO WS-OLD-FILE-NAME
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS SEQUENTIAL
+               RECORD KEY IS OCUST-ID
+               FILE STATUS IS WS-OLD-FILE-STATUS.
+
+           SELECT NEW-CUSTOMER-FILE ASSIGN TO WS-NEW-FILE-NAME
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS SEQUENTIAL
+               RECORD KEY IS CUST-ID
+               FILE STATUS IS WS-NEW-FILE-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  OLD-CUSTOMER-FILE.
+           COPY OLD-CUSTOMER-RECORD.
+
+       FD  NEW-CUSTOMER-FILE.
+           COPY CUSTOMER-RECORD.
+
+       WORKING-STORAGE SECTION.
+       01  WS-OLD-FILE-NAME        PIC X(40) VALUE 'CUSTDATA'.
+       01  WS-NEW-FILE-NAME        PIC X(40) VALUE 'CUSTDATNEW'.
+
+       01  WS-OLD-FILE-STATUS      PIC XX.
+           88  OLD-FILE-OK         VALUE '00'.
+           88  OLD-FILE-AT-END     VALUE '10'.
+
+       01  WS-NEW-FILE-STATUS      PIC XX.
+           88  NEW-FILE-OK         VALUE '00'.
+
+       01  WS-FLAGS.
+           05  WS-EOF-FLAG         PIC X VALUE 'N'.
+               88  END-OF-FILE     VALUE 'Y'.
+           05  WS-ERROR-FLAG       PIC X VALUE 'N'.
+               88  ERROR-OCCURRED  VALUE 'Y'.
+
+      * Caller-supplied stamp applied to every converted row; ZERO
+      * means "leave it unknown" rather than guess an open date
+       01  WS-DEFAULT-OPEN-DATE    PIC 9(8) VALUE ZERO.
+
+       01  WS-COUNTERS.
+           05  WS-CONVERTED-COUNT  PIC 9(6) VALUE ZERO.
+
+       LINKAGE SECTION.
+       01  LS-CUSTCONV-PARM-AREA.
+           05  LS-CVT-RETURN-CODE  PIC S9(4) COMP.
+           05  LS-CVT-MESSAGE      PIC X(50).
+           05  LS-CVT-OLD-FILE-NAME PIC X(40).
+           05  LS-CVT-NEW-FILE-NAME PIC X(40).
+           05  LS-CVT-DEFAULT-OPEN-DATE PIC 9(8).
+
+       PROCEDURE DIVISION USING LS-CUSTCONV-PARM-AREA.
+
+       MAIN-LOGIC SECTION.
+       0000-MAIN-PARA.
+      * Main entry point
+           PERFORM 1000-INITIALIZE
+           PERFORM 2000-CONVERT-FILE
+               UNTIL END-OF-FILE
+           PERFORM 3000-FINALIZE
+           GOBACK.
+
+       1000-INITIALIZE SECTION.
+       1100-OPEN-FILES.
+           IF LS-CVT-OLD-FILE-NAME NOT = SPACES
+               MOVE LS-CVT-OLD-FILE-NAME TO WS-OLD-FILE-NAME
+           END-IF
+           IF LS-CVT-NEW-FILE-NAME NOT = SPACES
+               MOVE LS-CVT-NEW-FILE-NAME TO WS-NEW-FILE-NAME
+           END-IF
+           IF LS-CVT-DEFAULT-OPEN-DATE NOT = ZERO
+               MOVE LS-CVT-DEFAULT-OPEN-DATE TO WS-DEFAULT-OPEN-DATE
+           END-IF
+
+           OPEN INPUT OLD-CUSTOMER-FILE
+           IF NOT OLD-FILE-OK
+               DISPLAY 'ERROR OPENING OLD CUSTOMER FILE: '
+                   WS-OLD-FILE-STATUS
+               SET ERROR-OCCURRED TO TRUE
+               MOVE 8 TO LS-CVT-RETURN-CODE
+               GOBACK
+           END-IF
+
+           OPEN OUTPUT NEW-CUSTOMER-FILE
+           IF NOT NEW-FILE-OK
+               DISPLAY 'ERROR OPENING NEW CUSTOMER FILE: '
+                   WS-NEW-FILE-STATUS
+               SET ERROR-OCCURRED TO TRUE
+               MOVE 8 TO LS-CVT-RETURN-CODE
+               GOBACK
+           END-IF.
+
+       2000-CONVERT-FILE SECTION.
+       2100-READ-RECORD.
+           READ OLD-CUSTOMER-FILE NEXT RECORD
+               AT END
+                   SET END-OF-FILE TO TRUE
+               NOT AT END
+                   PERFORM 2200-CONVERT-RECORD
+           END-READ
+
+      * 2200 already ran above (for the record just read) via the
+      * explicit PERFORM - exit the section here instead of falling
+      * into it a second time, for every record, every pass
+           EXIT SECTION.
+
+       2200-CONVERT-RECORD.
+           MOVE OCUST-ID TO CUST-ID
+           MOVE OCUST-NAME TO CUST-NAME
+           MOVE OCUST-BALANCE TO CUST-BALANCE
+           MOVE OCUST-STATUS TO CUST-STATUS
+           MOVE OCUST-DAYS-PAST-DUE TO CUST-DAYS-PAST-DUE
+           MOVE OCUST-CURRENCY-CODE TO CUST-CURRENCY-CODE
+           MOVE WS-DEFAULT-OPEN-DATE TO CUST-OPEN-DATE
+      * OLD-CUSTOMER-RECORD predates the parent/child hierarchy too -
+      * every converted row comes over as a standalone account
+           MOVE ZERO TO CUST-PARENT-ID
+      * OLD-CUSTOMER-RECORD predates contact information too - every
+      * converted row starts with no contact information on file
+           MOVE SPACES TO CUST-CONTACT
+           WRITE CUSTOMER-RECORD
+               INVALID KEY
+                   DISPLAY 'WRITE FAILED FOR CUST-ID: ' CUST-ID
+                       ' STATUS=' WS-NEW-FILE-STATUS
+                   SET ERROR-OCCURRED TO TRUE
+               NOT INVALID KEY
+                   ADD 1 TO WS-CONVERTED-COUNT
+           END-WRITE.
+
+       3000-FINALIZE SECTION.
+       3100-CLOSE-FILES.
+           CLOSE OLD-CUSTOMER-FILE
+           CLOSE NEW-CUSTOMER-FILE.
+
+       3200-DISPLAY-SUMMARY.
+           DISPLAY 'Customer File Conversion Summary:'
+           DISPLAY 'Records Converted: ' WS-CONVERTED-COUNT
+           DISPLAY 'Default Open Date Stamped: ' WS-DEFAULT-OPEN-DATE.
+
+       3999-EXIT.
+           IF ERROR-OCCURRED
+               MOVE 4 TO LS-CVT-RETURN-CODE
+               MOVE 'CONVERSION COMPLETED WITH ERRORS' TO LS-CVT-MESSAGE
+           ELSE
+               MOVE 0 TO LS-CVT-RETURN-CODE
+               MOVE 'CONVERSION COMPLETE' TO LS-CVT-MESSAGE
+           END-IF
+           EXIT SECTION.
