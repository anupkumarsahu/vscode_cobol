@@ -0,0 +1,155 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. SAMPLE-PROGRAM-MERGE.
+       AUTHOR. TEST-AUTHOR.
+       DATE-WRITTEN. 2026-08-09.
+      *****************************************************************
+      * Rolls up the CONTROL-TOTAL-FILE output of several SAMPLE-
+      * PROGRAM partition job steps (each given a slice of CUSTOMER-
+      * FILE via LS-PARTITION-LOW-ID/LS-PARTITION-HIGH-ID) into one
+      * consolidated control total, so the balancing job still sees a
+      * single figure regardless of how many partitions the run used.
+      *****************************************************************
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER. TANDEM-16.
+       OBJECT-COMPUTER. TANDEM-16.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+      * Re-opened once per partition with WS-PARTITION-FILE-NAME set
+      * to that partition's CONTROL-TOTAL-FILE name
+           SELECT PARTITION-CTL-FILE ASSIGN TO WS-PARTITION-FILE-NAME
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-PCTL-FILE-STATUS.
+
+           SELECT MERGED-CTL-FILE ASSIGN TO WS-MERGED-FILE-NAME
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-MCTL-FILE-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  PARTITION-CTL-FILE.
+           COPY CONTROL-TOTAL-RECORD.
+
+       FD  MERGED-CTL-FILE.
+           COPY CONTROL-TOTAL-RECORD REPLACING
+               ==CONTROL-TOTAL-RECORD== BY ==MERGED-CTL-RECORD==
+               LEADING ==CTL-== BY ==MCTL-==.
+
+       WORKING-STORAGE SECTION.
+       01  WS-PARTITION-FILE-NAME  PIC X(40).
+       01  WS-MERGED-FILE-NAME     PIC X(40).
+
+       01  WS-PCTL-FILE-STATUS     PIC XX.
+           88  PCTL-FILE-OK        VALUE '00'.
+
+       01  WS-MCTL-FILE-STATUS     PIC XX.
+           88  MCTL-FILE-OK        VALUE '00'.
+
+       01  WS-SUB                  PIC 9(2) COMP VALUE ZERO.
+
+      * Rolled-up totals across every partition read so far
+       01  WS-MERGE-TOTALS.
+           05  WS-MRG-RECORD-COUNT   PIC 9(6) VALUE ZERO.
+           05  WS-MRG-ACTIVE-COUNT   PIC 9(6) VALUE ZERO.
+           05  WS-MRG-INACTIVE-COUNT PIC 9(6) VALUE ZERO.
+           05  WS-MRG-TOTAL-BALANCE  PIC S9(9)V99 VALUE ZERO.
+
+       01  WS-FLAGS.
+           05  WS-ERROR-FLAG       PIC X VALUE 'N'.
+               88  ERROR-OCCURRED  VALUE 'Y'.
+
+       LINKAGE SECTION.
+       01  LS-MERGE-PARM-AREA.
+           05  LS-MRG-RETURN-CODE  PIC S9(4) COMP.
+           05  LS-MRG-MESSAGE      PIC X(50).
+           05  LS-MERGED-FILE-NAME PIC X(40).
+           05  LS-PARTITION-COUNT  PIC 9(2).
+           05  LS-PARTITION-FILE-NAMES
+                   OCCURS 1 TO 20 TIMES
+                   DEPENDING ON LS-PARTITION-COUNT
+                   PIC X(40).
+
+       PROCEDURE DIVISION USING LS-MERGE-PARM-AREA.
+
+       MAIN-LOGIC SECTION.
+       0000-MAIN-PARA.
+      * Main entry point
+           PERFORM 1000-INITIALIZE
+           PERFORM 2000-MERGE-ONE-PARTITION
+               VARYING WS-SUB FROM 1 BY 1
+               UNTIL WS-SUB > LS-PARTITION-COUNT
+           PERFORM 3000-FINALIZE
+           GOBACK.
+
+       1000-INITIALIZE SECTION.
+       1100-INIT-VARIABLES.
+           INITIALIZE WS-MERGE-TOTALS
+           MOVE 'N' TO WS-ERROR-FLAG
+           MOVE LS-MERGED-FILE-NAME TO WS-MERGED-FILE-NAME.
+
+       2000-MERGE-ONE-PARTITION SECTION.
+       2100-READ-PARTITION-FILE.
+           MOVE LS-PARTITION-FILE-NAMES (WS-SUB) TO
+               WS-PARTITION-FILE-NAME
+           OPEN INPUT PARTITION-CTL-FILE
+           IF NOT PCTL-FILE-OK
+               DISPLAY 'ERROR OPENING PARTITION FILE: '
+                   WS-PARTITION-FILE-NAME
+               SET ERROR-OCCURRED TO TRUE
+           ELSE
+               READ PARTITION-CTL-FILE
+                   AT END
+                       DISPLAY 'PARTITION FILE EMPTY: '
+                           WS-PARTITION-FILE-NAME
+                   NOT AT END
+                       PERFORM 2200-ACCUMULATE-PARTITION
+               END-READ
+               CLOSE PARTITION-CTL-FILE
+           END-IF
+
+      * 2200 already ran above (for a non-empty partition) via the
+      * explicit PERFORM - exit the section here instead of falling
+      * into it a second time, for every partition, every pass
+           EXIT SECTION.
+
+       2200-ACCUMULATE-PARTITION.
+           ADD CTL-RECORD-COUNT TO WS-MRG-RECORD-COUNT
+           ADD CTL-ACTIVE-COUNT TO WS-MRG-ACTIVE-COUNT
+           ADD CTL-INACTIVE-COUNT TO WS-MRG-INACTIVE-COUNT
+           ADD CTL-TOTAL-BALANCE TO WS-MRG-TOTAL-BALANCE.
+
+       3000-FINALIZE SECTION.
+       3100-WRITE-MERGED-TOTAL.
+           MOVE WS-MRG-RECORD-COUNT TO MCTL-RECORD-COUNT
+           MOVE WS-MRG-ACTIVE-COUNT TO MCTL-ACTIVE-COUNT
+           MOVE WS-MRG-INACTIVE-COUNT TO MCTL-INACTIVE-COUNT
+           MOVE WS-MRG-TOTAL-BALANCE TO MCTL-TOTAL-BALANCE
+           OPEN OUTPUT MERGED-CTL-FILE
+           IF NOT MCTL-FILE-OK
+               DISPLAY 'ERROR OPENING MERGED CONTROL FILE: '
+                   WS-MCTL-FILE-STATUS
+               SET ERROR-OCCURRED TO TRUE
+           ELSE
+               WRITE MERGED-CTL-RECORD
+               CLOSE MERGED-CTL-FILE
+           END-IF.
+
+       3200-DISPLAY-SUMMARY.
+           DISPLAY 'Partition Merge Summary:'
+           DISPLAY 'Partitions Merged: ' LS-PARTITION-COUNT
+           DISPLAY 'Total Records: ' WS-MRG-RECORD-COUNT
+           DISPLAY 'Active Customers: ' WS-MRG-ACTIVE-COUNT
+           DISPLAY 'Inactive Customers: ' WS-MRG-INACTIVE-COUNT
+           DISPLAY 'Total Balance: ' WS-MRG-TOTAL-BALANCE.
+
+       3999-EXIT.
+           IF ERROR-OCCURRED
+               MOVE 4 TO LS-MRG-RETURN-CODE
+               MOVE 'MERGE COMPLETED WITH ERRORS' TO LS-MRG-MESSAGE
+           ELSE
+               MOVE 0 TO LS-MRG-RETURN-CODE
+               MOVE 'MERGE COMPLETE' TO LS-MRG-MESSAGE
+           END-IF
+           EXIT SECTION.
