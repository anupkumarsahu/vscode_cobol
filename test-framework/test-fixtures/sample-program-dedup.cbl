@@ -0,0 +1,262 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. SAMPLE-PROGRAM-DEDUP.
+       AUTHOR. TEST-AUTHOR.
+       DATE-WRITTEN. 2026-08-09.
+      *****************************************************************
+      * Pre-pass run ahead of SAMPLE-PROGRAM's main CUSTOMER-FILE job.
+      * Normalizes CUST-NAME (case-fold, trim, collapse whitespace)
+      * into a match key, sorts on it, and reports adjacent pairs that
+      * share a match key as probable duplicates, so bad extracts get
+      * caught before they double-count a customer in WS-TOTAL-RECORDS.
+      *****************************************************************
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER. TANDEM-16.
+       OBJECT-COMPUTER. TANDEM-16.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CUSTOMER-FILE ASSIGN TO WS-CUSTOMER-FILE-NAME
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS CUST-ID
+               FILE STATUS IS WS-FILE-STATUS.
+
+           SELECT SORT-WORK-FILE ASSIGN TO "SORTWK01".
+
+           SELECT DUPLICATE-RPT-FILE ASSIGN TO "CUSTDUPR"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-DUPR-FILE-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  CUSTOMER-FILE.
+           COPY CUSTOMER-RECORD.
+
+      * Carries the normalized match key alongside the original
+      * CUST-ID/CUST-NAME so the output procedure can report on the
+      * pair without re-reading CUSTOMER-FILE
+       SD  SORT-WORK-FILE.
+       01  SORT-RECORD.
+           05  SRT-NORM-NAME       PIC X(30).
+           05  SRT-CUST-ID         PIC 9(6).
+           05  SRT-CUST-NAME       PIC X(30).
+
+       FD  DUPLICATE-RPT-FILE.
+       01  DUPLICATE-RPT-LINE      PIC X(100).
+
+       WORKING-STORAGE SECTION.
+      * Dynamic CUSTOMER-FILE assignment, same convention as the main
+      * run's WS-CUSTOMER-FILE-NAME
+       01  WS-CUSTOMER-FILE-NAME   PIC X(40) VALUE 'CUSTDATA'.
+
+       01  WS-FILE-STATUS          PIC XX.
+           88  FILE-OK             VALUE '00'.
+
+       01  WS-DUPR-FILE-STATUS     PIC XX.
+           88  DUPR-FILE-OK        VALUE '00'.
+
+       01  WS-FLAGS.
+           05  WS-EOF-FLAG         PIC X VALUE 'N'.
+               88  END-OF-FILE     VALUE 'Y'.
+           05  WS-ERROR-FLAG       PIC X VALUE 'N'.
+               88  ERROR-OCCURRED  VALUE 'Y'.
+
+      * 2150-NORMALIZE-NAME working fields
+       01  WS-RAW-NAME              PIC X(30).
+       01  WS-NORM-NAME             PIC X(30).
+       01  WS-NAME-WORD-TABLE.
+           05  WS-NAME-WORD         PIC X(30) OCCURS 5 TIMES.
+       01  WS-NORM-PTR              PIC 9(3) COMP.
+       01  WS-WORD-SUB              PIC 9(2) COMP.
+
+      * Remembers the previous sorted record so 3100-RETURN-AND-
+      * COMPARE can recognize when two adjacent records match
+       01  WS-PRIOR-MATCH-AREA.
+           05  WS-PRIOR-NORM-NAME   PIC X(30) VALUE SPACES.
+           05  WS-PRIOR-CUST-ID     PIC 9(6) VALUE ZERO.
+           05  WS-PRIOR-CUST-NAME   PIC X(30) VALUE SPACES.
+           05  WS-PRIOR-IS-SET      PIC X VALUE 'N'.
+               88  WS-PRIOR-SET     VALUE 'Y'.
+
+       01  WS-DUP-COUNT             PIC 9(6) VALUE ZERO.
+
+       01  WS-DUPR-HEADING.
+           05  FILLER               PIC X(8)  VALUE 'CUST-ID'.
+           05  FILLER               PIC X(32) VALUE SPACES.
+           05  FILLER               PIC X(8)  VALUE 'CUST-ID'.
+           05  FILLER               PIC X(32) VALUE SPACES.
+           05  FILLER               PIC X(20) VALUE 'MATCH KEY'.
+
+       01  WS-DUPR-DETAIL-LINE.
+           05  WS-DUPR-CUST-ID-1    PIC 9(6).
+           05  FILLER               PIC X(2)  VALUE SPACES.
+           05  WS-DUPR-CUST-NAME-1  PIC X(30).
+           05  FILLER               PIC X(2)  VALUE SPACES.
+           05  WS-DUPR-CUST-ID-2    PIC 9(6).
+           05  FILLER               PIC X(2)  VALUE SPACES.
+           05  WS-DUPR-CUST-NAME-2  PIC X(30).
+           05  FILLER               PIC X(2)  VALUE SPACES.
+           05  WS-DUPR-MATCH-KEY    PIC X(30).
+
+       LINKAGE SECTION.
+       01  LS-DEDUP-PARM-AREA.
+           05  LS-DEDUP-RETURN-CODE PIC S9(4) COMP.
+           05  LS-DEDUP-MESSAGE     PIC X(50).
+           05  LS-CUSTOMER-FILE-NAME PIC X(40).
+
+       PROCEDURE DIVISION USING LS-DEDUP-PARM-AREA.
+
+       MAIN-LOGIC SECTION.
+       0000-MAIN-PARA.
+      * Main entry point
+           PERFORM 1000-INITIALIZE
+           SORT SORT-WORK-FILE
+               ON ASCENDING KEY SRT-NORM-NAME
+               INPUT PROCEDURE IS 2000-BUILD-SORT-FILE
+               OUTPUT PROCEDURE IS 3000-SCAN-FOR-DUPLICATES
+           PERFORM 4000-FINALIZE
+           GOBACK.
+
+       1000-INITIALIZE SECTION.
+       1050-RESOLVE-FILE-NAME.
+      * Caller-supplied file name takes precedence, same as the main
+      * run, so this pre-pass reads the same CUSTDATA.TEST/PROD slice
+           IF LS-CUSTOMER-FILE-NAME NOT = SPACES
+               MOVE LS-CUSTOMER-FILE-NAME TO WS-CUSTOMER-FILE-NAME
+           END-IF.
+
+       1100-OPEN-FILES.
+           OPEN INPUT CUSTOMER-FILE
+           IF NOT FILE-OK
+               DISPLAY 'ERROR OPENING CUSTOMER FILE: ' WS-FILE-STATUS
+               SET ERROR-OCCURRED TO TRUE
+               MOVE 8 TO LS-DEDUP-RETURN-CODE
+               GOBACK
+           END-IF
+
+           OPEN OUTPUT DUPLICATE-RPT-FILE
+           IF NOT DUPR-FILE-OK
+               DISPLAY 'ERROR OPENING DUPLICATE RPT FILE: '
+                   WS-DUPR-FILE-STATUS
+               SET ERROR-OCCURRED TO TRUE
+               MOVE 8 TO LS-DEDUP-RETURN-CODE
+               GOBACK
+           END-IF
+           WRITE DUPLICATE-RPT-LINE FROM WS-DUPR-HEADING.
+
+       1200-INIT-VARIABLES.
+           MOVE 'N' TO WS-EOF-FLAG
+           MOVE 'N' TO WS-ERROR-FLAG.
+
+       2000-BUILD-SORT-FILE SECTION.
+       2010-BUILD-SORT-FILE-CONTROL.
+           PERFORM 2100-READ-AND-RELEASE
+               UNTIL END-OF-FILE
+
+      * 2100/2150/2190 already ran above (one record at a time) via
+      * the explicit PERFORM - exit the section here instead of
+      * falling into them an extra, unconditional time once the loop
+      * ends
+           EXIT SECTION.
+
+       2100-READ-AND-RELEASE.
+           READ CUSTOMER-FILE NEXT RECORD
+               AT END
+                   SET END-OF-FILE TO TRUE
+               NOT AT END
+                   PERFORM 2150-NORMALIZE-NAME
+                   PERFORM 2190-RELEASE-SORT-RECORD
+           END-READ.
+
+       2150-NORMALIZE-NAME.
+      * Case-fold, then drop through a word table to trim and
+      * collapse runs of embedded whitespace down to single spaces
+           MOVE CUST-NAME TO WS-RAW-NAME
+           INSPECT WS-RAW-NAME CONVERTING
+               "abcdefghijklmnopqrstuvwxyz"
+               TO "ABCDEFGHIJKLMNOPQRSTUVWXYZ"
+           MOVE SPACES TO WS-NAME-WORD-TABLE
+           UNSTRING WS-RAW-NAME DELIMITED BY ALL SPACES
+               INTO WS-NAME-WORD (1) WS-NAME-WORD (2)
+                    WS-NAME-WORD (3) WS-NAME-WORD (4)
+                    WS-NAME-WORD (5)
+           MOVE SPACES TO WS-NORM-NAME
+           MOVE 1 TO WS-NORM-PTR
+           PERFORM 2155-APPEND-NAME-WORD
+               VARYING WS-WORD-SUB FROM 1 BY 1
+               UNTIL WS-WORD-SUB > 5.
+
+       2155-APPEND-NAME-WORD.
+           IF WS-NAME-WORD (WS-WORD-SUB) NOT = SPACES
+               IF WS-NORM-PTR > 1
+                   STRING ' ' DELIMITED BY SIZE
+                       INTO WS-NORM-NAME
+                       WITH POINTER WS-NORM-PTR
+               END-IF
+               STRING WS-NAME-WORD (WS-WORD-SUB) DELIMITED BY SPACE
+                   INTO WS-NORM-NAME
+                   WITH POINTER WS-NORM-PTR
+           END-IF.
+
+       2190-RELEASE-SORT-RECORD.
+           MOVE WS-NORM-NAME TO SRT-NORM-NAME
+           MOVE CUST-ID TO SRT-CUST-ID
+           MOVE CUST-NAME TO SRT-CUST-NAME
+           RELEASE SORT-RECORD.
+
+       3000-SCAN-FOR-DUPLICATES SECTION.
+       3010-SCAN-CONTROL.
+           MOVE 'N' TO WS-EOF-FLAG
+           PERFORM 3100-RETURN-AND-COMPARE
+               UNTIL END-OF-FILE
+
+      * 3100/3150 already ran above (one record at a time) via the
+      * explicit PERFORM - exit the section here instead of falling
+      * into them an extra, unconditional time once the loop ends
+           EXIT SECTION.
+
+       3100-RETURN-AND-COMPARE.
+           RETURN SORT-WORK-FILE
+               AT END
+                   SET END-OF-FILE TO TRUE
+               NOT AT END
+                   IF WS-PRIOR-SET
+                           AND SRT-NORM-NAME = WS-PRIOR-NORM-NAME
+                       PERFORM 3150-WRITE-DUPLICATE-LINE
+                   END-IF
+                   MOVE SRT-NORM-NAME TO WS-PRIOR-NORM-NAME
+                   MOVE SRT-CUST-ID TO WS-PRIOR-CUST-ID
+                   MOVE SRT-CUST-NAME TO WS-PRIOR-CUST-NAME
+                   SET WS-PRIOR-SET TO TRUE
+           END-RETURN.
+
+       3150-WRITE-DUPLICATE-LINE.
+           ADD 1 TO WS-DUP-COUNT
+           MOVE WS-PRIOR-CUST-ID TO WS-DUPR-CUST-ID-1
+           MOVE WS-PRIOR-CUST-NAME TO WS-DUPR-CUST-NAME-1
+           MOVE SRT-CUST-ID TO WS-DUPR-CUST-ID-2
+           MOVE SRT-CUST-NAME TO WS-DUPR-CUST-NAME-2
+           MOVE SRT-NORM-NAME TO WS-DUPR-MATCH-KEY
+           WRITE DUPLICATE-RPT-LINE FROM WS-DUPR-DETAIL-LINE.
+
+       4000-FINALIZE SECTION.
+       4100-CLOSE-FILES.
+           CLOSE CUSTOMER-FILE
+           CLOSE DUPLICATE-RPT-FILE.
+
+       4200-DISPLAY-SUMMARY.
+           DISPLAY 'Name Dedup Pre-Pass Summary:'
+           DISPLAY 'Probable Duplicate Pairs: ' WS-DUP-COUNT.
+
+       4999-EXIT.
+           IF ERROR-OCCURRED
+               MOVE 4 TO LS-DEDUP-RETURN-CODE
+               MOVE 'DEDUP PASS COMPLETED WITH ERRORS'
+                   TO LS-DEDUP-MESSAGE
+           ELSE
+               MOVE 0 TO LS-DEDUP-RETURN-CODE
+               MOVE 'DEDUP PASS COMPLETE' TO LS-DEDUP-MESSAGE
+           END-IF
+           EXIT SECTION.
