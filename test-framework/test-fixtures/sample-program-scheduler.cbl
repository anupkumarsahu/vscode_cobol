@@ -0,0 +1,247 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. SAMPLE-PROGRAM-SCHEDULER.
+       AUTHOR. TEST-AUTHOR.
+       DATE-WRITTEN. 2026-08-09.
+      *****************************************************************
+      * Overnight chain driver for the CUSTOMER-FILE family of jobs.
+      * Runs SAMPLE-PROGRAM-DEDUP, SAMPLE-PROGRAM, SAMPLE-PROGRAM-
+      * COMPARE and SAMPLE-PROGRAM-PURGE in the order they actually
+      * depend on each other - dedup has to run before the main
+      * pass sees the file, compare needs this run's CUSTOMER-DETAIL-
+      * RPT/CONTROL-TOTAL-FILE output to diff against, and purge comes
+      * last so it is working from STATUS-HISTORY-FILE rows the main
+      * pass just wrote. Each step gets its own local copy of that
+      * program's PARM-AREA so this driver calls it exactly the way
+      * any other caller would, accepting house defaults throughout
+      * since this is the plain nightly run with no overrides.
+      *
+      * A hard failure (return code 8) stops the chain where it is -
+      * there is no point running compare against a file dedup never
+      * finished writing. Return code 4 (completed with warnings) does
+      * not stop the chain; SAMPLE-PROGRAM itself already uses 4 for
+      * runs that logged exceptions but still finished, so a later
+      * step can reasonably still run against that output.
+      *
+      * CHAIN-STATUS-FILE gets one row per step showing what ran, its
+      * return code and message, and whether the chain is still going -
+      * so an interrupted overnight chain's stopping point is visible
+      * without reconstructing it from job logs.
+      *****************************************************************
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER. TANDEM-16.
+       OBJECT-COMPUTER. TANDEM-16.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+      * One row per step of one run, appended run over run - same
+      * "create on first use" convention as RUN-HISTORY-FILE
+           SELECT CHAIN-STATUS-FILE ASSIGN TO "CUSTCHST"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-CHST-FILE-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+      * One line per step attempted; CHST-CHAIN-STATUS shows whether
+      * the chain kept going after this step or stopped here
+       FD  CHAIN-STATUS-FILE.
+       01  CHAIN-STATUS-RECORD.
+           05  CHST-RUN-DATE       PIC 9(8).
+           05  CHST-RUN-TIME       PIC 9(6).
+           05  CHST-STEP-NUMBER    PIC 9(2).
+           05  CHST-PROGRAM-NAME   PIC X(24).
+           05  CHST-RETURN-CODE    PIC S9(4).
+           05  CHST-MESSAGE        PIC X(50).
+           05  CHST-STEP-STATUS    PIC X(10).
+               88  CHST-STEP-OK        VALUE 'OK'.
+               88  CHST-STEP-WARNING   VALUE 'WARNING'.
+               88  CHST-STEP-FAILED    VALUE 'FAILED'.
+               88  CHST-STEP-SKIPPED   VALUE 'SKIPPED'.
+
+       WORKING-STORAGE SECTION.
+           COPY COPYLIB-STANDARD-DATA IN B30QALIB.
+
+       01  WS-CHST-FILE-STATUS     PIC XX.
+           88  CHST-FILE-OK        VALUE '00'.
+
+       01  WS-FLAGS.
+           05  WS-CHAIN-STOPPED-FLAG   PIC X VALUE 'N'.
+               88  WS-CHAIN-STOPPED    VALUE 'Y'.
+           05  WS-CHAIN-ERROR-FLAG     PIC X VALUE 'N'.
+               88  WS-CHAIN-HAD-ERRORS VALUE 'Y'.
+
+       01  WS-COUNTERS.
+           05  WS-STEP-NUMBER      PIC 9(2) VALUE ZERO.
+
+      *****************************************************************
+      * Local PARM-AREA copy for each step, laid out exactly like the
+      * called program's own LINKAGE SECTION so the CALL lines up
+      * field for field. Left at its default VALUE of SPACES/ZERO on
+      * every override field so each step runs under house defaults.
+      *****************************************************************
+       01  WS-DEDUP-PARM-AREA.
+           05  WS-DEDUP-RETURN-CODE    PIC S9(4) COMP.
+           05  WS-DEDUP-MESSAGE        PIC X(50).
+           05  WS-DEDUP-CUSTOMER-FILE-NAME PIC X(40).
+
+       01  WS-MAIN-PARM-AREA.
+           05  WS-MAIN-RETURN-CODE     PIC S9(4) COMP.
+           05  WS-MAIN-MESSAGE         PIC X(50).
+           05  WS-MAIN-RESTART-IND     PIC X.
+           05  WS-MAIN-CREDIT-LIMIT    PIC S9(7)V99 COMP-3.
+           05  WS-MAIN-CUSTOMER-FILE-NAME PIC X(40).
+           05  WS-MAIN-PARTITION-LOW-ID PIC 9(6).
+           05  WS-MAIN-PARTITION-HIGH-ID PIC 9(6).
+           05  WS-MAIN-RECON-TOLERANCE PIC S9(7)V99 COMP-3.
+           05  WS-MAIN-SINGLE-CUST-ID  PIC 9(6).
+           05  WS-MAIN-LOOKUP-CUST-NAME PIC X(30).
+           05  WS-MAIN-STATUS-FILTER   PIC X.
+           05  WS-MAIN-PERIOD-END-IND  PIC X.
+           05  WS-MAIN-CSV-EXPORT-IND  PIC X.
+           05  WS-MAIN-JSON-EXPORT-IND PIC X.
+           05  WS-MAIN-JSON-DETAIL-IND PIC X.
+           05  WS-MAIN-ROUNDING-MODE   PIC X.
+           05  WS-MAIN-ALERT-THRESHOLD PIC 9(6).
+           05  WS-MAIN-DRY-RUN-IND     PIC X.
+           05  WS-MAIN-MAPPED-EXTRACT-IND PIC X.
+
+       01  WS-COMPARE-PARM-AREA.
+           05  WS-CMP-RETURN-CODE      PIC S9(4) COMP.
+           05  WS-CMP-MESSAGE          PIC X(50).
+           05  WS-CMP-CURRENT-FILE-NAME PIC X(40).
+           05  WS-CMP-PRIOR-FILE-NAME  PIC X(40).
+
+       01  WS-PURGE-PARM-AREA.
+           05  WS-PRG-RETURN-CODE      PIC S9(4) COMP.
+           05  WS-PRG-MESSAGE          PIC X(50).
+           05  WS-PRG-CUSTOMER-FILE-NAME PIC X(40).
+           05  WS-PRG-RETENTION-DAYS   PIC 9(5).
+
+       PROCEDURE DIVISION.
+
+       MAIN-LOGIC SECTION.
+       0000-MAIN-PARA.
+      * Main entry point
+           PERFORM 1000-INITIALIZE
+           PERFORM 2000-RUN-DEDUP-STEP
+           IF NOT WS-CHAIN-STOPPED
+               PERFORM 2100-RUN-MAIN-STEP
+           END-IF
+           IF NOT WS-CHAIN-STOPPED
+               PERFORM 2200-RUN-COMPARE-STEP
+           END-IF
+           IF NOT WS-CHAIN-STOPPED
+               PERFORM 2300-RUN-PURGE-STEP
+           END-IF
+           PERFORM 3000-FINALIZE
+           GOBACK.
+
+       1000-INITIALIZE SECTION.
+       1100-OPEN-FILES.
+           OPEN EXTEND CHAIN-STATUS-FILE
+           IF NOT CHST-FILE-OK
+               OPEN OUTPUT CHAIN-STATUS-FILE
+           END-IF
+           IF NOT CHST-FILE-OK
+               DISPLAY 'ERROR OPENING CHAIN STATUS FILE: '
+                   WS-CHST-FILE-STATUS
+               GOBACK
+           END-IF
+           ACCEPT STD-CURRENT-DATE FROM DATE YYYYMMDD
+           ACCEPT STD-CURRENT-TIME FROM TIME
+
+      * 2000-RUN-DEDUP-STEP and the other step paragraphs below are
+      * each PERFORMed on their own from 0000-MAIN-PARA - exit the
+      * section here instead of falling into them during
+      * initialization and running the whole chain twice
+           EXIT SECTION.
+
+       2000-RUN-DEDUP-STEP.
+           ADD 1 TO WS-STEP-NUMBER
+           DISPLAY 'SCHEDULER: STARTING STEP ' WS-STEP-NUMBER
+               ' SAMPLE-PROGRAM-DEDUP'
+           CALL 'SAMPLE-PROGRAM-DEDUP' USING WS-DEDUP-PARM-AREA
+           PERFORM 2900-RECORD-STEP-STATUS.
+
+       2100-RUN-MAIN-STEP.
+           ADD 1 TO WS-STEP-NUMBER
+           DISPLAY 'SCHEDULER: STARTING STEP ' WS-STEP-NUMBER
+               ' SAMPLE-PROGRAM'
+           CALL 'SAMPLE-PROGRAM' USING WS-MAIN-PARM-AREA
+           MOVE WS-MAIN-RETURN-CODE TO WS-DEDUP-RETURN-CODE
+           MOVE WS-MAIN-MESSAGE TO WS-DEDUP-MESSAGE
+           PERFORM 2900-RECORD-STEP-STATUS.
+
+       2200-RUN-COMPARE-STEP.
+           ADD 1 TO WS-STEP-NUMBER
+           DISPLAY 'SCHEDULER: STARTING STEP ' WS-STEP-NUMBER
+               ' SAMPLE-PROGRAM-COMPARE'
+           CALL 'SAMPLE-PROGRAM-COMPARE' USING WS-COMPARE-PARM-AREA
+           MOVE WS-CMP-RETURN-CODE TO WS-DEDUP-RETURN-CODE
+           MOVE WS-CMP-MESSAGE TO WS-DEDUP-MESSAGE
+           PERFORM 2900-RECORD-STEP-STATUS.
+
+       2300-RUN-PURGE-STEP.
+           ADD 1 TO WS-STEP-NUMBER
+           DISPLAY 'SCHEDULER: STARTING STEP ' WS-STEP-NUMBER
+               ' SAMPLE-PROGRAM-PURGE'
+           CALL 'SAMPLE-PROGRAM-PURGE' USING WS-PURGE-PARM-AREA
+           MOVE WS-PRG-RETURN-CODE TO WS-DEDUP-RETURN-CODE
+           MOVE WS-PRG-MESSAGE TO WS-DEDUP-MESSAGE
+           PERFORM 2900-RECORD-STEP-STATUS.
+
+      * Shared by every step paragraph above - each one moves its own
+      * step's return code/message into the DEDUP fields first (the
+      * DEDUP PARM-AREA just doubles as the common staging area here)
+      * so this one paragraph can log and evaluate any step the same
+      * way, the same trick 8100-LOG-EXCEPTION uses for one shared
+      * staging record across several different callers
+       2900-RECORD-STEP-STATUS.
+           MOVE STD-CURRENT-DATE TO CHST-RUN-DATE
+           MOVE STD-CURRENT-TIME TO CHST-RUN-TIME
+           MOVE WS-STEP-NUMBER TO CHST-STEP-NUMBER
+           MOVE WS-DEDUP-RETURN-CODE TO CHST-RETURN-CODE
+           MOVE WS-DEDUP-MESSAGE TO CHST-MESSAGE
+           EVALUATE WS-STEP-NUMBER
+               WHEN 1 MOVE 'SAMPLE-PROGRAM-DEDUP' TO CHST-PROGRAM-NAME
+               WHEN 2 MOVE 'SAMPLE-PROGRAM' TO CHST-PROGRAM-NAME
+               WHEN 3 MOVE 'SAMPLE-PROGRAM-COMPARE' TO CHST-PROGRAM-NAME
+               WHEN 4 MOVE 'SAMPLE-PROGRAM-PURGE' TO CHST-PROGRAM-NAME
+           END-EVALUATE
+           EVALUATE TRUE
+               WHEN WS-DEDUP-RETURN-CODE = 8
+                   SET CHST-STEP-FAILED TO TRUE
+                   SET WS-CHAIN-STOPPED TO TRUE
+                   SET WS-CHAIN-HAD-ERRORS TO TRUE
+                   DISPLAY 'SCHEDULER: STEP ' WS-STEP-NUMBER
+                       ' FAILED - CHAIN STOPPED'
+               WHEN WS-DEDUP-RETURN-CODE = 4
+                   SET CHST-STEP-WARNING TO TRUE
+                   SET WS-CHAIN-HAD-ERRORS TO TRUE
+                   DISPLAY 'SCHEDULER: STEP ' WS-STEP-NUMBER
+                       ' COMPLETED WITH WARNINGS - CHAIN CONTINUES'
+               WHEN OTHER
+                   SET CHST-STEP-OK TO TRUE
+           END-EVALUATE
+           WRITE CHAIN-STATUS-RECORD.
+
+       3000-FINALIZE SECTION.
+       3100-CLOSE-FILES.
+           CLOSE CHAIN-STATUS-FILE.
+
+       3200-DISPLAY-SUMMARY.
+           DISPLAY 'Chain Scheduler Summary:'
+           DISPLAY 'Steps Attempted: ' WS-STEP-NUMBER
+           IF WS-CHAIN-STOPPED
+               DISPLAY 'Chain Status: STOPPED ON HARD FAILURE'
+           ELSE
+               DISPLAY 'Chain Status: COMPLETED'
+           END-IF
+           IF WS-CHAIN-HAD-ERRORS
+               DISPLAY 'One or more steps reported warnings or errors'
+                   ' - see CHAIN-STATUS-FILE for details'
+           END-IF.
+
+       3999-EXIT.
+           EXIT SECTION.
