@@ -0,0 +1,224 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. SAMPLE-PROGRAM-GENTEST.
+       AUTHOR. TEST-AUTHOR.
+       DATE-WRITTEN. 2026-08-09.
+      *****************************************************************
+      * Synthetic CUSTOMER-FILE generator for exercising SAMPLE-
+      * PROGRAM's validation and reporting logic without setting up a
+      * real (or hand-edited) CUSTDATA copy. Writes a configurable mix
+      * of ACTIVE/INACTIVE/PENDING-CLOSURE records, plus a caller-
+      * supplied percentage of deliberately invalid records cycled
+      * across the three cases 2150-VALIDATE-RECORD and 2240-
+      * VALIDATE-BALANCE actually check for: a blank CUST-NAME, an
+      * unrecognized CUST-STATUS, and a CUST-BALANCE past the house
+      * credit-limit ceiling. CUST-ID stays unique and sequential
+      * throughout so the output always loads cleanly under
+      * CUSTOMER-FILE's RECORD KEY, even for the invalid rows.
+      *****************************************************************
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER. TANDEM-16.
+       OBJECT-COMPUTER. TANDEM-16.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT OUTPUT-CUSTOMER-FILE ASSIGN TO WS-OUTPUT-FILE-NAME
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS SEQUENTIAL
+               RECORD KEY IS CUST-ID
+               FILE STATUS IS WS-OUT-FILE-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  OUTPUT-CUSTOMER-FILE.
+           COPY CUSTOMER-RECORD.
+
+       WORKING-STORAGE SECTION.
+      * Deliberately not "CUSTDATA" - a generator run must never
+      * silently clobber the real file just because no override was
+      * supplied
+       01  WS-OUTPUT-FILE-NAME     PIC X(40) VALUE 'CUSTTEST'.
+
+       01  WS-OUT-FILE-STATUS      PIC XX.
+           88  OUT-FILE-OK         VALUE '00'.
+
+       01  WS-FLAGS.
+           05  WS-EOF-FLAG         PIC X VALUE 'N'.
+               88  END-OF-FILE     VALUE 'Y'.
+           05  WS-ERROR-FLAG       PIC X VALUE 'N'.
+               88  ERROR-OCCURRED  VALUE 'Y'.
+
+      * Caller-supplied generation controls; zero on any of these
+      * means "use the house default" the same as every other LS-
+      * override in this system
+       01  WS-GEN-CONTROLS.
+           05  WS-RECORD-COUNT     PIC 9(6) VALUE 000100.
+           05  WS-PCT-ACTIVE       PIC 9(3) VALUE 070.
+           05  WS-PCT-INACTIVE     PIC 9(3) VALUE 020.
+           05  WS-PCT-PENDING      PIC 9(3) VALUE 010.
+           05  WS-PCT-INVALID      PIC 9(3) VALUE 010.
+
+       01  WS-CREDIT-LIMIT-CEILING  PIC S9(7)V99 COMP-3 VALUE 050000.00.
+
+       01  WS-COUNTERS.
+           05  WS-SEQ-NUM          PIC 9(6) VALUE ZERO.
+           05  WS-ACTIVE-WRITTEN   PIC 9(6) VALUE ZERO.
+           05  WS-INACTIVE-WRITTEN PIC 9(6) VALUE ZERO.
+           05  WS-PENDING-WRITTEN  PIC 9(6) VALUE ZERO.
+           05  WS-INVALID-WRITTEN  PIC 9(6) VALUE ZERO.
+
+      * Which bucket a given sequence number falls into, picked off
+      * its position in a 0-99 cycle against the cumulative
+      * percentages above - deterministic and repeatable from one
+      * generator run to the next, which matters more here than true
+      * randomness does
+       01  WS-MIX-POSITION         PIC 9(3) COMP VALUE ZERO.
+       01  WS-MIX-CUTOFF-INACTIVE  PIC 9(3) COMP VALUE ZERO.
+       01  WS-MIX-CUTOFF-PENDING   PIC 9(3) COMP VALUE ZERO.
+       01  WS-INVALID-POSITION     PIC 9(3) COMP VALUE ZERO.
+       01  WS-INVALID-TYPE         PIC 9 COMP VALUE ZERO.
+           88  WS-INVALID-BLANK-NAME    VALUE 0.
+           88  WS-INVALID-BAD-STATUS    VALUE 1.
+           88  WS-INVALID-OVER-LIMIT    VALUE 2.
+
+       LINKAGE SECTION.
+       01  LS-GENTEST-PARM-AREA.
+           05  LS-GEN-RETURN-CODE  PIC S9(4) COMP.
+           05  LS-GEN-MESSAGE      PIC X(50).
+           05  LS-GEN-OUTPUT-FILE-NAME PIC X(40).
+           05  LS-GEN-RECORD-COUNT PIC 9(6).
+           05  LS-GEN-PCT-ACTIVE   PIC 9(3).
+           05  LS-GEN-PCT-INACTIVE PIC 9(3).
+           05  LS-GEN-PCT-PENDING  PIC 9(3).
+           05  LS-GEN-PCT-INVALID  PIC 9(3).
+
+       PROCEDURE DIVISION USING LS-GENTEST-PARM-AREA.
+
+       MAIN-LOGIC SECTION.
+       0000-MAIN-PARA.
+      * Main entry point
+           PERFORM 1000-INITIALIZE
+           PERFORM 2000-GENERATE-RECORD
+               UNTIL END-OF-FILE
+           PERFORM 3000-FINALIZE
+           GOBACK.
+
+       1000-INITIALIZE SECTION.
+       1100-OPEN-FILES.
+           IF LS-GEN-OUTPUT-FILE-NAME NOT = SPACES
+               MOVE LS-GEN-OUTPUT-FILE-NAME TO WS-OUTPUT-FILE-NAME
+           END-IF
+           OPEN OUTPUT OUTPUT-CUSTOMER-FILE
+           IF NOT OUT-FILE-OK
+               DISPLAY 'ERROR OPENING OUTPUT CUSTOMER FILE: '
+                   WS-OUT-FILE-STATUS
+               SET ERROR-OCCURRED TO TRUE
+               MOVE 8 TO LS-GEN-RETURN-CODE
+               GOBACK
+           END-IF.
+
+       1200-INIT-VARIABLES.
+           IF LS-GEN-RECORD-COUNT NOT = ZERO
+               MOVE LS-GEN-RECORD-COUNT TO WS-RECORD-COUNT
+           END-IF
+           IF LS-GEN-PCT-ACTIVE NOT = ZERO
+               MOVE LS-GEN-PCT-ACTIVE TO WS-PCT-ACTIVE
+           END-IF
+           IF LS-GEN-PCT-INACTIVE NOT = ZERO
+               MOVE LS-GEN-PCT-INACTIVE TO WS-PCT-INACTIVE
+           END-IF
+           IF LS-GEN-PCT-PENDING NOT = ZERO
+               MOVE LS-GEN-PCT-PENDING TO WS-PCT-PENDING
+           END-IF
+           IF LS-GEN-PCT-INVALID NOT = ZERO
+               MOVE LS-GEN-PCT-INVALID TO WS-PCT-INVALID
+           END-IF
+           COMPUTE WS-MIX-CUTOFF-INACTIVE = WS-PCT-ACTIVE
+           COMPUTE WS-MIX-CUTOFF-PENDING =
+               WS-PCT-ACTIVE + WS-PCT-INACTIVE
+
+      * 2000-GENERATE-RECORD is PERFORMed on its own, one record at a
+      * time, from 0000-MAIN-PARA - exit the section here instead of
+      * falling into it during initialization and generating an extra
+      * record before the main loop even starts
+           EXIT SECTION.
+
+       2000-GENERATE-RECORD.
+           ADD 1 TO WS-SEQ-NUM
+           MOVE WS-SEQ-NUM TO CUST-ID
+           STRING 'TEST CUSTOMER ' DELIMITED BY SIZE
+               WS-SEQ-NUM DELIMITED BY SIZE
+               INTO CUST-NAME
+           MOVE 'USD' TO CUST-CURRENCY-CODE
+           MOVE ZERO TO CUST-OPEN-DATE
+           MOVE ZERO TO CUST-PARENT-ID
+           MOVE SPACES TO CUST-CONTACT
+           DIVIDE WS-SEQ-NUM BY 100 GIVING WS-MIX-POSITION
+               REMAINDER WS-MIX-POSITION
+           EVALUATE TRUE
+               WHEN WS-MIX-POSITION < WS-MIX-CUTOFF-INACTIVE
+                   MOVE 'A' TO CUST-STATUS
+                   MOVE 000 TO CUST-DAYS-PAST-DUE
+                   ADD 1 TO WS-ACTIVE-WRITTEN
+               WHEN WS-MIX-POSITION < WS-MIX-CUTOFF-PENDING
+                   MOVE 'I' TO CUST-STATUS
+                   MOVE 075 TO CUST-DAYS-PAST-DUE
+                   ADD 1 TO WS-INACTIVE-WRITTEN
+               WHEN OTHER
+                   MOVE 'P' TO CUST-STATUS
+                   MOVE 030 TO CUST-DAYS-PAST-DUE
+                   ADD 1 TO WS-PENDING-WRITTEN
+           END-EVALUATE
+           COMPUTE CUST-BALANCE = WS-SEQ-NUM * 12.34
+           DIVIDE WS-SEQ-NUM BY 100 GIVING WS-INVALID-POSITION
+               REMAINDER WS-INVALID-POSITION
+           IF WS-INVALID-POSITION < WS-PCT-INVALID
+               DIVIDE WS-SEQ-NUM BY 3 GIVING WS-INVALID-TYPE
+                   REMAINDER WS-INVALID-TYPE
+               PERFORM 2150-APPLY-INVALID-CASE
+           END-IF
+           WRITE CUSTOMER-RECORD
+               INVALID KEY
+                   DISPLAY 'WRITE FAILED FOR CUST-ID: ' CUST-ID
+                       ' STATUS=' WS-OUT-FILE-STATUS
+                   SET ERROR-OCCURRED TO TRUE
+           END-WRITE
+           IF WS-SEQ-NUM >= WS-RECORD-COUNT
+               SET END-OF-FILE TO TRUE
+           END-IF.
+
+       2150-APPLY-INVALID-CASE.
+           EVALUATE TRUE
+               WHEN WS-INVALID-BLANK-NAME
+                   MOVE SPACES TO CUST-NAME
+               WHEN WS-INVALID-BAD-STATUS
+                   MOVE 'Z' TO CUST-STATUS
+               WHEN WS-INVALID-OVER-LIMIT
+                   COMPUTE CUST-BALANCE =
+                       WS-CREDIT-LIMIT-CEILING + 1
+           END-EVALUATE
+           ADD 1 TO WS-INVALID-WRITTEN.
+
+       3000-FINALIZE SECTION.
+       3100-CLOSE-FILES.
+           CLOSE OUTPUT-CUSTOMER-FILE.
+
+       3200-DISPLAY-SUMMARY.
+           DISPLAY 'Test Data Generator Summary:'
+           DISPLAY 'Output File: ' WS-OUTPUT-FILE-NAME
+           DISPLAY 'Records Written: ' WS-SEQ-NUM
+           DISPLAY 'Active: ' WS-ACTIVE-WRITTEN
+               '  Inactive: ' WS-INACTIVE-WRITTEN
+               '  Pending Closure: ' WS-PENDING-WRITTEN
+           DISPLAY 'Deliberately Invalid Records: ' WS-INVALID-WRITTEN.
+
+       3999-EXIT.
+           IF ERROR-OCCURRED
+               MOVE 4 TO LS-GEN-RETURN-CODE
+               MOVE 'GENERATION COMPLETED WITH ERRORS' TO LS-GEN-MESSAGE
+           ELSE
+               MOVE 0 TO LS-GEN-RETURN-CODE
+               MOVE 'GENERATION COMPLETE' TO LS-GEN-MESSAGE
+           END-IF
+           EXIT SECTION.
